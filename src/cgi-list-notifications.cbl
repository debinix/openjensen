@@ -0,0 +1,341 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Let a student (or a guardian linked to that
+       *>          student via tbl_guardian_student) see the
+       *>          notifications left for them by cgi-add-betyg
+       *>          and cgi-edit-betyg whenever a grade is added
+       *>          or changed, newest first, then marks every
+       *>          notification shown as read.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-notifications.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized            VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01   sub-init-switches.
+            03  is-valid-init-user-switch    PIC X  VALUE 'N'.
+                88  is-valid-init-user              VALUE 'Y'.
+            03  is-valid-init-requser-switch PIC X  VALUE 'N'.
+                88  is-valid-init-requser           VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Notiser'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only the student himself, staff, or a guardian linked to
+       *> this student via tbl_guardian_student may see these
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-user-id                  PIC  9(4) VALUE ZERO.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       01  wn-guardian-link-cnt        PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-notification-id          PIC  9(9) VALUE ZERO.
+       01  wc-message                  PIC  X(80) VALUE SPACE.
+       01  wc-is-read                  PIC  X(01) VALUE SPACE.
+       01  wc-created-date             PIC  X(40) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-list-notifications
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-list-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-list-action.
+
+           *> whose notifications to list
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value NOT = SPACE
+               SET is-valid-init-user TO TRUE
+               MOVE FUNCTION NUMVAL(wc-post-value) TO wn-user-id
+           END-IF
+
+           *> who is asking - needed to enforce that a guardian
+           *> can only ever see his own linked student's notices
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value NOT = SPACE
+               SET is-valid-init-requser TO TRUE
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-requesting-user-id
+           END-IF
+
+           IF is-valid-init-user AND is-valid-init-requser
+               SET is-valid-init TO TRUE
+           ELSE
+               MOVE 'Saknar angivet användar id'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           *> a guardian (8) may only view a student he is linked
+           *> to via tbl_guardian_student - the student himself
+           *> (and staff) keep unrestricted access to this list
+           IF  sqlcode = zero
+
+               IF  wn-requesting-user-id = wn-user-id
+                   SET is-caller-authorized TO TRUE
+
+               ELSE
+                   IF  wn-requesting-usertype-id = 8
+
+                       EXEC SQL
+                           SELECT COUNT(*)
+                           INTO :wn-guardian-link-cnt
+                           FROM tbl_guardian_student
+                           WHERE guardian_user_id =
+                                       :wn-requesting-user-id
+                             AND student_user_id  = :wn-user-id
+                       END-EXEC
+
+                       IF  sqlcode = zero AND wn-guardian-link-cnt > 0
+                           SET is-caller-authorized TO TRUE
+                       END-IF
+
+                   ELSE
+                       IF  wn-requesting-usertype-id = 2
+                           OR wn-requesting-usertype-id = 4
+                           OR wn-requesting-usertype-id = 16
+                           SET is-caller-authorized TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-list-notifications.
+
+           EXEC SQL
+               DECLARE cursnotif CURSOR FOR
+                   SELECT notification_id, message, is_read,
+                          created_date
+                   FROM tbl_notification
+                   WHERE user_id = :wn-user-id
+                   ORDER BY created_date DESC
+           END-EXEC
+
+           EXEC SQL
+               OPEN cursnotif
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursnotif
+                   INTO :wn-notification-id, :wc-message,
+                        :wc-is-read, :wc-created-date
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               PERFORM Z0300-display-row
+               PERFORM Z0310-mark-as-read
+
+               EXEC SQL
+                   FETCH cursnotif
+                       INTO :wn-notification-id, :wc-message,
+                            :wc-is-read, :wc-created-date
+               END-EXEC
+
+           END-PERFORM
+
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE cursnotif
+           END-EXEC
+
+           PERFORM B0210-commit-work
+
+           .
+
+       *>**************************************************
+       B0210-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       Z0300-display-row.
+
+           *> display to STDOUT
+           DISPLAY
+                "<br>|" wc-created-date "|" wc-is-read "|"
+                         wc-message "|"
+           END-DISPLAY
+
+           .
+
+       *>**************************************************
+       Z0310-mark-as-read.
+
+           *> once shown, a notification doesn't need to be shown
+           *> as new again the next time this list is fetched
+           IF wc-is-read NOT = 'Y'
+
+               EXEC SQL
+                   UPDATE tbl_notification
+                       SET is_read = 'Y'
+                       WHERE notification_id = :wn-notification-id
+               END-EXEC
+
+               IF  SQLCODE NOT = ZERO
+                    PERFORM Z0100-error-routine
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
