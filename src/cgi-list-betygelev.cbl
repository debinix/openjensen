@@ -19,30 +19,43 @@
            
            SELECT OPTIONAL statusfile
               ASSIGN TO
-              '../data/status'             
-              ORGANIZATION IS LINE SEQUENTIAL.  
-              
+              '../data/status'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> alternate structured export, written only when the
+           *> caller asked for export_format = 'JSON'
+           SELECT OPTIONAL fileoutjson ASSIGN TO
+              '../data/betyg-elev.json'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        *>**************************************************
        DATA DIVISION.
        file section.
-        
+
        FD  fileout.
-       01  fd-fileout-post. 
-           03  fc-course-name             PIC X(40).
-           03  fc-sep-1                   PIC X.      
+       01  fd-fileout-post.
+           03  fc-course-name             PIC X(82).
+           03  fc-sep-1                   PIC X.
            03  fc-course-start            PIC X(10).
-           03  fc-sep-2                   PIC X.           
+           03  fc-sep-2                   PIC X.
            03  fc-course-end              PIC X(10).
-           03  fc-sep-3                   PIC X.     
-           03  fc-grade                   PIC X(40).    
-           03  fc-sep-4                   PIC X.      
-           03  fc-grade-comment           PIC X(40).
-           03  fc-sep-5                   PIC X.      
+           03  fc-sep-3                   PIC X.
+           03  fc-grade                   PIC X(40).
+           03  fc-sep-4                   PIC X.
+           03  fc-grade-comment           PIC X(82).
+           03  fc-sep-5                   PIC X.
+           03  fc-grade-date              PIC X(40).
+           03  fc-sep-6                   PIC X.
+           03  fc-overdue                 PIC X(1).
+           03  fc-sep-7                   PIC X.
            03  fc-magic-number            PIC X(40).
            
        FD  statusfile.
-       01  fd-fileout-status         PIC  X(1) VALUE SPACE.           
-           
+       01  fd-fileout-status         PIC  X(1) VALUE SPACE.
+
+       FD  fileoutjson.
+       01  fd-fileoutjson-post       PIC  X(250).
+
        *>--------------------------------------------------
        working-storage section.
        01   switches.
@@ -54,21 +67,30 @@
                 88  is-grade-done                   VALUE 'Y'.
             03  is-sql-error-switch         PIC X   VALUE 'N'.
                 88  is-sql-error                    VALUE 'Y'.
-       
+            03  is-json-export-switch       PIC X   VALUE 'N'.
+                88  is-json-export                  VALUE 'Y'.
+            03  is-first-json-row-switch    PIC X   VALUE 'Y'.
+                88  is-first-json-row               VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized             VALUE 'Y'.
+
        *> each switch monitors one received POST name-value pair
-       01  sub-init-swithes.        
+       01  sub-init-swithes.
             03  is-valid-init-user-switch   PIC X   VALUE 'N'.
                 88  is-valid-init-user              VALUE 'Y'.
             03  is-valid-init-program-witch PIC X   VALUE 'N'.
                 88  is-valid-init-program           VALUE 'Y'.
             03  is-valid-init-magic-switch  PIC X   VALUE 'N'.
-                88  is-valid-init-magic             VALUE 'Y'.                
+                88  is-valid-init-magic             VALUE 'Y'.
+            03  is-valid-init-requser-switch PIC X  VALUE 'N'.
+                88  is-valid-init-requser            VALUE 'Y'.
                 
        *> temporary table for completed grades for this student         
        01   tbl-grade                         VALUE ZERO.
-            03 grade OCCURS 25 TIMES.
+            03 grade OCCURS 999 TIMES.
                 05  wn-tbl-user-id          PIC  9(4).
-       01   wn-tbl-cnt                      PIC  9(2) VALUE ZERO.                   
+       01   wn-tbl-cnt                      PIC  9(3) VALUE ZERO.
+       01   wn-tbl-total-cnt                PIC  9(3) VALUE ZERO.
                 
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
@@ -105,26 +127,43 @@
            05  wn-course-program_id  PIC  9(4)  VALUE ZERO.  
        
        *>*******************************************************
-       01  tbl-grade-record.       
+       01  tbl-grade-record.
            05  tbl_grade-grade_id         PIC  9(4).
            05  tbl_grade-grade_grade      PIC  X(40).
            05  tbl_grade-grade_comment    PIC  X(40).
            05  tbl_grade-user_id          PIC  9(4).
-           05  tbl_grade-course_id        PIC  9(4).             
+           05  tbl_grade-course_id        PIC  9(4).
+           05  tbl_grade-grade_date       PIC  X(40).
+           05  tbl_grade-grade_status     PIC  X(01).
 
        *> table data
        01  wr-grade-record.
-           05  wn-grade_id           PIC  9(4)  VALUE ZERO.          
+           05  wn-grade_id           PIC  9(4)  VALUE ZERO.
            05  wc-grade_grade        PIC  X(40) VALUE SPACE.
            05  wc-grade_comment      PIC  X(40) VALUE SPACE.
            05  wn-grade-user_id      PIC  9(4)  VALUE ZERO.
-           05  wn-grade-course_id    PIC  9(4)  VALUE ZERO. 
-           
-           EXEC SQL END DECLARE SECTION END-EXEC.    
+           05  wn-grade-course_id    PIC  9(4)  VALUE ZERO.
+           05  wc-grade_date         PIC  X(40) VALUE SPACE.
+           05  wc-grade_status       PIC  X(01) VALUE 'G'.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> text shown instead of the grade letter when grade_status
+       *> isn't a normal completed grade (see B0226-status-to-text)
+       01  wc-grade_status_text      PIC  X(40) VALUE SPACE.
+       01  wc-json-grade             PIC  X(40) VALUE SPACE.
        *>#######################################################
 
+       *> only the student himself, staff, or a guardian linked to
+       *> this student via tbl_guardian_student may see the grades
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       01  wn-guardian-link-cnt        PIC  9(9) VALUE ZERO.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
-           
+
        *> receiving variables for data passed from php
        01 wn-user_id                 PIC  9(4) VALUE ZERO.
        01 wn-program_id              PIC  9(4) VALUE ZERO.
@@ -135,7 +174,19 @@
        01 wc-dest-path               PIC  X(80) VALUE SPACE.
        
        *> constant to signal to php - no value
-       01 WC-NO-SQLVALUE-TO-PHP      PIC X(1)  VALUE '-'.   
+       01 WC-NO-SQLVALUE-TO-PHP      PIC X(1)  VALUE '-'.
+
+       *> today's date as YYYY-MM-DD, for spotting overdue courses
+       01 wc-today-date              PIC X(10) VALUE SPACE.
+       01 wc-current-date            PIC X(21) VALUE SPACE.
+
+       *> holds a field after csv-quote-field has escaped it
+       01 wc-quoted-value            PIC X(82) VALUE SPACE.
+
+       *> holds a field after json-escape-field has escaped it,
+       *> and the assembled JSON export line built around it
+       01 wc-json-value              PIC X(82) VALUE SPACE.
+       01 wc-json-line               PIC X(250) VALUE SPACE.
               
        *>**************************************************
        PROCEDURE DIVISION.
@@ -150,7 +201,13 @@
            IF is-valid-init
                 PERFORM B0100-connect
                 IF is-db-connected
-                    PERFORM B0200-list-elev-betyg
+                    PERFORM B0105-verify-caller-authorized
+                    IF is-caller-authorized
+                        PERFORM B0200-list-elev-betyg
+                    ELSE
+                        MOVE 'Behörighet saknas' TO wc-printscr-string
+                        CALL 'stop-printscr' USING wc-printscr-string
+                    END-IF
                     PERFORM B0300-disconnect
                 END-IF
            ELSE
@@ -165,13 +222,20 @@
            .
            
        *>**************************************************          
-       A0100-init.       
-           
+       A0100-init.
+
+           *> remember today's date, used to flag overdue courses
+           MOVE FUNCTION CURRENT-DATE TO wc-current-date
+           STRING wc-current-date(1:4) '-' wc-current-date(5:2)
+                  '-' wc-current-date(7:2)
+                  DELIMITED BY SIZE INTO wc-today-date
+           END-STRING
+
            *> always send out the Content-Type before any other I/O
-           CALL 'wui-print-header' USING wn-rtn-code  
+           CALL 'wui-print-header' USING wn-rtn-code
            *>  start html doc
            CALL 'wui-start-html' USING wc-pagetitle
-           
+
            *> decompose and save current post string
            CALL 'write-post-string' USING wn-rtn-code
            
@@ -199,8 +263,22 @@
                    SET is-valid-init-user TO TRUE
                    MOVE FUNCTION NUMVAL(wc-post-value) TO wn-user_id
                END-IF
-               
-               
+
+
+               *> who is asking - needed to enforce that a guardian
+               *> can only ever see his own linked student's grades
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'requesting_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF wc-post-value NOT = SPACE
+                   SET is-valid-init-requser TO TRUE
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                        TO wn-requesting-user-id
+               END-IF
+
+
                *> get magic number to return with data sent back to php
                MOVE ZERO TO wn-rtn-code
                MOVE SPACE TO wc-post-value
@@ -208,20 +286,38 @@
                CALL 'get-post-value' USING wn-rtn-code
                                            wc-post-name wc-post-value
                IF wc-post-value NOT = SPACE
-                   SET is-valid-init-magic TO TRUE                                                      
-                   MOVE wc-post-value TO wc-magic-number               
+                   AND FUNCTION TRIM(wc-post-value) IS NUMERIC
+                   SET is-valid-init-magic TO TRUE
+                   MOVE wc-post-value TO wc-magic-number
                END-IF
                
+               *> optional - caller may ask for a JSON export
+               *> alongside the usual delimited text file
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'export_format' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF FUNCTION UPPER-CASE(wc-post-value) = 'JSON'
+                   SET is-json-export TO TRUE
+               END-IF
+
                *> all must be valid
                IF is-valid-init-program AND is-valid-init-user AND
-                  is-valid-init-magic
-                  
+                  is-valid-init-magic AND is-valid-init-requser
+
                   SET is-valid-init TO TRUE
                   *> open outfile
                   OPEN OUTPUT fileout
-                  
-               END-IF   
-  
+
+                  IF is-json-export
+                      OPEN OUTPUT fileoutjson
+                      MOVE '[' TO fd-fileoutjson-post
+                      WRITE fd-fileoutjson-post
+                  END-IF
+
+               END-IF
+
            END-IF
 
            .
@@ -232,8 +328,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database.
            MOVE  "jensen"        TO   wc-username.
-           MOVE  SPACE           TO   wc-passwd.
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -245,9 +340,47 @@
                 SET is-db-connected TO TRUE
            END-IF  
 
-           .       
-       
-       *>**************************************************          
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           *> a guardian (8) may only view a student he is linked
+           *> to via tbl_guardian_student - everyone else (the
+           *> student himself, teachers, program leads, admins)
+           *> keeps today's unrestricted access
+           IF  sqlcode = zero
+
+               IF  wn-requesting-usertype-id = 8
+
+                   EXEC SQL
+                       SELECT COUNT(*)
+                       INTO :wn-guardian-link-cnt
+                       FROM tbl_guardian_student
+                       WHERE guardian_user_id = :wn-requesting-user-id
+                         AND student_user_id  = :wn-user_id
+                   END-EXEC
+
+                   IF  sqlcode = zero AND wn-guardian-link-cnt > 0
+                       SET is-caller-authorized TO TRUE
+                   END-IF
+
+               ELSE
+                   SET is-caller-authorized TO TRUE
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
        B0200-list-elev-betyg.
 
            PERFORM B0210-process-given-grades
@@ -264,102 +397,197 @@
        *>  declare cursor
            EXEC SQL 
                DECLARE cursgrade CURSOR FOR
-               SELECT g.course_id, c.course_name, 
+               SELECT g.course_id, c.course_name,
                       c.course_startdate, c.course_enddate,
-                      g.grade_grade, g.grade_comment
+                      g.grade_grade, g.grade_comment, g.grade_date,
+                      g.grade_status
                       FROM tbl_course c
                       INNER JOIN tbl_grade g
                       ON c.course_id = g.course_id
                       AND g.user_id = :wn-grade-user_id
            END-EXEC
-           
+
            *> never never use a dash in cursor names!
            EXEC SQL
                OPEN cursgrade
            END-EXEC
-       
-       *>  fetch first row       
-           EXEC SQL 
+
+       *>  fetch first row
+           EXEC SQL
                 FETCH cursgrade INTO :tbl_grade-course_id,
                                      :tbl_course-course_name,
                                      :tbl_course-course_startdate,
                                      :tbl_course-course_enddate,
                                      :tbl_grade-grade_grade,
-                                     :tbl_grade-grade_comment
+                                     :tbl_grade-grade_comment,
+                                     :tbl_grade-grade_date,
+                                     :tbl_grade-grade_status
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = ZERO
-           
+
               MOVE  tbl_grade-course_id TO wn-grade-course_id
               MOVE  tbl_course-course_name TO wc-course_name
               MOVE  tbl_course-course_startdate TO wc-course_startdate
               MOVE  tbl_course-course_enddate TO wc-course_enddate
               MOVE  tbl_grade-grade_grade TO wc-grade_grade
               MOVE  tbl_grade-grade_comment TO wc-grade_comment
-              
+              MOVE  tbl_grade-grade_date TO wc-grade_date
+              MOVE  tbl_grade-grade_status TO wc-grade_status
+
               PERFORM B0220-write-grade-row
 
               INITIALIZE wr-grade-record
-           
-              *> fetch next row  
-               EXEC SQL 
-                FETCH cursgrade INTO :tbl_course-course_name,
+
+              *> fetch next row
+               EXEC SQL
+                FETCH cursgrade INTO :tbl_grade-course_id,
+                                     :tbl_course-course_name,
                                      :tbl_course-course_startdate,
                                      :tbl_course-course_enddate,
                                      :tbl_grade-grade_grade,
-                                     :tbl_grade-grade_comment
+                                     :tbl_grade-grade_comment,
+                                     :tbl_grade-grade_date,
+                                     :tbl_grade-grade_status
                END-EXEC
               
            END-PERFORM
-           
+
            *> end of data
            IF  SQLSTATE NOT = '02000'
                 PERFORM Z0100-error-routine
-           END-IF              
-             
+           END-IF
+
+           *> remember how many completed courses we actually found,
+           *> before wn-tbl-cnt gets reused as a scan index below
+           MOVE wn-tbl-cnt TO wn-tbl-total-cnt
+
        *>  close cursor
-           EXEC SQL 
-               CLOSE cursgrade 
+           EXEC SQL
+               CLOSE cursgrade
            END-EXEC
            
            .
                   
        *>**************************************************
-       B0220-write-grade-row.            
-           
-           
-           MOVE wc-course_name TO fc-course-name
+       B0220-write-grade-row.
+
+           PERFORM B0226-status-to-text
+
+           CALL 'csv-quote-field' USING wn-rtn-code
+                                  wc-course_name wc-quoted-value
+           MOVE wc-quoted-value TO fc-course-name
            MOVE ',' TO fc-sep-1
            MOVE wc-course_startdate TO fc-course-start
-           MOVE ',' TO fc-sep-2           
+           MOVE ',' TO fc-sep-2
            MOVE wc-course_enddate TO fc-course-end
-           MOVE ',' TO fc-sep-3           
-           MOVE wc-grade_grade TO fc-grade
-           MOVE ',' TO fc-sep-4           
-           MOVE wc-grade_comment TO fc-grade-comment
-           MOVE ',' TO fc-sep-5           
-           MOVE wc-magic-number TO fc-magic-number             
-           
+           MOVE ',' TO fc-sep-3
+           IF wc-grade_status = 'G'
+               MOVE wc-grade_grade TO fc-grade
+           ELSE
+               MOVE wc-grade_status_text TO fc-grade
+           END-IF
+           MOVE ',' TO fc-sep-4
+           CALL 'csv-quote-field' USING wn-rtn-code
+                                  wc-grade_comment wc-quoted-value
+           MOVE wc-quoted-value TO fc-grade-comment
+           MOVE ',' TO fc-sep-5
+           MOVE wc-grade_date TO fc-grade-date
+           MOVE ',' TO fc-sep-6
+           MOVE 'N' TO fc-overdue
+           MOVE ',' TO fc-sep-7
+           MOVE wc-magic-number TO fc-magic-number
+
            *> Rememeber which user-id have completed their grades
            ADD 1 TO wn-tbl-cnt
            MOVE wn-grade-course_id TO wn-tbl-user-id(wn-tbl-cnt)
-           
+
            WRITE fd-fileout-post
-           
-           .    
 
-       *>**************************************************          
+           IF is-json-export
+               PERFORM B0225-write-grade-json-row
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0225-write-grade-json-row.
+
+           IF wc-grade_status = 'G'
+               MOVE wc-grade_grade TO wc-json-grade
+           ELSE
+               MOVE wc-grade_status_text TO wc-json-grade
+           END-IF
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-course_name wc-json-value
+
+           IF is-first-json-row
+               MOVE '  {' TO wc-json-line
+               MOVE 'N' TO is-first-json-row-switch
+           ELSE
+               MOVE '  ,{' TO wc-json-line
+           END-IF
+
+           STRING wc-json-line           DELIMITED BY SPACE
+                  '"course_name":'       DELIMITED BY SIZE
+                  wc-json-value          DELIMITED BY SPACE
+                  INTO wc-json-line
+           END-STRING
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-grade_comment wc-json-value
+
+           STRING wc-json-line                DELIMITED BY SPACE
+                  ',"course_start":"'         DELIMITED BY SIZE
+                  wc-course_startdate         DELIMITED BY SPACE
+                  '","course_end":"'          DELIMITED BY SIZE
+                  wc-course_enddate           DELIMITED BY SPACE
+                  '","grade":"'               DELIMITED BY SIZE
+                  wc-json-grade               DELIMITED BY SPACE
+                  '","grade_comment":'        DELIMITED BY SIZE
+                  wc-json-value               DELIMITED BY SPACE
+                  ',"grade_date":"'           DELIMITED BY SIZE
+                  wc-grade_date               DELIMITED BY SPACE
+                  '","overdue":"N"}'          DELIMITED BY SIZE
+                  INTO wc-json-line
+           END-STRING
+
+           WRITE fd-fileoutjson-post FROM wc-json-line
+
+           .
+
+       *>**************************************************
+       B0226-status-to-text.
+
+           *> grade_status codes other than 'G' (graded) - see
+           *> schema/036_grade_status.sql for where these are set
+           EVALUATE wc-grade_status
+               WHEN 'I'
+                   MOVE 'Komplettering' TO wc-grade_status_text
+               WHEN 'W'
+                   MOVE 'Avbrott' TO wc-grade_status_text
+               WHEN OTHER
+                   MOVE SPACE TO wc-grade_status_text
+           END-EVALUATE
+
+           .
+
+       *>**************************************************
        B0250-process-all-programs.
-           
-           MOVE wn-program_id TO wn-course-program_id
-           
-       *>  declare cursor
-           EXEC SQL 
+
+       *>  declare cursor - an explicit enrollment record per
+       *>  student per course, not an inferred program match, so a
+       *>  student can be enrolled in a course outside their own
+       *>  home program
+           EXEC SQL
                DECLARE cursprog CURSOR FOR
-               SELECT course_id, course_name, course_startdate,
-                      course_enddate
-               FROM tbl_course
-               WHERE program_id = :wn-course-program_id
+               SELECT c.course_id, c.course_name, c.course_startdate,
+                      c.course_enddate
+               FROM tbl_course c
+               INNER JOIN tbl_enrollment e
+               ON e.course_id = c.course_id
+               WHERE e.user_id = :wn-user_id
            END-EXEC
            
            *> never, never use a dash in cursor names!
@@ -417,7 +645,7 @@
            MOVE 1 TO wn-tbl-cnt
            PERFORM WITH TEST AFTER
                VARYING wn-tbl-cnt FROM 1 BY 1
-               UNTIL wn-tbl-cnt >= 25 OR is-grade-done
+               UNTIL wn-tbl-cnt >= wn-tbl-total-cnt OR is-grade-done
         
                IF wn-tbl-user-id(wn-tbl-cnt) = wn-course_id
                    SET is-grade-done TO TRUE
@@ -427,29 +655,84 @@
            *> move constant into the grade fields
            IF NOT is-grade-done
            
-               MOVE wc-course_name TO fc-course-name
+               CALL 'csv-quote-field' USING wn-rtn-code
+                                      wc-course_name wc-quoted-value
+               MOVE wc-quoted-value TO fc-course-name
                MOVE ',' TO fc-sep-1
                MOVE wc-course_startdate TO fc-course-start
                MOVE ',' TO fc-sep-2           
                MOVE wc-course_enddate TO fc-course-end
                MOVE ',' TO fc-sep-3           
                MOVE WC-NO-SQLVALUE-TO-PHP TO fc-grade
-               MOVE ',' TO fc-sep-4           
+               MOVE ',' TO fc-sep-4
                MOVE WC-NO-SQLVALUE-TO-PHP TO fc-grade-comment
-               MOVE ',' TO fc-sep-5           
-               MOVE wc-magic-number TO fc-magic-number               
-               
+               MOVE ',' TO fc-sep-5
+               MOVE WC-NO-SQLVALUE-TO-PHP TO fc-grade-date
+               MOVE ',' TO fc-sep-6
+
+               *> not graded yet - overdue once the course has
+               *> already ended
+               IF wc-course_enddate < wc-today-date
+                   MOVE 'Y' TO fc-overdue
+               ELSE
+                   MOVE 'N' TO fc-overdue
+               END-IF
+               MOVE ',' TO fc-sep-7
+
+               MOVE wc-magic-number TO fc-magic-number
+
                WRITE fd-fileout-post
-           
+
+               IF is-json-export
+                   PERFORM B0265-write-program-json-row
+               END-IF
+
            END-IF
            
            *> reset found switch for next line
            MOVE 'N' TO is-grade-done-switch
-           
-           .                
+
+           .
 
        *>**************************************************
-       B0300-disconnect. 
+       B0265-write-program-json-row.
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-course_name wc-json-value
+
+           IF is-first-json-row
+               MOVE '  {' TO wc-json-line
+               MOVE 'N' TO is-first-json-row-switch
+           ELSE
+               MOVE '  ,{' TO wc-json-line
+           END-IF
+
+           STRING wc-json-line           DELIMITED BY SPACE
+                  '"course_name":'       DELIMITED BY SIZE
+                  wc-json-value          DELIMITED BY SPACE
+                  INTO wc-json-line
+           END-STRING
+
+           STRING wc-json-line                DELIMITED BY SPACE
+                  ',"course_start":"'         DELIMITED BY SIZE
+                  wc-course_startdate         DELIMITED BY SPACE
+                  '","course_end":"'          DELIMITED BY SIZE
+                  wc-course_enddate           DELIMITED BY SPACE
+                  '","grade":null,"grade_comment":null,'
+                                              DELIMITED BY SIZE
+                  '"grade_date":null,"overdue":"'
+                                              DELIMITED BY SIZE
+                  fc-overdue                  DELIMITED BY SIZE
+                  '"}'                        DELIMITED BY SIZE
+                  INTO wc-json-line
+           END-STRING
+
+           WRITE fd-fileoutjson-post FROM wc-json-line
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
                                  
        *>  disconnect
            EXEC SQL
@@ -459,10 +742,16 @@
            IF NOT is-sql-error
                PERFORM Z0200-write-status-ok-file
            END-IF
-           
+
            *> close outfile
            CLOSE fileout
-           
+
+           IF is-json-export
+               MOVE '  ]' TO fd-fileoutjson-post
+               WRITE fd-fileoutjson-post
+               CLOSE fileoutjson
+           END-IF
+
            .
 
        *>**************************************************
