@@ -23,6 +23,8 @@
                 88  is-valid-init                   VALUE 'Y'.
             03  is-id-found-switch          PIC X   VALUE 'N'.
                 88  is-id-found                     VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized            VALUE 'Y'.
 
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
@@ -40,6 +42,13 @@
        01  wc-username              PIC  X(30).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> remove a user - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        *>**************************************************
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
          01  users-rec-vars.
@@ -53,6 +62,7 @@
              05  t-user-lastlogin     PIC  X(40).
              05  t-user-usertype-id   PIC  9(4).
              05  t-user-program-id    PIC  9(4).
+             05  t-user-active        PIC  X(1).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  wr-rec-vars.
@@ -83,7 +93,19 @@
 
                 PERFORM B0100-connect
                 IF is-db-connected
-                    PERFORM B0200-cgi-delete-row
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-cgi-delete-row
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                        PERFORM B0310-disconnect
+                    END-IF
+
                 END-IF
 
            END-IF
@@ -108,6 +130,15 @@
 
                SET is-valid-init TO true
 
+               *> who is making this request
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'requesting_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               MOVE function numval(wc-post-value)
+                    TO wn-requesting-user-id
+
                *> cgi post: remove row by local-id
                MOVE ZERO TO wn-rtn-code
                MOVE SPACE TO wc-post-VALUE
@@ -135,8 +166,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE        TO   wc-passwd
-
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                             USING :wc-database
@@ -150,6 +180,26 @@
 
         .
 
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may remove a user
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO true
+           END-IF
+
+        .
+
        *>**************************************************
        B0200-cgi-delete-row.
 
@@ -161,19 +211,24 @@
 
                 PERFORM B0210-is-id-found
 
-                *> delete row from table
+                *> a departing student's grades still have to trace
+                *> back to a real user_id for records and audits, so
+                *> the row is retired (deactivated) rather than
+                *> deleted outright
                 *> the pre-compiler does not like lowercase
                 *> characters when an sql statement is embedded
                 *> into an if-then-else clause...
                 IF is-id-found
+                     MOVE 'N' TO t-user-active
                      EXEC SQL
-                         DELETE FROM tbl_user
-                                  WHERE user_id = :t-user-id
+                         UPDATE tbl_user
+                            SET user_active = :t-user-active
+                          WHERE user_id = :t-user-id
                      END-EXEC
                 END-IF
 
                 IF  sqlstate = ZERO
-                    MOVE 'Användaren bortagen'
+                    MOVE 'Användaren inaktiverad'
                     TO wc-printscr-string
                     CALL 'ok-printscr' USING wc-printscr-string
                 ELSE
