@@ -0,0 +1,298 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Daily operations summary - for a given date,
+       *>          show how many tbl_grade rows were added or
+       *>          changed (grade_date), how many tbl_user rows
+       *>          were added (user_created_date) and how many
+       *>          T_JLOKAL rows were added or edited
+       *>          (Senast_andrad), so a day's activity can be
+       *>          sanity-checked from one report instead of
+       *>          three separate list reports.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-ops-summary.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized            VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Dagens aktivitet'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may view
+       *> the daily summary - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> the one required filter - a single day, YYYY-MM-DD
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-summary-date             PIC X(10) VALUE SPACE.
+       01  wn-grade-count              PIC  9(9) VALUE ZERO.
+       01  wn-user-count               PIC  9(9) VALUE ZERO.
+       01  wn-room-count               PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-summarize-day
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-summary-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-summary-action.
+
+           *> who is making this request
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                                     TO wn-requesting-user-id
+
+           *> which day to summarize
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'summary_date' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-summary-date
+
+           IF wn-requesting-user-id NOT = ZERO
+              AND wc-summary-date NOT = SPACE
+               SET is-valid-init TO TRUE
+           ELSE
+               MOVE 'Saknar angivet användar id eller datum'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may view the daily summary
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-summarize-day.
+
+           PERFORM B0210-count-grade-activity
+           PERFORM B0220-count-user-activity
+           PERFORM B0230-count-room-activity
+
+           PERFORM Z0300-display-summary
+
+           .
+
+       *>**************************************************
+       B0210-count-grade-activity.
+
+           *> grades added or changed that day - tbl_grade.grade_date
+           *> is stamped by cgi-add-betyg on every add or change
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :wn-grade-count
+               FROM tbl_grade
+               WHERE CAST(grade_date AS DATE) = CAST(:wc-summary-date
+                                                       AS DATE)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-count-user-activity.
+
+           *> users added that day - tbl_user.user_created_date is
+           *> stamped by cgi-add-user when the row is first inserted
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :wn-user-count
+               FROM tbl_user
+               WHERE CAST(user_created_date AS DATE) =
+                     CAST(:wc-summary-date AS DATE)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-count-room-activity.
+
+           *> rooms added or edited that day - T_JLOKAL.Senast_andrad
+           *> is stamped by cgi-addedit-local on every add or edit
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :wn-room-count
+               FROM T_JLOKAL
+               WHERE CAST(Senast_andrad AS DATE) =
+                     CAST(:wc-summary-date AS DATE)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       Z0300-display-summary.
+
+           *> display to STDOUT
+           DISPLAY "<br>Sammanfattning för " wc-summary-date
+           END-DISPLAY
+           DISPLAY "<br>Betyg adderade/ändrade: " wn-grade-count
+           END-DISPLAY
+           DISPLAY "<br>Användare adderade: " wn-user-count
+           END-DISPLAY
+           DISPLAY "<br>Lokaler adderade/ändrade: " wn-room-count
+           END-DISPLAY
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
