@@ -18,7 +18,11 @@
                 88  grade-is-in-table                       VALUE 'Y'.
             03  is-valid-table-position-switch      PIC X   VALUE 'N'.
                 88  is-valid-table-position                 VALUE 'Y'.
-                            
+            03  user-id-exists-switch               PIC X   VALUE 'N'.
+                88  user-id-exists                          VALUE 'Y'.
+            03  course-id-exists-switch             PIC X   VALUE 'N'.
+                88  course-id-exists                        VALUE 'Y'.
+
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
        01  wc-post-name            PIC X(40)  VALUE SPACE.
@@ -38,13 +42,23 @@
        *>#######################################################
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        *>
-       01  tbl-grade-rec-vars.       
+       01  tbl-grade-rec-vars.
            05  tbl-grade-grade-id        PIC  9(4).
            05  tbl-grade-grade-grade     PIC  X(40).
            05  tbl-grade-grade-comment   PIC  X(40).
            05  tbl-grade-user-id         PIC  9(4).
-           05  tbl-grade-course-id       PIC  9(4).           
-       *>    
+           05  tbl-grade-course-id       PIC  9(4).
+           05  tbl-grade-graded-by       PIC  9(4).
+           05  tbl-grade-date            PIC  X(40).
+           05  tbl-grade-status          PIC  X(01).
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> used to tell the student a grade was recorded for them
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  tbl-notif-notification-id    PIC  9(9).
+       01  tbl-notif-course-name        PIC  X(40).
+       01  tbl-notif-message            PIC  X(80).
        EXEC SQL END DECLARE SECTION END-EXEC.
        *> table data
        01  wr-rec-vars.
@@ -53,7 +67,9 @@
            05  wc-grade-grade-comment    PIC  X(40) VALUE SPACE.
            05  wn-grade-user-id          PIC  9(4) VALUE ZERO.
            05  wn-grade-course-id        PIC  9(4) VALUE ZERO.
-           
+           05  wn-grade-graded-by        PIC  9(4) VALUE ZERO.
+           05  wc-grade-status           PIC  X(01) VALUE 'G'.
+
        *>#######################################################
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -105,19 +121,54 @@
        A0110-init-add-action.
        
            SET is-valid-init TO TRUE
-           
-           *>  read grade_grade (required)        
+
+           *>  read grade_status (optional - defaults to 'G' for a
+           *>  normal graded entry; 'I' incomplete / 'W' withdrawn
+           *>  record that a grade isn't coming, so no grade_grade
+           *>  is required for those two)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'grade_status' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value = SPACE
+               MOVE 'G' TO wc-grade-status
+           ELSE
+               IF wc-post-value = 'G' OR wc-post-value = 'I'
+                                      OR wc-post-value = 'W'
+                   MOVE wc-post-value(1:1) TO wc-grade-status
+               ELSE
+                   MOVE 'Ogiltig betygsstatus angiven'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+                   MOVE 'N' TO is-valid-init-switch
+               END-IF
+           END-IF
+
+           *>  read grade_grade (required only when graded)
            MOVE ZERO TO wn-rtn-code
            MOVE SPACE TO wc-post-value
            MOVE 'grade_grade' TO wc-post-name
            CALL 'get-post-value' USING wn-rtn-code
-                                       wc-post-name wc-post-value                           
+                                       wc-post-name wc-post-value
            MOVE wc-post-value TO wc-grade-grade-grade
            IF wc-grade-grade-grade = SPACE
-               MOVE 'Saknar betyget för student' TO wc-printscr-string
-               CALL 'stop-printscr' USING wc-printscr-string
-               MOVE 'N' TO is-valid-init-switch
-           END-IF           
+               IF wc-grade-status = 'G'
+                   MOVE 'Saknar betyget för student'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+                   MOVE 'N' TO is-valid-init-switch
+               END-IF
+           ELSE
+               MOVE ZERO TO wn-rtn-code
+               CALL 'is-valid-grade' USING wn-rtn-code
+                                           wc-grade-grade-grade
+               IF wn-rtn-code NOT = ZERO
+                   MOVE 'Ogiltigt betyg angivet' TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+                   MOVE 'N' TO is-valid-init-switch
+               END-IF
+           END-IF
            
            *>  read grade_comment (required)    
            MOVE ZERO TO wn-rtn-code
@@ -164,10 +215,27 @@
               CALL 'stop-printscr' USING wc-printscr-string
               MOVE 'N' TO is-valid-init-switch
            ELSE
-              MOVE FUNCTION NUMVAL(wc-post-value) TO wn-grade-course-id           
-           END-IF  
-           
-           . 
+              MOVE FUNCTION NUMVAL(wc-post-value) TO wn-grade-course-id
+           END-IF
+
+           *>  read graded_by_user_id (required - who entered it)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'graded_by_user_id' TO wc-post-name
+
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           IF wc-post-value = SPACE
+              MOVE 'Saknar uppgift om vem som betygsätter'
+                   TO wc-printscr-string
+              CALL 'stop-printscr' USING wc-printscr-string
+              MOVE 'N' TO is-valid-init-switch
+           ELSE
+              MOVE FUNCTION NUMVAL(wc-post-value) TO wn-grade-graded-by
+           END-IF
+
+           .
        
        *>**************************************************
        B0100-connect.
@@ -175,8 +243,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE           TO   wc-passwd
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -192,25 +259,89 @@
        
        *>**************************************************          
        B0200-add-grade.
-           
-           
-           PERFORM B0210-does-user-course-exist
-               
-           IF NOT grade-is-in-table
-               PERFORM B0220-get-new-row-number
-               
-               IF is-valid-table-position
-                   PERFORM B0230-add-new-grade-to-table
+
+           PERFORM B0205-does-user-and-course-exist
+
+           IF user-id-exists AND course-id-exists
+
+               PERFORM B0210-does-user-course-exist
+
+               IF NOT grade-is-in-table
+                   PERFORM B0220-get-new-row-number
+
+                   IF is-valid-table-position
+                       PERFORM B0230-add-new-grade-to-table
+                   END-IF
+               ELSE
+                   MOVE 'Denna student har redan ett kursbetyg.'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
                END-IF
+
            ELSE
-               MOVE 'Denna student har redan ett kursbetyg.'
+               MOVE 'Okänd student eller kurs'
                     TO wc-printscr-string
                CALL 'stop-printscr' USING wc-printscr-string
            END-IF
-           
+
            .
-           
-       *>**************************************************          
+
+       *>**************************************************
+       B0205-does-user-and-course-exist.
+
+           *> Cursor for tbl_user
+           EXEC SQL
+              DECLARE USRCHK CURSOR FOR
+                 SELECT user_id
+                 FROM tbl_user
+                 WHERE user_id = :wn-grade-user-id
+           END-EXEC
+
+           EXEC SQL
+                OPEN USRCHK
+           END-EXEC
+
+           EXEC SQL
+               FETCH USRCHK
+                   INTO :tbl-grade-user-id
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+                SET user-id-exists TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE USRCHK
+           END-EXEC
+
+           *> Cursor for tbl_course
+           EXEC SQL
+              DECLARE CRSCHK CURSOR FOR
+                 SELECT course_id
+                 FROM tbl_course
+                 WHERE course_id = :wn-grade-course-id
+           END-EXEC
+
+           EXEC SQL
+                OPEN CRSCHK
+           END-EXEC
+
+           EXEC SQL
+               FETCH CRSCHK
+                   INTO :tbl-grade-course-id
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+                SET course-id-exists TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE CRSCHK
+           END-EXEC
+
+           .
+
+       *>**************************************************
        B0210-does-user-course-exist.
            
            *> Cursor for tbl_grade
@@ -267,67 +398,100 @@
        
        *>**************************************************          
        B0220-get-new-row-number.
-       
-           *> Cursor for tbl_grade
-           EXEC SQL
-             DECLARE NEWROW CURSOR FOR
-                 SELECT grade_id
-                 FROM tbl_grade
-                 ORDER BY grade_id DESC
-           END-EXEC   
-       
-           *> Open the cursor
+
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two adds happen at the same time - no more
+           *> MAX(grade_id)+1 race between the read and the insert
            EXEC SQL
-                OPEN NEWROW
+               SELECT nextval('tbl_grade_grade_id_seq')
+               INTO :tbl-grade-grade-id
            END-EXEC
-       
-           *> fetch first row (which now have the highest id)
-           EXEC SQL
-               FETCH NEWROW
-                   INTO :tbl-grade-grade-id
-           END-EXEC       
-        
+
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
                SET is-valid-table-position TO TRUE
-               
-               *> next number for new row in table
-               COMPUTE tbl-grade-grade-id = tbl-grade-grade-id + 1
-               
            END-IF
 
-           *> close cursor
-           EXEC SQL 
-               CLOSE NEWROW 
-           END-EXEC            
-           
            .
            
        *>**************************************************          
        B0230-add-new-grade-to-table.
-                  
+
+           *> get current timestamp
+           EXEC SQL
+                SELECT current_timestamp
+                INTO :tbl-grade-date
+           END-EXEC
+
            MOVE wc-grade-grade-grade TO tbl-grade-grade-grade
            MOVE wc-grade-grade-comment TO tbl-grade-grade-comment
            MOVE wn-grade-user-id TO tbl-grade-user-id
            MOVE wn-grade-course-id TO tbl-grade-course-id
-                     
+           MOVE wn-grade-graded-by TO tbl-grade-graded-by
+           MOVE wc-grade-status TO tbl-grade-status
+
            EXEC SQL
                INSERT INTO tbl_grade
+                   (grade_id, grade_grade, grade_comment,
+                    user_id, course_id, graded_by_user_id, grade_date,
+                    grade_status)
                VALUES ( :tbl-grade-grade-id,
                         :tbl-grade-grade-grade,
                         :tbl-grade-grade-comment,
                         :tbl-grade-user-id,
-                        :tbl-grade-course-id )
-           END-EXEC 
+                        :tbl-grade-course-id,
+                        :tbl-grade-graded-by,
+                        :tbl-grade-date,
+                        :tbl-grade-status )
+           END-EXEC
             
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
+                PERFORM B0235-notify-student
                 PERFORM B0240-commit-work
                 MOVE 'Nytt betyg adderat' TO wc-printscr-string
                 CALL 'ok-printscr' USING wc-printscr-string
-           END-IF     
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0235-notify-student.
+
+           *> let the student know a grade was recorded for them -
+           *> same current_timestamp idiom used throughout, left to
+           *> the table's own DEFAULT since nothing else needs it
+           EXEC SQL
+               SELECT course_name
+               INTO :tbl-notif-course-name
+               FROM tbl_course
+               WHERE course_id = :tbl-grade-course-id
+           END-EXEC
+
+           MOVE SPACE TO tbl-notif-message
+           STRING 'Nytt betyg i ' DELIMITED BY SIZE
+                  FUNCTION TRIM(tbl-notif-course-name)
+                                        DELIMITED BY SIZE
+                  INTO tbl-notif-message
+           END-STRING
+
+           EXEC SQL
+               SELECT nextval('tbl_notification_notification_id_seq')
+               INTO :tbl-notif-notification-id
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO tbl_notification
+                   (notification_id, user_id, message)
+               VALUES (:tbl-notif-notification-id,
+                       :tbl-grade-user-id, :tbl-notif-message)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           END-IF
 
            .
 
