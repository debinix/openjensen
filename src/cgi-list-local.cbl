@@ -44,14 +44,20 @@
            05  jlokal-lokalnamn     PIC  X(40).
            05  jlokal-vaningsplan   PIC  X(40).
            05  jlokal-maxdeltagare  PIC  X(40).
-       *>    
+           05  jlokal-bokningsbar   PIC  X(01).
+       *>
        EXEC SQL END DECLARE SECTION END-EXEC.
        *> table data
        01  wr-rec-vars.
-           05  wn-lokal-id         PIC  9(4) VALUE ZERO.          
+           05  wn-lokal-id         PIC  9(4) VALUE ZERO.
            05  wc-lokalnamn        PIC  X(40) VALUE SPACE.
            05  wc-vaningsplan      PIC  X(40) VALUE SPACE.
-           05  wc-maxdeltagare     PIC  X(40) VALUE SPACE.     
+           05  wc-maxdeltagare     PIC  X(40) VALUE SPACE.
+           05  wc-bokningsbar      PIC  X(01) VALUE SPACE.
+
+       *> holds Lokalnamn after html-escape-field has escaped it,
+       *> before it goes out in a DISPLAY line
+       01  wc-lokalnamn-esc        PIC  X(240) VALUE SPACE.
        *>#######################################################
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -115,8 +121,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database.
            MOVE  "jensen"        TO   wc-username.
-           MOVE  SPACE           TO   wc-passwd.
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -145,40 +150,44 @@
        B0210-list-real-locals.
            
        *>  declare cursor (only place were tablenames are used)
-           EXEC SQL 
+           EXEC SQL
                DECLARE curslocal CURSOR FOR
-               SELECT Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare
+               SELECT Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare,
+                      Bokningsbar
                       FROM T_JLOKAL
-                      WHERE Vaningsplan IS NOT NULL
+                      WHERE Bokningsbar = 'Y'
            END-EXEC
-           
+
            *> never never use a dash in cursor names!
            EXEC SQL
                OPEN curslocal
            END-EXEC
-       
-       *>  fetch first row       
-           EXEC SQL 
+
+       *>  fetch first row
+           EXEC SQL
                FETCH curslocal INTO :jlokal-lokal-id,:jlokal-lokalnamn,
-                          :jlokal-vaningsplan,:jlokal-maxdeltagare
+                          :jlokal-vaningsplan,:jlokal-maxdeltagare,
+                          :jlokal-bokningsbar
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = ZERO
-           
+
               MOVE  jlokal-lokal-id      TO    wn-lokal-id
               MOVE  jlokal-lokalnamn     TO    wc-lokalnamn
               MOVE  jlokal-vaningsplan   TO    wc-vaningsplan
               MOVE  jlokal-maxdeltagare  TO    wc-maxdeltagare
-              
+              MOVE  jlokal-bokningsbar   TO    wc-bokningsbar
+
               PERFORM Z0200-display-row
 
               INITIALIZE jlocal-rec-vars
-           
-              *> fetch next row  
-               EXEC SQL 
+
+              *> fetch next row
+               EXEC SQL
                     FETCH curslocal INTO :jlokal-lokal-id,
                                 :jlokal-lokalnamn,:jlokal-vaningsplan,
-                                :jlokal-maxdeltagare
+                                :jlokal-maxdeltagare,
+                                :jlokal-bokningsbar
                END-EXEC
               
            END-PERFORM
@@ -200,40 +209,44 @@
        B0220-list-all-locals.
            
        *>  declare cursor (only place were tablenames are used)
-           EXEC SQL 
+           EXEC SQL
                DECLARE cursall CURSOR FOR
-               SELECT Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare
+               SELECT Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare,
+                      Bokningsbar
                       FROM T_JLOKAL
                       ORDER BY Lokal_id
            END-EXEC
-           
+
            *> never, never use a dash in cursor names!
            EXEC SQL
                OPEN cursall
            END-EXEC
-       
-       *>  fetch first row       
-           EXEC SQL 
+
+       *>  fetch first row
+           EXEC SQL
                FETCH cursall INTO :jlokal-lokal-id,:jlokal-lokalnamn,
-                          :jlokal-vaningsplan,:jlokal-maxdeltagare
+                          :jlokal-vaningsplan,:jlokal-maxdeltagare,
+                          :jlokal-bokningsbar
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = ZERO
-           
+
               MOVE  jlokal-lokal-id      TO    wn-lokal-id
               MOVE  jlokal-lokalnamn     TO    wc-lokalnamn
               MOVE  jlokal-vaningsplan   TO    wc-vaningsplan
               MOVE  jlokal-maxdeltagare  TO    wc-maxdeltagare
-              
+              MOVE  jlokal-bokningsbar   TO    wc-bokningsbar
+
               PERFORM Z0200-display-row
 
               INITIALIZE jlocal-rec-vars
-           
-              *> fetch next row  
-               EXEC SQL 
+
+              *> fetch next row
+               EXEC SQL
                     FETCH cursall INTO :jlokal-lokal-id,
                                 :jlokal-lokalnamn,:jlokal-vaningsplan,
-                                :jlokal-maxdeltagare
+                                :jlokal-maxdeltagare,
+                                :jlokal-bokningsbar
                END-EXEC
               
            END-PERFORM
@@ -277,15 +290,20 @@
            .
            
        *>**************************************************
-       Z0200-display-row.            
-           
+       Z0200-display-row.
+
+           CALL 'html-escape-field' USING wn-rtn-code
+                                    wc-lokalnamn wc-lokalnamn-esc
+
            *> display to STDOUT
            DISPLAY
-                "<br>|" wn-lokal-id "|" wc-lokalnamn "|"
+                "<br>|" wn-lokal-id "|"
+                          FUNCTION TRIM(wc-lokalnamn-esc) "|"
                           wc-vaningsplan "|" wc-maxdeltagare "|"
+                          wc-bokningsbar "|"
            END-DISPLAY
-           
-           .            
+
+           .
            
        *>**************************************************    
        *> END PROGRAM  
