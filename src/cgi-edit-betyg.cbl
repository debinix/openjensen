@@ -15,7 +15,9 @@
             03  is-valid-init-switch                PIC X   VALUE 'N'.
                 88  is-valid-init                           VALUE 'Y'.             
             03  grade-id-is-in-table-switch         PIC X   VALUE 'N'.
-                88  grade-id-is-in-table                    VALUE 'Y'.                             
+                88  grade-id-is-in-table                    VALUE 'Y'.
+            03  has-invalid-grade-switch            PIC X   VALUE 'N'.
+                88  has-invalid-grade                       VALUE 'Y'.
                 
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
@@ -36,25 +38,52 @@
        *>#######################################################
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        *>
-       01  tbl-grade-rec-vars.       
+       01  tbl-grade-rec-vars.
            05  tbl-grade-grade-id       PIC  9(4).
            05  tbl-grade-grade          PIC  X(40).
            05  tbl-grade-comment        PIC  X(40).
-       *>    
+           05  tbl-grade-graded-by      PIC  9(4).
+           05  tbl-grade-date           PIC  X(40).
+           05  tbl-grade-user-id        PIC  9(4).
+           05  tbl-grade-course-id      PIC  9(4).
+           05  tbl-grade-status         PIC  X(01).
+       *>
        EXEC SQL END DECLARE SECTION END-EXEC.
        *> table data
        01  wr-rec-vars.
            05  wn-grade-id         PIC  9(4) VALUE ZERO.
            05  wc-grade            PIC  X(40) VALUE SPACE.
-           05  wc-comment          PIC  X(40) VALUE SPACE.  
+           05  wc-comment          PIC  X(40) VALUE SPACE.
+           05  wn-grade-graded-by  PIC  9(4) VALUE ZERO.
+           05  wc-grade-status     PIC  X(01) VALUE SPACE.
        *>#######################################################
-       
+
        *> temporary table holding existing data
        01  wr-cur-rec-vars.
-           05  wn-cur-grade-id         PIC  9(4) VALUE ZERO.     
-           05  wc-cur-grade        PIC  X(40) VALUE SPACE. 
+           05  wn-cur-grade-id         PIC  9(4) VALUE ZERO.
+           05  wc-cur-grade        PIC  X(40) VALUE SPACE.
            05  wc-cur-comment      PIC  X(40) VALUE SPACE.
-    
+           05  wn-cur-user-id      PIC  9(4) VALUE ZERO.
+           05  wn-cur-course-id    PIC  9(4) VALUE ZERO.
+           05  wc-cur-grade-status PIC  X(01) VALUE 'G'.
+
+       *> used to tell the student a grade was changed for them
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  tbl-notif-notification-id    PIC  9(9).
+       01  tbl-notif-course-name        PIC  X(40).
+       01  tbl-notif-message            PIC  X(80).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *> holds the pre-change values written to tbl_grade_history
+       01  tbl-grade-hist-rec-vars.
+           05  tbl-hist-grade-id        PIC  9(4).
+           05  tbl-hist-grade           PIC  X(40).
+           05  tbl-hist-comment         PIC  X(40).
+           05  tbl-hist-changed-by      PIC  9(4).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       *>#######################################################
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
        
@@ -128,26 +157,82 @@
                CALL 'get-post-value' USING wn-rtn-code
                                     wc-post-name wc-post-value
                      
-               MOVE wc-post-value TO wc-grade   
-                
+               MOVE wc-post-value TO wc-grade
+
+               IF wc-grade NOT = SPACE
+                   MOVE ZERO TO wn-rtn-code
+                   CALL 'is-valid-grade' USING wn-rtn-code wc-grade
+                   IF wn-rtn-code NOT = ZERO
+                       MOVE 'Ogiltigt betyg angivet'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                       MOVE SPACE TO wc-grade
+                       SET has-invalid-grade TO TRUE
+                   END-IF
+               END-IF
+
                *>  update grade comment?
                MOVE ZERO TO wn-rtn-code
                MOVE SPACE TO wc-post-value
                MOVE 'grade_comment' TO wc-post-name
-                 
+
                CALL 'get-post-value' USING wn-rtn-code wc-post-name
-                                            wc-post-value                                     
-                 
-               MOVE wc-post-value TO wc-comment           
-                
-               IF wc-grade NOT = SPACE OR
-                  wc-comment NOT = SPACE
-                        SET is-valid-init TO TRUE                  
-               ELSE
-                   MOVE 'Ingen kolumn att uppdatera'
+                                            wc-post-value
+
+               MOVE wc-post-value TO wc-comment
+
+               *>  update grade status (optional - 'G' graded,
+               *>  'I' incomplete, 'W' withdrawn; blank means leave
+               *>  the existing status as it is)
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'grade_status' TO wc-post-name
+
+               CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                            wc-post-value
+
+               IF wc-post-value NOT = SPACE
+                   IF wc-post-value = 'G' OR wc-post-value = 'I'
+                                          OR wc-post-value = 'W'
+                       MOVE wc-post-value(1:1) TO wc-grade-status
+                   ELSE
+                       MOVE 'Ogiltig betygsstatus angiven'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                       SET has-invalid-grade TO TRUE
+                   END-IF
+               END-IF
+
+               *> who is making this change (required)
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'graded_by_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                            wc-post-value
+
+               IF wc-post-value = SPACE
+                   MOVE 'Saknar uppgift om vem som ändrar betyget'
                         TO wc-printscr-string
                    CALL 'stop-printscr' USING wc-printscr-string
-               END-IF   
+                   SET has-invalid-grade TO TRUE
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                        TO wn-grade-graded-by
+               END-IF
+
+               IF has-invalid-grade
+                   CONTINUE
+               ELSE
+                   IF wc-grade NOT = SPACE OR
+                      wc-comment NOT = SPACE OR
+                      wc-grade-status NOT = SPACE
+                            SET is-valid-init TO TRUE
+                   ELSE
+                       MOVE 'Ingen kolumn att uppdatera'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                   END-IF
+               END-IF
                   
            
            END-IF
@@ -160,8 +245,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE           TO   wc-passwd
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -182,6 +266,7 @@
            PERFORM B0210-does-grade-id-exist
                
            IF grade-id-is-in-table
+               PERFORM B0215-save-grade-history
                PERFORM B0220-change-grade-item
            ELSE
                MOVE 'Denna student finns ej'
@@ -197,46 +282,51 @@
            *> Cursor for T_JLOKAL
            EXEC SQL
              DECLARE cursedit CURSOR FOR
-                 SELECT grade_id, grade_grade, grade_comment
+                 SELECT grade_id, grade_grade, grade_comment,
+                        user_id, course_id, grade_status
                  FROM tbl_grade
-           END-EXEC      
-           
+           END-EXEC
+
            *> Open the cursor
            EXEC SQL
                 OPEN cursedit
            END-EXEC
-           
+
            MOVE wn-grade-id TO tbl-grade-grade-id
-                      
+
            *> fetch first row
            EXEC SQL
                FETCH cursedit
                    INTO :tbl-grade-grade-id, :tbl-grade-grade,
-                        :tbl-grade-comment
+                        :tbl-grade-comment, :tbl-grade-user-id,
+                        :tbl-grade-course-id, :tbl-grade-status
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = ZERO
-           
+
                *> set flag if in table
                IF wn-grade-id = tbl-grade-grade-id
                     SET grade-id-is-in-table TO TRUE
 
                *> retrieve current row columns (which we may update)
-               
+
                MOVE tbl-grade-grade-id TO wn-cur-grade-id
                MOVE tbl-grade-grade TO wc-cur-grade
                MOVE tbl-grade-comment TO wc-cur-comment
+               MOVE tbl-grade-user-id TO wn-cur-user-id
+               MOVE tbl-grade-course-id TO wn-cur-course-id
+               MOVE tbl-grade-status TO wc-cur-grade-status
 
-                    
                END-IF
-           
-              *> fetch next row  
+
+              *> fetch next row
                EXEC SQL
                    FETCH cursedit
                        INTO :tbl-grade-grade-id, :tbl-grade-grade,
-                            :tbl-grade-comment
+                            :tbl-grade-comment, :tbl-grade-user-id,
+                            :tbl-grade-course-id, :tbl-grade-status
                END-EXEC
-              
+
            END-PERFORM
            
            *> end of data
@@ -252,6 +342,30 @@
            
            .
            
+       *>**************************************************
+       B0215-save-grade-history.
+
+           *> keep the value being replaced so a later dispute can
+           *> be answered with "what did this grade used to say"
+           MOVE wn-grade-id TO tbl-hist-grade-id
+           MOVE wc-cur-grade TO tbl-hist-grade
+           MOVE wc-cur-comment TO tbl-hist-comment
+           MOVE wn-grade-graded-by TO tbl-hist-changed-by
+
+           EXEC SQL
+               INSERT INTO tbl_grade_history
+                   (grade_id, grade_grade, grade_comment,
+                    changed_by_user_id)
+               VALUES (:tbl-hist-grade-id, :tbl-hist-grade,
+                       :tbl-hist-comment, :tbl-hist-changed-by)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
        *>**************************************************
        B0220-change-grade-item.
 
@@ -264,33 +378,89 @@
                MOVE wc-cur-grade TO tbl-grade-grade
            END-IF
            
-           *> any changes to grade comment?           
+           *> any changes to grade comment?
            IF wc-comment NOT = wc-cur-comment
                MOVE wc-comment TO tbl-grade-comment
            ELSE
                MOVE wc-cur-comment TO tbl-grade-comment
            END-IF
-                   
+
+           *> any changes to grade status?
+           IF wc-grade-status NOT = SPACE
+               MOVE wc-grade-status TO tbl-grade-status
+           ELSE
+               MOVE wc-cur-grade-status TO tbl-grade-status
+           END-IF
+
+           *> get current timestamp
+           EXEC SQL
+                SELECT current_timestamp
+                INTO :tbl-grade-date
+           END-EXEC
+
            *> finally update table
            MOVE wn-grade-id TO tbl-grade-grade-id
+           MOVE wn-grade-graded-by TO tbl-grade-graded-by
+           MOVE wn-cur-user-id TO tbl-grade-user-id
+           MOVE wn-cur-course-id TO tbl-grade-course-id
            EXEC SQL
                UPDATE tbl_grade
                    SET grade_grade = :tbl-grade-grade,
-                       grade_comment = :tbl-grade-comment
+                       grade_comment = :tbl-grade-comment,
+                       graded_by_user_id = :tbl-grade-graded-by,
+                       grade_date = :tbl-grade-date,
+                       grade_status = :tbl-grade-status
                WHERE grade_id = :tbl-grade-grade-id
            END-EXEC
-            
+
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
+                PERFORM B0225-notify-student
                 PERFORM B0230-commit-work
                 MOVE 'Betyg data Ã¤ndrad' TO wc-printscr-string
-                CALL 'ok-printscr' USING wc-printscr-string      
+                CALL 'ok-printscr' USING wc-printscr-string
            END-IF
-           
-           .           
 
-       *>**************************************************       
+           .
+
+       *>**************************************************
+       B0225-notify-student.
+
+           *> let the student know their grade was changed
+           EXEC SQL
+               SELECT course_name
+               INTO :tbl-notif-course-name
+               FROM tbl_course
+               WHERE course_id = :tbl-grade-course-id
+           END-EXEC
+
+           MOVE SPACE TO tbl-notif-message
+           STRING 'Betyg Ã¤ndrat i ' DELIMITED BY SIZE
+                  FUNCTION TRIM(tbl-notif-course-name)
+                                        DELIMITED BY SIZE
+                  INTO tbl-notif-message
+           END-STRING
+
+           EXEC SQL
+               SELECT nextval('tbl_notification_notification_id_seq')
+               INTO :tbl-notif-notification-id
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO tbl_notification
+                   (notification_id, user_id, message)
+               VALUES (:tbl-notif-notification-id,
+                       :tbl-grade-user-id, :tbl-notif-message)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
        B0230-commit-work.
 
            *>  commit work permanently
