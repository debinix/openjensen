@@ -0,0 +1,278 @@
+       *>
+       *> cgi-remove-course-teacher: drops a teacher's assignment to
+       *> a single course, from table tbl_course_teacher
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-remove-course-teacher.
+       *>**************************************************
+       DATA DIVISION.
+       working-storage section.
+       *> switches
+       01   switches.
+            03  is-valid-post-switch        PIC X   VALUE 'N'.
+                88  is-valid-post                   VALUE 'Y'.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-assignment-found-switch  PIC X   VALUE 'N'.
+                88  is-assignment-found             VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized            VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle      PIC X(20)  VALUE 'Ta bort kurslärare'.
+
+       *> table data
+       01  wr-rec-vars.
+           05  wn-teacher-user-id  PIC  9(04) VALUE ZERO.
+           05  wn-course-id        PIC  9(04) VALUE ZERO.
+
+       *> variables wrapped within EXEC SQL - END-EXEC
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30) VALUE SPACE.
+       01  wc-passwd                PIC  X(10) VALUE SPACE.
+       01  wc-username              PIC  X(30) VALUE SPACE.
+       01  course-teacher-rec-vars.
+           05  t-teacher-user-id    PIC  9(04).
+           05  t-course-id          PIC  9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> drop a teacher assignment - caller supplies their own
+       *> user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-post AND is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-cgi-delete-row
+                    ELSE
+                        DISPLAY "<br> *** BEHÖRIGHET SAKNAS ***"
+                        PERFORM B0310-disconnect
+                    END-IF
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               SET is-valid-init TO TRUE
+
+               *> who is making this request
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'requesting_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-requesting-user-id
+
+               *> CGI post: remove row by teacher-id/course-id
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'teacher_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-teacher-user-id
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'course_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               MOVE FUNCTION NUMVAL(wc-post-value) TO wn-course-id
+
+           END-IF
+
+           IF wn-teacher-user-id = 0 OR wn-course-id = 0
+                DISPLAY "<br> *** MISSING LÄRARE/KURS ID ***"
+           ELSE
+                SET is-valid-post TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database.
+           MOVE  "jensen"        TO   wc-username.
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may drop a teacher assignment
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-cgi-delete-row.
+
+           MOVE wn-teacher-user-id TO t-teacher-user-id
+           MOVE wn-course-id TO t-course-id
+
+           PERFORM B0210-is-assignment-found
+
+           IF is-assignment-found
+                EXEC SQL
+                    DELETE FROM tbl_course_teacher
+                             WHERE teacher_user_id = :t-teacher-user-id
+                             AND course_id = :t-course-id
+                END-EXEC
+           END-IF
+
+           IF  SQLCODE = ZERO
+               DISPLAY "<br> *** Kurslärare borttagen ***"
+           ELSE
+               PERFORM Z0100-error-routine
+           END-IF
+
+           PERFORM B0300-commit-work
+
+           PERFORM B0310-disconnect
+
+           .
+
+       *>**************************************************
+       B0210-is-assignment-found.
+
+           *> Cursor for tbl_course_teacher
+           EXEC SQL
+             DECLARE currmteacher CURSOR FOR
+                 SELECT teacher_user_id
+                 FROM tbl_course_teacher
+                     WHERE teacher_user_id = :t-teacher-user-id
+                     AND course_id = :t-course-id
+           END-EXEC.
+
+           *> Open the cursor
+           EXEC SQL
+                OPEN currmteacher
+           END-EXEC
+
+           *> try a fetch
+           EXEC SQL
+               FETCH currmteacher
+                   INTO :wn-teacher-user-id
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               SET is-assignment-found TO TRUE
+           END-IF
+
+           EXEC SQL
+                CLOSE currmteacher
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0300-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       B0310-disconnect.
+
+           *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
