@@ -0,0 +1,530 @@
+       *>
+       *> cgi-add-betyg-bulk: sets grades for a whole class in one
+       *> submission - one course_id and a roster of user_id /
+       *> grade_grade / grade_comment triplets, numbered
+       *> user_id_1.. grade_grade_1.. grade_comment_1.. up to
+       *> row_count, instead of one cgi-add-betyg call per student.
+       *> Finally saves into table tbl_grade
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-add-betyg-bulk.
+       *>**************************************************
+       DATA DIVISION.
+       working-storage section.
+       01   switches-bulk.
+            03  is-db-connected-switch              PIC X   VALUE 'N'.
+                88  is-db-connected                         VALUE 'Y'.
+            03  is-valid-init-switch                PIC X   VALUE 'N'.
+                88  is-valid-init                           VALUE 'Y'.
+            03  row-has-user-id-switch              PIC X   VALUE 'N'.
+                88  row-has-user-id                         VALUE 'Y'.
+            03  row-is-in-table-switch              PIC X   VALUE 'N'.
+                88  row-is-in-table                         VALUE 'Y'.
+            03  row-grade-is-valid-switch           PIC X   VALUE 'N'.
+                88  row-grade-is-valid                      VALUE 'Y'.
+            03  row-number-is-valid-switch          PIC X   VALUE 'N'.
+                88  row-number-is-valid                     VALUE 'Y'.
+            03  course-id-exists-switch             PIC X   VALUE 'N'.
+                88  course-id-exists                        VALUE 'Y'.
+            03  row-user-id-exists-switch           PIC X   VALUE 'N'.
+                88  row-user-id-exists                      VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle      PIC X(20) VALUE 'Addera klassbetyg'.
+
+       *> roster bookkeeping
+       01  wn-row-count            PIC 9(3)  VALUE ZERO.
+       01  wn-row-index            PIC 9(3)  VALUE ZERO.
+       01  wc-row-index-disp       PIC 9(3)  VALUE ZERO.
+       01  wn-inserted-count       PIC 9(3)  VALUE ZERO.
+       01  wn-skipped-count        PIC 9(3)  VALUE ZERO.
+       01  wc-row-user-id          PIC X(40) VALUE SPACE.
+       01  wc-row-grade            PIC X(40) VALUE SPACE.
+       01  wc-row-comment          PIC X(40) VALUE SPACE.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  tbl-grade-rec-vars.
+           05  tbl-grade-grade-id        PIC  9(4).
+           05  tbl-grade-grade-grade     PIC  X(40).
+           05  tbl-grade-grade-comment   PIC  X(40).
+           05  tbl-grade-user-id         PIC  9(4).
+           05  tbl-grade-course-id       PIC  9(4).
+           05  tbl-grade-graded-by       PIC  9(4).
+           05  tbl-grade-date            PIC  X(40).
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       *> table data
+       01  wr-rec-vars.
+           05  wn-grade-grade-id         PIC  9(4) VALUE ZERO.
+           05  wn-grade-user-id          PIC  9(4) VALUE ZERO.
+           05  wn-grade-course-id        PIC  9(4) VALUE ZERO.
+           05  wn-grade-graded-by        PIC  9(4) VALUE ZERO.
+       *>#######################################################
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  tbl-notif-notification-id    PIC  9(9).
+       01  tbl-notif-course-name        PIC  X(40).
+       01  tbl-notif-message            PIC  X(80).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0150-does-course-exist
+
+                    IF course-id-exists
+                        PERFORM B0200-get-new-row-number
+                        PERFORM B0300-process-roster
+                    ELSE
+                        MOVE 'Okänd kurs' TO wc-printscr-string
+                        CALL 'stop-printscr' USING wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-bulk-action
+           END-IF
+
+           .
+       *>**************************************************
+       A0110-init-bulk-action.
+
+           SET is-valid-init TO TRUE
+
+           *>  read course_id (required - same for every row)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_id' TO wc-post-name
+
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           IF wc-post-value = SPACE
+              MOVE 'Saknar kurs id' TO wc-printscr-string
+              CALL 'stop-printscr' USING wc-printscr-string
+              MOVE 'N' TO is-valid-init-switch
+           ELSE
+              MOVE FUNCTION NUMVAL(wc-post-value) TO wn-grade-course-id
+           END-IF
+
+           *>  read row_count (required - how many roster rows follow)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'row_count' TO wc-post-name
+
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           IF wc-post-value = SPACE
+              MOVE 'Saknar antal rader (row_count)'
+                   TO wc-printscr-string
+              CALL 'stop-printscr' USING wc-printscr-string
+              MOVE 'N' TO is-valid-init-switch
+           ELSE
+              MOVE FUNCTION NUMVAL(wc-post-value) TO wn-row-count
+           END-IF
+
+           *>  read graded_by_user_id (required - same for every row)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'graded_by_user_id' TO wc-post-name
+
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           IF wc-post-value = SPACE
+              MOVE 'Saknar uppgift om vem som betygsätter'
+                   TO wc-printscr-string
+              CALL 'stop-printscr' USING wc-printscr-string
+              MOVE 'N' TO is-valid-init-switch
+           ELSE
+              MOVE FUNCTION NUMVAL(wc-post-value) TO wn-grade-graded-by
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0150-does-course-exist.
+
+           EXEC SQL
+              DECLARE BULKCRSCHK CURSOR FOR
+                 SELECT course_id
+                 FROM tbl_course
+                 WHERE course_id = :wn-grade-course-id
+           END-EXEC
+
+           EXEC SQL
+                OPEN BULKCRSCHK
+           END-EXEC
+
+           EXEC SQL
+               FETCH BULKCRSCHK
+                   INTO :tbl-grade-course-id
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+                SET course-id-exists TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE BULKCRSCHK
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0200-get-new-row-number.
+
+           *> get current timestamp - used for every row in this batch
+           EXEC SQL
+                SELECT current_timestamp
+                INTO :tbl-grade-date
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0300-process-roster.
+
+           PERFORM VARYING wn-row-index FROM 1 BY 1
+               UNTIL wn-row-index > wn-row-count
+
+               PERFORM B0310-process-one-row
+
+           END-PERFORM
+
+           MOVE 'Klassbetyg behandlade' TO wc-printscr-string
+           CALL 'ok-printscr' USING wc-printscr-string
+
+           .
+
+       *>**************************************************
+       B0310-process-one-row.
+
+           SET row-has-user-id TO FALSE
+           SET row-is-in-table TO FALSE
+           SET row-grade-is-valid TO FALSE
+           SET row-user-id-exists TO FALSE
+           MOVE SPACE TO wc-row-user-id wc-row-grade wc-row-comment
+           MOVE wn-row-index TO wc-row-index-disp
+
+           PERFORM B0311-read-row-fields
+
+           IF row-has-user-id
+               PERFORM B0314-does-row-user-exist
+           END-IF
+
+           IF row-has-user-id AND row-grade-is-valid
+              AND row-user-id-exists
+
+               PERFORM B0312-does-row-exist
+
+               IF NOT row-is-in-table
+                   PERFORM B0313-add-row-to-table
+                   ADD 1 TO wn-inserted-count
+               ELSE
+                   ADD 1 TO wn-skipped-count
+               END-IF
+
+           ELSE
+               ADD 1 TO wn-skipped-count
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0311-read-row-fields.
+
+           *> build 'user_id_<n>' and fetch it
+           STRING 'user_id_' wc-row-index-disp DELIMITED BY SIZE
+               INTO wc-post-name
+           END-STRING
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO wc-row-user-id
+               SET row-has-user-id TO TRUE
+           END-IF
+
+           *> build 'grade_grade_<n>' and fetch it
+           STRING 'grade_grade_' wc-row-index-disp DELIMITED BY SIZE
+               INTO wc-post-name
+           END-STRING
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           MOVE wc-post-value TO wc-row-grade
+
+           IF wc-row-grade NOT = SPACE
+               MOVE ZERO TO wn-rtn-code
+               CALL 'is-valid-grade' USING wn-rtn-code wc-row-grade
+               IF wn-rtn-code = ZERO
+                   SET row-grade-is-valid TO TRUE
+               END-IF
+           END-IF
+
+           *> build 'grade_comment_<n>' and fetch it
+           STRING 'grade_comment_' wc-row-index-disp DELIMITED BY SIZE
+               INTO wc-post-name
+           END-STRING
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           CALL 'get-post-value' USING wn-rtn-code wc-post-name
+                                       wc-post-value
+
+           MOVE wc-post-value TO wc-row-comment
+
+           .
+
+       *>**************************************************
+       B0314-does-row-user-exist.
+
+           MOVE FUNCTION NUMVAL(wc-row-user-id) TO tbl-grade-user-id
+
+           EXEC SQL
+              DECLARE BULKUSRCHK CURSOR FOR
+                 SELECT user_id
+                 FROM tbl_user
+                 WHERE user_id = :tbl-grade-user-id
+           END-EXEC
+
+           EXEC SQL
+                OPEN BULKUSRCHK
+           END-EXEC
+
+           EXEC SQL
+               FETCH BULKUSRCHK
+                   INTO :tbl-grade-user-id
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+                SET row-user-id-exists TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE BULKUSRCHK
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0312-does-row-exist.
+
+           MOVE FUNCTION NUMVAL(wc-row-user-id) TO tbl-grade-user-id
+           MOVE wn-grade-course-id TO tbl-grade-course-id
+
+           EXEC SQL
+              DECLARE BULKCHK CURSOR FOR
+                 SELECT grade_id
+                 FROM tbl_grade
+                 WHERE user_id = :tbl-grade-user-id
+                 AND course_id = :tbl-grade-course-id
+           END-EXEC
+
+           EXEC SQL
+                OPEN BULKCHK
+           END-EXEC
+
+           EXEC SQL
+               FETCH BULKCHK
+                   INTO :tbl-grade-grade-id
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+                SET row-is-in-table TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE BULKCHK
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0313-add-row-to-table.
+
+           *> a real sequence hands out a guaranteed-unique id for
+           *> every row in the batch, even if another add happens
+           *> concurrently - no more in-memory MAX(grade_id)+1 count
+           EXEC SQL
+               SELECT nextval('tbl_grade_grade_id_seq')
+               INTO :tbl-grade-grade-id
+           END-EXEC
+
+           MOVE wc-row-grade TO tbl-grade-grade-grade
+           MOVE wc-row-comment TO tbl-grade-grade-comment
+           MOVE FUNCTION NUMVAL(wc-row-user-id) TO tbl-grade-user-id
+           MOVE wn-grade-course-id TO tbl-grade-course-id
+           MOVE wn-grade-graded-by TO tbl-grade-graded-by
+
+           EXEC SQL
+               INSERT INTO tbl_grade
+                   (grade_id, grade_grade, grade_comment,
+                    user_id, course_id, graded_by_user_id, grade_date)
+               VALUES ( :tbl-grade-grade-id,
+                        :tbl-grade-grade-grade,
+                        :tbl-grade-grade-comment,
+                        :tbl-grade-user-id,
+                        :tbl-grade-course-id,
+                        :tbl-grade-graded-by,
+                        :tbl-grade-date )
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0315-notify-student
+                PERFORM B0320-commit-work
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0315-notify-student.
+
+           *> let the student know a grade was recorded for them,
+           *> the same way cgi-add-betyg's B0235-notify-student does
+           EXEC SQL
+               SELECT course_name
+               INTO :tbl-notif-course-name
+               FROM tbl_course
+               WHERE course_id = :tbl-grade-course-id
+           END-EXEC
+
+           MOVE SPACE TO tbl-notif-message
+           STRING 'Nytt betyg i ' DELIMITED BY SIZE
+                  FUNCTION TRIM(tbl-notif-course-name)
+                                        DELIMITED BY SIZE
+                  INTO tbl-notif-message
+           END-STRING
+
+           EXEC SQL
+               SELECT nextval('tbl_notification_notification_id_seq')
+               INTO :tbl-notif-notification-id
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO tbl_notification
+                   (notification_id, user_id, message)
+               VALUES (:tbl-notif-notification-id,
+                       :tbl-grade-user-id, :tbl-notif-message)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0320-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
