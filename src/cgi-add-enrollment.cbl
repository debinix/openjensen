@@ -0,0 +1,253 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Enroll a student in a course.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-add-enrollment.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches-add.
+            03  is-db-connected-switch         PIC X   VALUE 'N'.
+                88  is-db-connected                    VALUE 'Y'.
+            03  is-valid-init-switch           PIC X   VALUE 'N'.
+                88  is-valid-init                      VALUE 'Y'.
+            03  is-caller-authorized-switch    PIC X   VALUE 'N'.
+                88  is-caller-authorized               VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01  sub-init-swithes.
+            03  is-valid-init-user-switch      PIC X   VALUE 'N'.
+                88  is-valid-init-user                 VALUE 'Y'.
+            03  is-valid-init-course-switch    PIC X   VALUE 'N'.
+                88  is-valid-init-course               VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Registrera kursdeltagare'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> enroll a student - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  enrollment-rec-vars.
+             05  t-user-id              PIC  9(4) VALUE ZERO.
+             05  t-course-id            PIC  9(4) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-add-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-add-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-add-action.
+
+           *> who is asking - checked against tbl_user once
+           *> connected, before anything is written
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                                     TO wn-requesting-user-id
+
+           *> which student (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-post-value) TO t-user-id
+               SET is-valid-init-user TO TRUE
+           END-IF
+
+           *> which course (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-post-value) TO t-course-id
+               SET is-valid-init-course TO TRUE
+           END-IF
+
+           *> both must be valid
+           IF is-valid-init-user AND is-valid-init-course
+               SET is-valid-init TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may enroll a student in a course
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-add-dataitem.
+
+           *> a student can only be enrolled in a given course once
+           EXEC SQL
+               INSERT INTO tbl_enrollment (user_id, course_id)
+               VALUES (:t-user-id, :t-course-id)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0230-commit-work
+                MOVE 'Kursdeltagare registrerad' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
