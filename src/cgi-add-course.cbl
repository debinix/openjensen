@@ -0,0 +1,355 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Add a course to the database.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-add-course.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches-add.
+            03  is-db-connected-switch         PIC X   VALUE 'N'.
+                88  is-db-connected                    VALUE 'Y'.
+            03  is-valid-init-switch           PIC X   VALUE 'N'.
+                88  is-valid-init                      VALUE 'Y'.
+            03  is-caller-authorized-switch    PIC X   VALUE 'N'.
+                88  is-caller-authorized               VALUE 'Y'.
+
+       *> each switch monitors one required POST name-value pair
+       01   sub-init-switches.
+            03  is-valid-init-name-switch      PIC X   VALUE 'N'.
+                88  is-valid-init-name                 VALUE 'Y'.
+            03  is-valid-init-program-switch   PIC X   VALUE 'N'.
+                88  is-valid-init-program              VALUE 'Y'.
+            *> the optional dates are only rejected when supplied
+            *> and invalid, so this one starts out TRUE
+            03  is-dates-ok-switch             PIC X   VALUE 'Y'.
+                88  is-dates-ok                        VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Lägg till kurs'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> add a course - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  course-rec-vars.
+             05  t-course-id            PIC  9(4) VALUE ZERO.
+             05  t-course-name          PIC  X(40) VALUE SPACE.
+             05  t-course-startdate     PIC  X(10) VALUE SPACE.
+             05  t-course-enddate       PIC  X(10) VALUE SPACE.
+             05  t-course-program-id    PIC  9(9) VALUE ZERO.
+             05  t-course-term          PIC  X(10) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  wr-rec-vars.
+             05  wn-course-id          PIC  9(4) VALUE ZERO.
+             05  wc-course-name        PIC  X(40) VALUE SPACE.
+             05  wc-course-startdate   PIC  X(10) VALUE SPACE.
+             05  wc-course-enddate     PIC  X(10) VALUE SPACE.
+             05  wn-course-program-id  PIC  9(4) VALUE ZERO.
+             05  wc-course-term        PIC  X(10) VALUE SPACE.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-add-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-add-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-add-action.
+
+           *> who is asking - checked against tbl_user once
+           *> connected, before anything is written
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                                     TO wn-requesting-user-id
+
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_name' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO wc-course-name
+               SET is-valid-init-name TO TRUE
+           END-IF
+
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_startdate' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO wc-course-startdate
+               CALL 'is-valid-date' USING wn-rtn-code
+                                          wc-course-startdate
+               IF wn-rtn-code NOT = ZERO
+                   MOVE 'Ogiltigt kursstartdatum'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+                   MOVE 'N' TO is-dates-ok-switch
+               END-IF
+           END-IF
+
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_enddate' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO wc-course-enddate
+               CALL 'is-valid-date' USING wn-rtn-code
+                                          wc-course-enddate
+               IF wn-rtn-code NOT = ZERO
+                   MOVE 'Ogiltigt kursslutdatum'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+                   MOVE 'N' TO is-dates-ok-switch
+               END-IF
+           END-IF
+
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'program_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-course-program-id
+               SET is-valid-init-program TO TRUE
+           END-IF
+
+           *> which term/year this course offering belongs to, e.g.
+           *> '2026 HT' - lets the same course name be compared
+           *> across years
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_term' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO wc-course-term
+           END-IF
+
+           *> only course_name and program_id are actually required -
+           *> the dates and term are optional extras
+           IF is-valid-init-name AND is-valid-init-program
+              AND is-dates-ok
+               SET is-valid-init TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may add a course
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-add-dataitem.
+
+           PERFORM B0210-get-new-row-number
+           PERFORM B0220-add-dataitem-to-table
+
+           .
+
+       *>**************************************************
+       B0210-get-new-row-number.
+
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two adds happen at the same time
+           EXEC SQL
+               SELECT nextval('tbl_course_course_id_seq')
+               INTO :t-course-id
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           ELSE
+               MOVE t-course-id TO wn-course-id
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-add-dataitem-to-table.
+
+           MOVE wn-course-id TO t-course-id
+           MOVE wc-course-name TO t-course-name
+           MOVE wc-course-startdate TO t-course-startdate
+           MOVE wc-course-enddate TO t-course-enddate
+           MOVE wn-course-program-id TO t-course-program-id
+           MOVE wc-course-term TO t-course-term
+
+           EXEC SQL
+               INSERT INTO tbl_course
+               (course_id, course_name, course_startdate,
+                course_enddate, program_id, course_term)
+               VALUES (:t-course-id, :t-course-name,
+                       :t-course-startdate, :t-course-enddate,
+                       :t-course-program-id, :t-course-term)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0230-commit-work
+                MOVE 'Kurs tillagd' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
