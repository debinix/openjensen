@@ -0,0 +1,376 @@
+       *>
+       *> cgi-list-orphaned-grades: reconciliation report - scans
+       *> tbl_grade for rows whose user_id or course_id no longer
+       *> exists in tbl_user / tbl_course (left behind by a hard
+       *> delete, or a future bug that does the same thing) and
+       *> writes one line per orphaned grade row.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-orphaned-grades.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       input-output section.
+
+       file-control.
+           SELECT fileout ASSIGN TO
+              '../data/orphaned-grades.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL statusfile
+              ASSIGN TO
+              '../data/status'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>**************************************************
+       DATA DIVISION.
+       file section.
+
+       FD  fileout.
+       01  fd-fileout-post.
+           03  fc-grade-id                PIC 9(4).
+           03  fc-sep-1                   PIC X.
+           03  fc-user-id                 PIC 9(4).
+           03  fc-sep-2                   PIC X.
+           03  fc-course-id               PIC 9(4).
+           03  fc-sep-3                   PIC X.
+           03  fc-reason                  PIC X(20).
+           03  fc-sep-4                   PIC X.
+           03  fc-magic-number            PIC X(40).
+
+       FD  statusfile.
+       01  fd-fileout-status         PIC  X(1) VALUE SPACE.
+
+       *>--------------------------------------------------
+       working-storage section.
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-sql-error-switch         PIC X   VALUE 'N'.
+                88  is-sql-error                    VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01  sub-init-swithes.
+            03  is-valid-init-magic-switch  PIC X   VALUE 'N'.
+                88  is-valid-init-magic             VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle        PIC X(20) VALUE 'Orphaned grade scan'.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  tbl-orphan-record.
+           05  tbl_grade-grade_id          PIC  9(4).
+           05  tbl_grade-user_id           PIC  9(4).
+           05  tbl_grade-course_id         PIC  9(4).
+
+       *> table data
+       01  wr-orphan-record.
+           05  wn-grade_id            PIC  9(4) VALUE ZERO.
+           05  wn-user_id             PIC  9(4) VALUE ZERO.
+           05  wn-course_id           PIC  9(4) VALUE ZERO.
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+       *>#######################################################
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *> magic number to return with data sent back to php
+       01 wc-magic-number            PIC  X(40) VALUE SPACE.
+
+       *> holds the status file real name
+       01 wc-file-name               PIC  X(60) VALUE SPACE.
+       01 wc-dest-path               PIC  X(80) VALUE SPACE.
+
+       *> reason the current row is being reported as orphaned
+       01 wc-reason                  PIC  X(20) VALUE SPACE.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+                PERFORM B0100-connect
+                IF is-db-connected
+                    PERFORM B0200-find-orphaned-student-grades
+                    PERFORM B0210-find-orphaned-course-grades
+                    PERFORM B0300-disconnect
+                END-IF
+           ELSE
+                MOVE 'Kunde ej läsa POST data' TO wc-printscr-string
+                CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               *> get magic number to return with data sent back to php
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'magic_number' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF wc-post-value NOT = SPACE
+                   AND FUNCTION TRIM(wc-post-value) IS NUMERIC
+                   SET is-valid-init-magic TO TRUE
+                   MOVE wc-post-value TO wc-magic-number
+               END-IF
+
+               IF is-valid-init-magic
+
+                  SET is-valid-init TO TRUE
+                  *> open outfile
+                  OPEN OUTPUT fileout
+
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database.
+           MOVE  "jensen"        TO   wc-username.
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-find-orphaned-student-grades.
+
+           *> a grade whose student was removed from tbl_user
+           EXEC SQL
+               DECLARE cursorphanuser CURSOR FOR
+               SELECT g.grade_id, g.user_id, g.course_id
+               FROM tbl_grade g
+               WHERE NOT EXISTS
+                   (SELECT 1 FROM tbl_user u
+                     WHERE u.user_id = g.user_id)
+               ORDER BY g.grade_id
+           END-EXEC
+
+           EXEC SQL
+               OPEN cursorphanuser
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursorphanuser INTO :tbl_grade-grade_id,
+                                         :tbl_grade-user_id,
+                                         :tbl_grade-course_id
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE tbl_grade-grade_id TO wn-grade_id
+               MOVE tbl_grade-user_id TO wn-user_id
+               MOVE tbl_grade-course_id TO wn-course_id
+               MOVE 'missing student' TO wc-reason
+
+               PERFORM B0220-write-orphan-row
+
+               EXEC SQL
+                   FETCH cursorphanuser INTO :tbl_grade-grade_id,
+                                             :tbl_grade-user_id,
+                                             :tbl_grade-course_id
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE cursorphanuser
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0210-find-orphaned-course-grades.
+
+           *> a grade whose course was removed from tbl_course
+           EXEC SQL
+               DECLARE cursorphancourse CURSOR FOR
+               SELECT g.grade_id, g.user_id, g.course_id
+               FROM tbl_grade g
+               WHERE NOT EXISTS
+                   (SELECT 1 FROM tbl_course c
+                     WHERE c.course_id = g.course_id)
+               ORDER BY g.grade_id
+           END-EXEC
+
+           EXEC SQL
+               OPEN cursorphancourse
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursorphancourse INTO :tbl_grade-grade_id,
+                                           :tbl_grade-user_id,
+                                           :tbl_grade-course_id
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE tbl_grade-grade_id TO wn-grade_id
+               MOVE tbl_grade-user_id TO wn-user_id
+               MOVE tbl_grade-course_id TO wn-course_id
+               MOVE 'missing course' TO wc-reason
+
+               PERFORM B0220-write-orphan-row
+
+               EXEC SQL
+                   FETCH cursorphancourse INTO :tbl_grade-grade_id,
+                                               :tbl_grade-user_id,
+                                               :tbl_grade-course_id
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE cursorphancourse
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0220-write-orphan-row.
+
+           MOVE wn-grade_id TO fc-grade-id
+           MOVE ',' TO fc-sep-1
+           MOVE wn-user_id TO fc-user-id
+           MOVE ',' TO fc-sep-2
+           MOVE wn-course_id TO fc-course-id
+           MOVE ',' TO fc-sep-3
+           MOVE wc-reason TO fc-reason
+           MOVE ',' TO fc-sep-4
+           MOVE wc-magic-number TO fc-magic-number
+
+           WRITE fd-fileout-post
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           IF NOT is-sql-error
+               PERFORM Z0200-write-status-ok-file
+           END-IF
+
+           *> close outfile
+           CLOSE fileout
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           SET is-sql-error TO TRUE
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-write-status-ok-file.
+
+           *> use the magic number as base in the new filename
+           MOVE wc-magic-number TO wc-file-name
+
+           *> create a zero file
+           OPEN EXTEND statusfile
+           CLOSE statusfile
+
+           *> create a new name like '78637866427818048743723.OK'
+           MOVE SPACE TO wc-dest-path
+           STRING '../data/'   DELIMITED BY SPACE
+              wc-file-name DELIMITED BY SPACE
+                      '.'  DELIMITED BY SPACE
+                      'OK' DELIMITED BY SPACE
+                      INTO wc-dest-path
+                      ON OVERFLOW
+                      MOVE 'Filnamn för långt' TO wc-printscr-string
+                      CALL 'stop-printscr' USING wc-printscr-string
+                      NOT ON OVERFLOW
+                         CONTINUE
+           END-STRING
+           *> copy existing dummy named 'status' file to OK-file
+           CALL 'C$COPY' USING '../data/status', wc-dest-path, 0
+           *> remove not needed dummy file
+           CALL 'C$DELETE' USING '../data/status', 0
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
