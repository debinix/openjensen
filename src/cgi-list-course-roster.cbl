@@ -0,0 +1,350 @@
+       *>
+       *> cgi-list-course-roster: fetch the list of students
+       *> enrolled in one specific course_id - for attendance or
+       *> a sign-in sheet, with no grade columns at all. Modeled
+       *> on cgi-list-betygalla's B0250-write-all-courses-in-pgrm
+       *> join, but scoped to a single course instead of a whole
+       *> program and writing no grade data.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-course-roster.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       input-output section.
+
+       file-control.
+           SELECT fileout ASSIGN TO
+              '../data/course-roster.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL statusfile
+              ASSIGN TO
+              '../data/status'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>**************************************************
+       DATA DIVISION.
+       file section.
+
+       FD  fileout.
+       01  fd-fileout-post.
+           03  fc-course-name             PIC X(82).
+           03  fc-sep-1                   PIC X.
+           03  fc-user-firstname          PIC X(82).
+           03  fc-sep-2                   PIC X.
+           03  fc-user-lastname           PIC X(82).
+           03  fc-sep-3                   PIC X.
+           03  fc-user-id                 PIC 9(4).
+           03  fc-sep-4                   PIC X.
+           03  fc-course-id               PIC 9(4).
+           03  fc-sep-5                   PIC X.
+           03  fc-magic-number            PIC X(40).
+
+       FD  statusfile.
+       01  fd-fileout-status         PIC  X(1) VALUE SPACE.
+
+       *>--------------------------------------------------
+       working-storage section.
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-sql-error-switch         PIC X   VALUE 'N'.
+                88  is-sql-error                    VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01  sub-init-swithes.
+            03  is-valid-init-magic-switch  PIC X   VALUE 'N'.
+                88  is-valid-init-magic             VALUE 'Y'.
+            03  is-valid-init-course-switch PIC X   VALUE 'N'.
+                88  is-valid-init-course             VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle        PIC X(20) VALUE 'Kursdeltagare'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-course-id                PIC  9(4) VALUE ZERO.
+
+       01  tbl-roster-record.
+           05  tbl_course-course_name      PIC  X(40).
+           05  tbl_user-user_firstname     PIC  X(40).
+           05  tbl_user-user_lastname      PIC  X(40).
+           05  tbl_user-user_id            PIC  9(4).
+
+       *> table data
+       01  wr-roster-record.
+           05  wc-course_name         PIC  X(40) VALUE SPACE.
+           05  wc-user_firstname      PIC  X(40) VALUE SPACE.
+           05  wc-user_lastname       PIC  X(40) VALUE SPACE.
+           05  wn-user_id             PIC  9(4)  VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       *>#######################################################
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *> magic number to return with data sent back to php
+       01 wc-magic-number            PIC  X(40) VALUE SPACE.
+
+       *> holds the status file real name
+       01 wc-file-name               PIC  X(60) VALUE SPACE.
+       01 wc-dest-path               PIC  X(80) VALUE SPACE.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+                PERFORM B0100-connect
+                IF is-db-connected
+                    PERFORM B0200-write-course-roster
+                    PERFORM B0300-disconnect
+                END-IF
+           ELSE
+                MOVE 'Kunde ej läsa POST data' TO wc-printscr-string
+                CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               *> get magic number to return with data sent back to php
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'magic_number' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF wc-post-value NOT = SPACE
+                   AND FUNCTION TRIM(wc-post-value) IS NUMERIC
+                   SET is-valid-init-magic TO TRUE
+                   MOVE wc-post-value TO wc-magic-number
+               END-IF
+
+               *> the one course this roster is for (required)
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'course_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF wc-post-value NOT = SPACE
+                   SET is-valid-init-course TO TRUE
+                   MOVE FUNCTION NUMVAL(wc-post-value) TO wn-course-id
+               END-IF
+
+               IF is-valid-init-magic AND is-valid-init-course
+
+                  SET is-valid-init TO TRUE
+                  *> open outfile
+                  OPEN OUTPUT fileout
+
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database.
+           MOVE  "jensen"        TO   wc-username.
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-write-course-roster.
+
+           *> an explicit enrollment record per student per course,
+           *> not an inferred program match, the same join
+           *> cgi-list-betygelev uses - a sign-in sheet has to show
+           *> who is actually enrolled, not who merely shares the
+           *> course's program
+           EXEC SQL
+              DECLARE cursroster CURSOR FOR
+              SELECT c.course_name, u.user_firstname,
+                     u.user_lastname, u.user_id
+              FROM tbl_course c
+              JOIN tbl_enrollment e
+              ON e.course_id = c.course_id
+              JOIN tbl_user u
+              ON u.user_id = e.user_id
+              WHERE c.course_id = :wn-course-id
+              AND u.usertype_id = 1
+              ORDER BY u.user_lastname, u.user_firstname
+           END-EXEC
+
+           EXEC SQL
+               OPEN cursroster
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursroster INTO :tbl_course-course_name,
+                                     :tbl_user-user_firstname,
+                                     :tbl_user-user_lastname,
+                                     :tbl_user-user_id
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               MOVE tbl_course-course_name TO wc-course_name
+               MOVE tbl_user-user_firstname TO wc-user_firstname
+               MOVE tbl_user-user_lastname TO wc-user_lastname
+               MOVE tbl_user-user_id TO wn-user_id
+
+               PERFORM B0210-write-roster-row
+
+               EXEC SQL
+                   FETCH cursroster INTO :tbl_course-course_name,
+                                         :tbl_user-user_firstname,
+                                         :tbl_user-user_lastname,
+                                         :tbl_user-user_id
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE cursroster
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0210-write-roster-row.
+
+           MOVE wc-course_name TO fc-course-name
+           MOVE ',' TO fc-sep-1
+           MOVE wc-user_firstname TO fc-user-firstname
+           MOVE ',' TO fc-sep-2
+           MOVE wc-user_lastname TO fc-user-lastname
+           MOVE ',' TO fc-sep-3
+           MOVE wn-user_id TO fc-user-id
+           MOVE ',' TO fc-sep-4
+           MOVE wn-course-id TO fc-course-id
+           MOVE ',' TO fc-sep-5
+           MOVE wc-magic-number TO fc-magic-number
+
+           WRITE fd-fileout-post
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           IF NOT is-sql-error
+               PERFORM Z0200-write-status-ok-file
+           END-IF
+
+           *> close outfile
+           CLOSE fileout
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           SET is-sql-error TO TRUE
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-write-status-ok-file.
+
+           *> use the magic number as base in the new filename
+           MOVE wc-magic-number TO wc-file-name
+
+           *> create a zero file
+           OPEN EXTEND statusfile
+           CLOSE statusfile
+
+           *> create a new name like '78637866427818048743723.OK'
+           MOVE SPACE TO wc-dest-path
+           STRING '../data/'   DELIMITED BY SPACE
+              wc-file-name DELIMITED BY SPACE
+                      '.'  DELIMITED BY SPACE
+                      'OK' DELIMITED BY SPACE
+                      INTO wc-dest-path
+                      ON OVERFLOW
+                      MOVE 'Filnamn för långt' TO wc-printscr-string
+                      CALL 'stop-printscr' USING wc-printscr-string
+                      NOT ON OVERFLOW
+                         CONTINUE
+           END-STRING
+           *> copy existing dummy named 'status' file to OK-file
+           CALL 'C$COPY' USING '../data/status', wc-dest-path, 0
+           *> remove not needed dummy file
+           CALL 'C$DELETE' USING '../data/status', 0
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
