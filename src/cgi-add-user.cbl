@@ -21,6 +21,8 @@
                 88  name-is-in-table                   VALUE 'Y'.
             03  is-valid-table-position-switch PIC X   VALUE 'N'.
                 88  is-valid-table-position            VALUE 'Y'.
+            03  is-caller-authorized-switch    PIC X   VALUE 'N'.
+                88  is-caller-authorized                VALUE 'Y'.
 
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
@@ -38,6 +40,11 @@
        01  wc-username              PIC  X(30).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       exec sql begin declare section end-exec.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       exec sql end declare section end-exec.
+
        exec sql begin declare section end-exec.
        01  users-rec-vars.
              05  t-user-id             PIC  9(4) VALUE ZERO.
@@ -46,7 +53,7 @@
              05  t-user-email          PIC  X(40) VALUE SPACE.
              05  t-user-phonenumber    PIC  X(40) VALUE SPACE.
              05  t-user-username       PIC  X(40) VALUE SPACE.
-             05  t-user-password       PIC  X(40) VALUE SPACE.
+             05  t-user-password       PIC  X(48) VALUE SPACE.
              05  t-user-lastlogin      PIC  X(40) VALUE SPACE.
              05  t-user-usertype-id    PIC  9(9) VALUE ZERO.
              05  t-user-program-id     PIC  9(9) VALUE ZERO.
@@ -63,6 +70,12 @@
              05  wn-user-usertype-id  PIC  9(4) VALUE zero.
              05  wn-user-program-id   PIC  9(4) VALUE zero.
 
+       *> password is never stored in the clear - a random salt plus
+       *> a one-way hash of salt+password go into t-user-password
+       01  wr-password-vars.
+             05  wc-password-salt     PIC  X(16) VALUE SPACE.
+             05  wc-password-hash     PIC  X(32) VALUE SPACE.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        *>**************************************************
@@ -80,7 +93,17 @@
                 perform B0100-connect
                 if is-db-connected
 
-                    perform B0200-add-dataitem
+                    perform B0105-verify-caller-authorized
+
+                    if is-caller-authorized
+                        perform B0200-add-dataitem
+                    else
+                        move 'Behörighet saknas'
+                            to wc-printscr-string
+                        call 'stop-printscr' using
+                                             wc-printscr-string
+                    end-if
+
                     perform Z0200-disconnect
 
                 end-if
@@ -110,6 +133,17 @@
        *>**************************************************
        A0110-init-add-action.
 
+           *> who is asking - checked against tbl_user once
+           *> connected, before anything is written
+           move zero to wn-rtn-code
+           move space to wc-post-value
+           move 'requesting_user_id' to wc-post-name
+           call 'get-post-value' using wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           move function numval(wc-post-value)
+                                     to wn-requesting-user-id
+
            move zero to wn-rtn-code
            move space to wc-post-value
            move 'firstname' to wc-post-name
@@ -204,7 +238,7 @@
            *>  connect
            move  "openjensen"    to   wc-database
            move  "jensen"        to   wc-username
-           move  "jensen"        to   wc-passwd
+           COPY db-password.
 
            EXEC SQL
                CONNECT :wc-username identified BY :wc-passwd
@@ -218,6 +252,26 @@
            end-if
         .
 
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may add a user
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                set is-caller-authorized to true
+           END-IF
+
+           .
+
        *>**************************************************
        B0200-add-dataitem.
 
@@ -291,38 +345,21 @@
        *>**************************************************
        B0220-get-new-row-number.
 
-           *> Cursor for tbl_user
-           EXEC SQL
-             DECLARE cursaddid cursor FOR
-                 SELECT user_id
-                 FROM tbl_user
-                 ORDER BY user_id DESC
-           END-EXEC
-
-           *> Open the cursor
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two adds happen at the same time - no more
+           *> MAX(user_id)+1 race between the read and the insert
            EXEC SQL
-                OPEN cursaddid
-           END-EXEC
-
-           *> fetch first row (which now have the highest id)
-           EXEC SQL
-               FETCH cursaddid
-                   INTO :t-user-id
+               SELECT nextval('tbl_user_user_id_seq')
+               INTO :t-user-id
            END-EXEC
 
            IF  sqlcode not = zero
                 perform Z0100-error-routine
            ELSE
                set is-valid-table-position to true
-               *> next number for new row in table
-               compute wn-user-id  = t-user-id  + 1
+               move t-user-id to wn-user-id
            END-IF
 
-           *> close cursor
-           EXEC SQL
-               CLOSE cursaddid
-           END-EXEC
-
            .
 
        *>**************************************************
@@ -334,23 +371,35 @@
                 INTO :t-user-lastlogin
            END-EXEC
 
+           move space to wc-password-salt
+           call 'hash-password' using wn-rtn-code
+                wc-user-password wc-password-salt wc-password-hash
+
            move wn-user-id to t-user-id
            move wc-firstname to t-user-firstname
            move wc-lastname to t-user-lastname
            move wc-user-email to t-user-email
            move wc-user-phonenumber to t-user-phonenumber
            move wc-user-username to t-user-username
-           move wc-user-password to t-user-password
+           string wc-password-salt delimited by size
+                  wc-password-hash delimited by size
+                  into t-user-password
+           end-string
            move wn-user-usertype-id to t-user-usertype-id
            move wn-user-program-id to t-user-program-id
 
            EXEC SQL
                INSERT INTO tbl_users
+               (user_id, user_firstname, user_lastname, user_email,
+                user_phonenumber, user_username, user_password,
+                user_lastlogin, usertype_id, user_program,
+                user_created_date)
                VALUES (:t-user-id, :t-user-firstname,
                        :t-user-lastname, :t-user-email,
                        :t-user-phonenumber, :t-user-username,
                        :t-user-password, :t-user-lastlogin,
-                       :t-user-usertype-id, :t-user-program-id)
+                       :t-user-usertype-id, :t-user-program-id,
+                       :t-user-lastlogin)
            END-EXEC
 
            IF  sqlcode not = zero
