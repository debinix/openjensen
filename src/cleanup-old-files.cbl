@@ -0,0 +1,106 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Periodic housekeeping job - purge the status
+       *>          marker (".OK") files and report files
+       *>          (betyg-*.txt/.json, gradetmp.dat, etc) that the
+       *>          cgi-list-* report programs leave behind in
+       *>          ../data once the PHP layer has picked them up.
+       *>          Meant to be run on a schedule (e.g. from cron),
+       *>          not from the web server.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cleanup-old-files.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       *> how many days a status/report file may sit in ../data
+       *> before this job purges it - overridable per environment,
+       *> the same way OJ_DBG/OJ_LOG are
+       01  wc-max-age-env          PIC X(5)   VALUE SPACE.
+       01  wn-max-age-days         PIC 9(3)   VALUE ZERO.
+
+       01  wc-max-age-display      PIC ZZ9    VALUE ZERO.
+       01  wc-shell-command        PIC X(240) VALUE SPACE.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           PERFORM A0100-init
+
+           PERFORM B0100-purge-old-files
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> default to one week, but let the operator tune how
+           *> aggressively old files are purged
+           MOVE 7 TO wn-max-age-days
+
+           ACCEPT wc-max-age-env FROM ENVIRONMENT 'OJ_CLEANUP_DAYS'
+
+           IF wc-max-age-env NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-max-age-env) TO wn-max-age-days
+           END-IF
+
+           IF wn-max-age-days = ZERO
+               MOVE 7 TO wn-max-age-days
+           END-IF
+
+           MOVE wn-max-age-days TO wc-max-age-display
+
+           DISPLAY
+               '*** cleanup-old-files: purging status/report files '
+               'older than ' FUNCTION TRIM(wc-max-age-display)
+               ' day(s) ***'
+           END-DISPLAY
+
+           .
+
+       *>**************************************************
+       B0100-purge-old-files.
+
+           *> the reports' own ".OK" status markers and the flat
+           *> betyg-*/course-roster/orphaned-grades/transcript
+           *> report files are the only things this job should ever
+           *> remove - openjensen.log and the per-request
+           *> postfile_*.dat scratch files are deliberately left
+           *> alone, they are not reports
+           MOVE SPACE TO wc-shell-command
+           STRING
+               'find ../data -maxdepth 1 -type f '
+               DELIMITED BY SIZE
+               '\( -name "*.OK" -o -name "*.txt" '
+               DELIMITED BY SIZE
+               '-o -name "*.json" -o -name "gradetmp.dat" \) '
+               DELIMITED BY SIZE
+               '-mtime +' DELIMITED BY SIZE
+               FUNCTION TRIM(wc-max-age-display) DELIMITED BY SIZE
+               ' -delete'  DELIMITED BY SIZE
+               INTO wc-shell-command
+           END-STRING
+
+           CALL 'SYSTEM' USING wc-shell-command
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           DISPLAY '*** cleanup-old-files: done ***'
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
