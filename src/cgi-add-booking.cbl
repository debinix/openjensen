@@ -0,0 +1,369 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Book a room for a course session, checked
+       *>          against the room's stated Maxdeltagare.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-add-booking.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches-add.
+            03  is-db-connected-switch         PIC X   VALUE 'N'.
+                88  is-db-connected                    VALUE 'Y'.
+            03  is-valid-init-switch           PIC X   VALUE 'N'.
+                88  is-valid-init                      VALUE 'Y'.
+            03  is-caller-authorized-switch    PIC X   VALUE 'N'.
+                88  is-caller-authorized               VALUE 'Y'.
+            03  is-room-found-switch           PIC X   VALUE 'N'.
+                88  is-room-found                      VALUE 'Y'.
+            03  is-room-large-enough-switch    PIC X   VALUE 'N'.
+                88  is-room-large-enough               VALUE 'Y'.
+            03  is-room-bookable-switch        PIC X   VALUE 'N'.
+                88  is-room-bookable                   VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01  sub-init-swithes.
+            03  is-valid-init-room-switch      PIC X   VALUE 'N'.
+                88  is-valid-init-room                 VALUE 'Y'.
+            03  is-valid-init-course-switch    PIC X   VALUE 'N'.
+                88  is-valid-init-course               VALUE 'Y'.
+            03  is-valid-init-date-switch      PIC X   VALUE 'N'.
+                88  is-valid-init-date                 VALUE 'Y'.
+            03  is-valid-init-cnt-switch       PIC X   VALUE 'N'.
+                88  is-valid-init-cnt                  VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Boka lokal'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> book a room - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  booking-rec-vars.
+             05  t-booking-id           PIC  9(4) VALUE ZERO.
+             05  t-lokal-id             PIC  9(4) VALUE ZERO.
+             05  t-course-id            PIC  9(4) VALUE ZERO.
+             05  t-booking-date         PIC  X(10) VALUE SPACE.
+             05  t-participant-count    PIC  9(4) VALUE ZERO.
+             05  t-maxdeltagare         PIC  9(4) VALUE ZERO.
+             05  t-bokningsbar          PIC  X(01) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-add-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-add-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-add-action.
+
+           *> who is asking - checked against tbl_user once
+           *> connected, before anything is written
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                                     TO wn-requesting-user-id
+
+           *> which room (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'lokal_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-post-value) TO t-lokal-id
+               SET is-valid-init-room TO TRUE
+           END-IF
+
+           *> which course session (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-post-value) TO t-course-id
+               SET is-valid-init-course TO TRUE
+           END-IF
+
+           *> which date (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'booking_date' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO t-booking-date
+               CALL 'is-valid-date' USING wn-rtn-code t-booking-date
+               IF wn-rtn-code = ZERO
+                   SET is-valid-init-date TO TRUE
+               ELSE
+                   MOVE 'Ogiltigt bokningsdatum'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+               END-IF
+           END-IF
+
+           *> how many participants this session expects (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'participant_count' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO t-participant-count
+               SET is-valid-init-cnt TO TRUE
+           END-IF
+
+           *> all must be valid
+           IF is-valid-init-room AND is-valid-init-course AND
+              is-valid-init-date AND is-valid-init-cnt
+               SET is-valid-init TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may book a room
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-add-dataitem.
+
+           PERFORM B0205-get-room-capacity
+
+           IF is-room-found
+               IF is-room-bookable
+                   IF is-room-large-enough
+                       PERFORM B0210-get-new-row-number
+                       PERFORM B0220-add-dataitem-to-table
+                   ELSE
+                       MOVE 'Lokalen rymmer ej så många'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                   END-IF
+               ELSE
+                   MOVE 'Lokalen kan ej bokas'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+               END-IF
+           ELSE
+               MOVE 'Okänd lokal' TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0205-get-room-capacity.
+
+           EXEC SQL
+               SELECT Maxdeltagare, Bokningsbar
+               INTO :t-maxdeltagare, :t-bokningsbar
+               FROM T_JLOKAL
+               WHERE Lokal_id = :t-lokal-id
+           END-EXEC
+
+           IF  sqlcode = zero
+                SET is-room-found TO TRUE
+                IF  t-bokningsbar = 'Y'
+                     SET is-room-bookable TO TRUE
+                END-IF
+                IF  t-participant-count <= t-maxdeltagare
+                     SET is-room-large-enough TO TRUE
+                END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0210-get-new-row-number.
+
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two bookings happen at the same time
+           EXEC SQL
+               SELECT nextval('tbl_room_booking_booking_id_seq')
+               INTO :t-booking-id
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-add-dataitem-to-table.
+
+           EXEC SQL
+               INSERT INTO tbl_room_booking
+               (booking_id, lokal_id, course_id, booking_date,
+                participant_count)
+               VALUES (:t-booking-id, :t-lokal-id, :t-course-id,
+                       :t-booking-date, :t-participant-count)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0230-commit-work
+                MOVE 'Lokal bokad' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
