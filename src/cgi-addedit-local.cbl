@@ -19,10 +19,14 @@
                 88  name-is-in-table                        VALUE 'Y'.
             03  is-valid-table-position-switch      PIC X   VALUE 'N'.
                 88  is-valid-table-position                 VALUE 'Y'.
+            03  is-caller-authorized-switch         PIC X   VALUE 'N'.
+                88  is-caller-authorized                    VALUE 'Y'.
                 
-       01   switches-edit.                
+       01   switches-edit.
             03  local-id-is-in-table-switch         PIC X   VALUE 'N'.
-                88  local-id-is-in-table                    VALUE 'Y'.                
+                88  local-id-is-in-table                    VALUE 'Y'.
+            03  capacity-is-changed-switch          PIC X   VALUE 'N'.
+                88  capacity-is-changed                     VALUE 'Y'.
 
        01   flags.
             03  cgi-action                          PIC X.
@@ -42,13 +46,15 @@
            05  wc-lokalnamn        PIC  X(40) VALUE SPACE. 
            05  wc-vaningsplan      PIC  X(40) VALUE SPACE.
            05  wn-maxdeltagare     PIC  9(4) VALUE ZERO.
-           
+           05  wc-bokningsbar      PIC  X(01) VALUE 'Y'.
+
        *> existing table data
        01  wr-cur-rec-vars.
-           05  wn-cur-lokal-id         PIC  9(4) VALUE ZERO.     
-           05  wc-cur-lokalnamn        PIC  X(40) VALUE SPACE. 
+           05  wn-cur-lokal-id         PIC  9(4) VALUE ZERO.
+           05  wc-cur-lokalnamn        PIC  X(40) VALUE SPACE.
            05  wc-cur-vaningsplan      PIC  X(40) VALUE SPACE.
-           05  wn-cur-maxdeltagare     PIC  9(4) VALUE ZERO.           
+           05  wn-cur-maxdeltagare     PIC  9(4) VALUE ZERO.
+           05  wc-cur-bokningsbar      PIC  X(01) VALUE 'Y'.
            
            
        *> host variables used within EXEC SQL - END-EXEC 
@@ -57,12 +63,36 @@
        01  wc-database              PIC  X(30).
        01  wc-passwd                PIC  X(10).       
        01  wc-username              PIC  X(30).
-       01  jlocal-rec-vars.       
+       01  jlocal-rec-vars.
            05  jlokal-lokal-id      PIC  9(4).
            05  jlokal-lokalnamn     PIC  X(40).
            05  jlokal-vaningsplan   PIC  X(40).
            05  jlokal-maxdeltagare  PIC  9(4).
-       *>    
+           05  jlokal-bokningsbar   PIC  X(01).
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> stamped with current_timestamp right before every add or
+       *> edit, so a daily summary can count room activity by date
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  jlokal-senast-andrad     PIC  X(40).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> add or edit a local - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> records who changed a room's Maxdeltagare and what the
+       *> old and new values were
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  caplog-rec-vars.
+           05  t-log-id                PIC  9(9) VALUE ZERO.
+           05  t-log-lokal-id          PIC  9(4) VALUE ZERO.
+           05  t-log-old-maxdeltagare  PIC  9(4) VALUE ZERO.
+           05  t-log-new-maxdeltagare  PIC  9(4) VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -78,19 +108,27 @@
            
                 PERFORM B0100-connect
                 IF is-db-connected
-                
-                    *> action add new local
-                    IF is-add-local
-                        PERFORM B0200-add-local
-                        PERFORM Z0200-disconnect
-                    END-IF
-                
-                    *> action edit existing local
-                    IF is-edit-local
-                        PERFORM B0300-edit-local
-                        PERFORM Z0200-disconnect
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+
+                        *> action add new local
+                        IF is-add-local
+                            PERFORM B0200-add-local
+                        END-IF
+
+                        *> action edit existing local
+                        IF is-edit-local
+                            PERFORM B0300-edit-local
+                        END-IF
+
+                    ELSE
+                        DISPLAY "<br>[Varning] Behörighet saknas."
                     END-IF
 
+                    PERFORM Z0200-disconnect
+
                 END-IF
            END-IF
                    
@@ -111,7 +149,17 @@
            CALL 'write-post-string' USING wn-rtn-code
            
            IF wn-rtn-code = ZERO
-           
+
+               *> who is making this request
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'requesting_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-requesting-user-id
+
                *> is action 'add' or is action 'change' local
                MOVE ZERO TO wn-rtn-code
                MOVE SPACE TO wc-post-value
@@ -176,18 +224,39 @@
                MOVE SPACE TO wc-post-value
                MOVE 'local-max' TO wc-post-name
                CALL 'get-post-value' USING wn-rtn-code
-                                            wc-post-name wc-post-value               
-                                             
-               MOVE FUNCTION NUMVAL(wc-post-value)
-                                         TO wn-maxdeltagare              
-                
+                                            wc-post-name wc-post-value
+
+               IF wc-post-value NOT = SPACE
+                   IF wc-post-value IS NUMERIC
+                       MOVE FUNCTION NUMVAL(wc-post-value)
+                                                 TO wn-maxdeltagare
+                   ELSE
+                       DISPLAY
+                         "<br>[Varning] Lokalens maxantal måste"
+                         " vara en siffra."
+                   END-IF
+               END-IF
+
+               *> bokningsbar (real/bookable room) checkbox
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'local-bookable' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                            wc-post-name wc-post-value
+
+               IF wc-post-value = 'on'
+                   MOVE 'Y' TO wc-bokningsbar
+               ELSE
+                   MOVE 'N' TO wc-bokningsbar
+               END-IF
+
                IF wc-lokalnamn NOT = SPACE OR
                   wc-vaningsplan NOT = SPACE OR
                   wn-maxdeltagare NOT = ZERO
-                        SET is-valid-init TO TRUE                  
-               ELSE   
+                        SET is-valid-init TO TRUE
+               ELSE
                    DISPLAY "<br>[Varning] Ingen kolumn att uppdatera."
-               END-IF   
+               END-IF
                   
            
            END-IF
@@ -242,11 +311,34 @@
            MOVE SPACE TO wc-post-value
            MOVE 'local-max' TO wc-post-name
            CALL 'get-post-value' USING wn-rtn-code
-                                       wc-post-name wc-post-value               
-                                        
-           MOVE FUNCTION NUMVAL(wc-post-value)
-                                      TO wn-maxdeltagare       
-           . 
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               IF wc-post-value IS NUMERIC
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                                             TO wn-maxdeltagare
+               ELSE
+                   DISPLAY
+                     "<br>[Varning] Lokalens maxantal måste"
+                     " vara en siffra."
+               END-IF
+           END-IF
+
+           *> bokningsbar (real/bookable room) checkbox - defaults
+           *> to bookable when not supplied, same as the column
+           *> default
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'local-bookable' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                        wc-post-name wc-post-value
+
+           IF wc-post-value = 'off'
+               MOVE 'N' TO wc-bokningsbar
+           ELSE
+               MOVE 'Y' TO wc-bokningsbar
+           END-IF
+           .
        
        *>**************************************************
        B0100-connect.
@@ -254,8 +346,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE           TO   wc-passwd
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -269,7 +360,27 @@
 
            .       
        
-       *>**************************************************          
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may add or edit a local
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
        B0200-add-local.
            
            
@@ -341,20 +452,22 @@
        
        *>**************************************************          
        B0220-get-new-row-number.
-       
-           EXEC SQL 
-               SELECT COUNT(*) INTO :jlokal-lokal-id FROM T_JLOKAL
+
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two adds happen at the same time - no more
+           *> COUNT(*)+1 race between the read and the insert
+           EXEC SQL
+               SELECT nextval('t_jlokal_lokal_id_seq')
+               INTO :jlokal-lokal-id
            END-EXEC
-           
+
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
                SET is-valid-table-position TO TRUE
+               MOVE jlokal-lokal-id TO wn-lokal-id
            END-IF
-           
-           *> next row in table
-           COMPUTE wn-lokal-id = jlokal-lokal-id + 1
-           
+
            .
            
        *>**************************************************          
@@ -365,12 +478,22 @@
            MOVE wc-lokalnamn TO jlokal-lokalnamn
            MOVE wc-vaningsplan TO jlokal-vaningsplan
            MOVE wn-maxdeltagare TO jlokal-maxdeltagare
-            
+           MOVE wc-bokningsbar TO jlokal-bokningsbar
+
+           *> get current timestamp
+           EXEC SQL
+               SELECT current_timestamp
+               INTO :jlokal-senast-andrad
+           END-EXEC
+
            EXEC SQL
                INSERT INTO T_JLOKAL
+               (Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare,
+                Bokningsbar, Senast_andrad)
                VALUES (:jlokal-lokal-id, :jlokal-lokalnamn,
-                       :jlokal-vaningsplan, :jlokal-maxdeltagare)
-           END-EXEC 
+                       :jlokal-vaningsplan, :jlokal-maxdeltagare,
+                       :jlokal-bokningsbar, :jlokal-senast-andrad)
+           END-EXEC
             
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
@@ -409,22 +532,24 @@
            *> Cursor for T_JLOKAL
            EXEC SQL
              DECLARE curseditlocal CURSOR FOR
-                 SELECT Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare
+                 SELECT Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare,
+                        Bokningsbar
                  FROM T_JLOKAL
-           END-EXEC      
+           END-EXEC
 
            *> Open the cursor
            EXEC SQL
                 OPEN curseditlocal
            END-EXEC
-           
+
            MOVE wn-lokal-id TO jlokal-lokal-id
-                      
+
            *> fetch first row
            EXEC SQL
                FETCH curseditlocal
                    INTO :jlokal-lokal-id, :jlokal-lokalnamn,
-                        :jlokal-vaningsplan, :jlokal-maxdeltagare 
+                        :jlokal-vaningsplan, :jlokal-maxdeltagare,
+                        :jlokal-bokningsbar
            END-EXEC
            
            PERFORM UNTIL SQLCODE NOT = ZERO
@@ -438,11 +563,12 @@
                     
                END-IF
            
-              *> fetch next row  
+              *> fetch next row
                EXEC SQL
                    FETCH curseditlocal
                        INTO :jlokal-lokal-id, :jlokal-lokalnamn,
-                            :jlokal-vaningsplan, :jlokal-maxdeltagare
+                            :jlokal-vaningsplan, :jlokal-maxdeltagare,
+                            :jlokal-bokningsbar
                END-EXEC
               
            END-PERFORM
@@ -479,21 +605,37 @@
            END-IF
            
            
-           IF wn-cur-maxdeltagare NOT = wn-cur-maxdeltagare
-               MOVE wc-lokalnamn TO jlokal-maxdeltagare
-           ELSE    
+           IF wn-maxdeltagare NOT = wn-cur-maxdeltagare
+               MOVE wn-maxdeltagare TO jlokal-maxdeltagare
+               SET capacity-is-changed TO TRUE
+           ELSE
                MOVE wn-cur-maxdeltagare TO jlokal-maxdeltagare
            END-IF
-           
-           
+
+
+           IF wc-bokningsbar NOT = wc-cur-bokningsbar
+               MOVE wc-bokningsbar TO jlokal-bokningsbar
+           ELSE
+               MOVE wc-cur-bokningsbar TO jlokal-bokningsbar
+           END-IF
+
+
            MOVE wn-lokal-id TO jlokal-lokal-id
-           
+
+           *> get current timestamp
+           EXEC SQL
+               SELECT current_timestamp
+               INTO :jlokal-senast-andrad
+           END-EXEC
+
            *> update table
            EXEC SQL
                UPDATE T_JLOKAL
                    SET Lokalnamn = :jlokal-lokalnamn,
                        Vaningsplan = :jlokal-vaningsplan,
-                       Maxdeltagare = :jlokal-maxdeltagare
+                       Maxdeltagare = :jlokal-maxdeltagare,
+                       Bokningsbar = :jlokal-bokningsbar,
+                       Senast_andrad = :jlokal-senast-andrad
                WHERE Lokal_id = :jlokal-lokal-id
            END-EXEC
             
@@ -501,12 +643,44 @@
                 PERFORM Z0100-error-routine
            ELSE
                 PERFORM B0240-commit-work
+                IF capacity-is-changed
+                    PERFORM B0330-log-capacity-change
+                END-IF
                 DISPLAY "<br>[Info] Lokal ändrad."
            END-IF
-           
-           .           
-           
-           
+
+           .
+
+
+       *>**************************************************
+       B0330-log-capacity-change.
+
+           EXEC SQL
+               SELECT nextval('tbl_room_capacity_log_log_id_seq')
+               INTO :t-log-id
+           END-EXEC
+
+           MOVE wn-lokal-id          TO t-log-lokal-id
+           MOVE wn-cur-maxdeltagare  TO t-log-old-maxdeltagare
+           MOVE wn-maxdeltagare      TO t-log-new-maxdeltagare
+
+           EXEC SQL
+               INSERT INTO tbl_room_capacity_log
+               (log_id, lokal_id, changed_by_user_id,
+                old_maxdeltagare, new_maxdeltagare)
+               VALUES (:t-log-id, :t-log-lokal-id,
+                       :wn-requesting-user-id,
+                       :t-log-old-maxdeltagare,
+                       :t-log-new-maxdeltagare)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+
        *>**************************************************
        C0100-closedown.
 
