@@ -0,0 +1,233 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: List all sites/units from the t_ort directory.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-ort.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle            PIC X(20) VALUE 'Lista enheter'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  ort-rec-vars.
+           05  t-ort-id               PIC  9(5).
+           05  t-ort-enhetsnamn       PIC  X(40).
+           05  t-ort-gatunamn         PIC  X(40).
+           05  t-ort-gatunummer       PIC  X(40).
+           05  t-ort-postort          PIC  X(40).
+           05  t-ort-postnummer       PIC  X(5).
+           05  t-ort-email            PIC  X(40).
+           05  t-ort-arbetstfn        PIC  X(40).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       *> table data
+       01  wr-rec-vars.
+           05  wn-ort-id              PIC  9(5) VALUE ZERO.
+           05  wc-enhetsnamn          PIC  X(40) VALUE SPACE.
+           05  wc-gatunamn            PIC  X(40) VALUE SPACE.
+           05  wc-gatunummer          PIC  X(40) VALUE SPACE.
+           05  wc-postort             PIC  X(40) VALUE SPACE.
+           05  wc-postnummer          PIC  X(5)  VALUE SPACE.
+           05  wc-email               PIC  X(40) VALUE SPACE.
+           05  wc-arbetstfn           PIC  X(40) VALUE SPACE.
+
+       *> holds enhetsnamn after html-escape-field has escaped it,
+       *> before it goes out in a DISPLAY line
+       01  wc-enhetsnamn-esc        PIC  X(240) VALUE SPACE.
+       *>#######################################################
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+                PERFORM B0100-connect
+                IF is-db-connected
+                    PERFORM B0200-list-orter
+                    PERFORM B0300-disconnect
+                END-IF
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               SET is-valid-init TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-list-orter.
+
+       *>  declare cursor (only place were tablenames are used)
+           EXEC SQL
+               DECLARE cursort CURSOR FOR
+               SELECT ort_id, enhetsnamn, gatunamn, gatunummer,
+                      postort, postnummer, email, arbetstfn
+                      FROM t_ort
+                      ORDER BY ort_id
+           END-EXEC
+
+           *> never never use a dash in cursor names!
+           EXEC SQL
+               OPEN cursort
+           END-EXEC
+
+       *>  fetch first row
+           EXEC SQL
+               FETCH cursort INTO :t-ort-id, :t-ort-enhetsnamn,
+                          :t-ort-gatunamn, :t-ort-gatunummer,
+                          :t-ort-postort, :t-ort-postnummer,
+                          :t-ort-email, :t-ort-arbetstfn
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+              MOVE  t-ort-id           TO    wn-ort-id
+              MOVE  t-ort-enhetsnamn   TO    wc-enhetsnamn
+              MOVE  t-ort-gatunamn     TO    wc-gatunamn
+              MOVE  t-ort-gatunummer   TO    wc-gatunummer
+              MOVE  t-ort-postort      TO    wc-postort
+              MOVE  t-ort-postnummer   TO    wc-postnummer
+              MOVE  t-ort-email        TO    wc-email
+              MOVE  t-ort-arbetstfn    TO    wc-arbetstfn
+
+              PERFORM Z0200-display-row
+
+              INITIALIZE ort-rec-vars
+
+              *> fetch next row
+               EXEC SQL
+                    FETCH cursort INTO :t-ort-id,
+                                :t-ort-enhetsnamn,:t-ort-gatunamn,
+                                :t-ort-gatunummer,:t-ort-postort,
+                                :t-ort-postnummer,:t-ort-email,
+                                :t-ort-arbetstfn
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+       *>  close cursor
+           EXEC SQL
+               CLOSE cursort
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-display-row.
+
+           CALL 'html-escape-field' USING wn-rtn-code
+                                    wc-enhetsnamn wc-enhetsnamn-esc
+
+           *> display to STDOUT
+           DISPLAY
+                "<br>|" wn-ort-id "|"
+                          FUNCTION TRIM(wc-enhetsnamn-esc) "|"
+                          wc-gatunamn "|" wc-gatunummer "|"
+                          wc-postort "|" wc-postnummer "|"
+                          wc-email "|" wc-arbetstfn "|"
+           END-DISPLAY
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
