@@ -22,7 +22,9 @@
             03  is-lokal-id-found-switch    PIC X   VALUE 'N'.
                 88  is-lokal-id-found               VALUE 'Y'.                
             03  is-lokalname-found-switch    PIC X   VALUE 'N'.
-                88  is-lokalname-found               VALUE 'Y'.                  
+                88  is-lokalname-found               VALUE 'Y'.
+            03  is-caller-authorized-switch  PIC X   VALUE 'N'.
+                88  is-caller-authorized             VALUE 'Y'.  
        
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
@@ -47,6 +49,13 @@
            05  jlokal-lokalnamn     PIC  X(40).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> remove a local - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
        
        *>**************************************************
@@ -60,7 +69,16 @@
            
                 PERFORM B0100-connect
                 IF is-db-connected
-                    PERFORM B0200-cgi-delete-row
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-cgi-delete-row
+                    ELSE
+                        DISPLAY "<br> *** BEHÖRIGHET SAKNAS ***"
+                        PERFORM B0310-disconnect
+                    END-IF
+
                 END-IF
                 
            END-IF
@@ -84,8 +102,18 @@
            IF wn-rtn-code = ZERO
            
                SET is-valid-init TO TRUE
-               
-               *> CGI post: remove row by local-name?             
+
+               *> who is making this request
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'requesting_user_id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-requesting-user-id
+
+               *> CGI post: remove row by local-name?
                MOVE ZERO TO wn-rtn-code
                MOVE SPACE TO wc-post-value
                MOVE 'local-name' TO wc-post-name
@@ -119,8 +147,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database.
            MOVE  "jensen"        TO   wc-username.
-           MOVE  SPACE           TO   wc-passwd.
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -134,8 +161,28 @@
 
            .
                                
-       *>**************************************************          
-       B0200-cgi-delete-row.      
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may remove a local
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-cgi-delete-row.
            
            *> deletion based on Lokal_id (primary key)
            IF wn-lokal-id NOT = 0  
