@@ -0,0 +1,440 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Move a student to a different program, the one
+       *>          proper way to change tbl_user.user_program.
+       *>          Without confirm_transfer = 'Y', reports back how
+       *>          many of the student's existing grades belong to
+       *>          courses in their current program (the ones a
+       *>          program-inferring report like cgi-list-betygalla
+       *>          would stop showing) and makes no change. With
+       *>          confirm_transfer = 'Y', it makes sure every course
+       *>          the student already has a grade in is explicitly
+       *>          enrolled (so cgi-list-betygelev never loses it),
+       *>          logs the move to tbl_program_transfer_history,
+       *>          then updates tbl_user.user_program.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-transfer-program.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized            VALUE 'Y'.
+            03  is-transfer-confirmed-switch PIC X  VALUE 'N'.
+                88  is-transfer-confirmed            VALUE 'Y'.
+            03  is-user-found-switch        PIC X   VALUE 'N'.
+                88  is-user-found                    VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01   sub-init-switches.
+            03  is-valid-init-user-switch    PIC X  VALUE 'N'.
+                88  is-valid-init-user              VALUE 'Y'.
+            03  is-valid-init-requser-switch PIC X  VALUE 'N'.
+                88  is-valid-init-requser           VALUE 'Y'.
+            03  is-valid-init-newprog-switch PIC X  VALUE 'N'.
+                88  is-valid-init-newprog           VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Byt program'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> transfer a student between programs
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-user-id              PIC  9(4) VALUE ZERO.
+       01  wn-new-program-id       PIC  9(4) VALUE ZERO.
+       01  wn-old-program-id       PIC  9(4) VALUE ZERO.
+       01  wn-affected-grade-cnt   PIC  9(9) VALUE ZERO.
+       01  wn-course-id            PIC  9(4) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-transfer-program
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-transfer-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-transfer-action.
+
+           *> which student is being moved
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value NOT = SPACE
+               SET is-valid-init-user TO TRUE
+               MOVE FUNCTION NUMVAL(wc-post-value) TO wn-user-id
+           END-IF
+
+           *> who is asking
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value NOT = SPACE
+               SET is-valid-init-requser TO TRUE
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-requesting-user-id
+           END-IF
+
+           *> which program they're moving to
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'new_program_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value NOT = SPACE
+               SET is-valid-init-newprog TO TRUE
+               MOVE FUNCTION NUMVAL(wc-post-value)
+                    TO wn-new-program-id
+           END-IF
+
+           *> confirm_transfer - absent/blank means "just warn me"
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'confirm_transfer' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+           IF wc-post-value = 'Y'
+               SET is-transfer-confirmed TO TRUE
+           END-IF
+
+           IF is-valid-init-user AND is-valid-init-requser
+                              AND is-valid-init-newprog
+               SET is-valid-init TO TRUE
+           ELSE
+               MOVE 'Saknar student, program eller användar id'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-transfer-program.
+
+           PERFORM B0205-find-user-program
+
+           IF is-user-found
+
+                PERFORM B0210-count-affected-grades
+
+                IF is-transfer-confirmed
+                    PERFORM B0220-preserve-enrollments
+                    PERFORM B0230-log-transfer
+                    PERFORM B0240-change-user-program
+                ELSE
+                    PERFORM Z0300-display-warning
+                END-IF
+
+           ELSE
+                MOVE 'Okänd student' TO wc-printscr-string
+                CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0205-find-user-program.
+
+           *> cursor-based existence check - a bad/unknown user_id
+           *> should read as "unknown student", not the generic
+           *> SQL-error banner
+           EXEC SQL
+               DECLARE curruserprog CURSOR FOR
+                   SELECT user_program
+                   FROM tbl_user
+                   WHERE user_id = :wn-user-id
+           END-EXEC
+
+           EXEC SQL
+               OPEN curruserprog
+           END-EXEC
+
+           EXEC SQL
+               FETCH curruserprog
+                   INTO :wn-old-program-id
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               SET is-user-found TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE curruserprog
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0210-count-affected-grades.
+
+           *> how many of this student's existing grades are for a
+           *> course in their CURRENT program - the ones a report
+           *> that still infers membership from a live user_program
+           *> match would stop showing once the transfer happens
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :wn-affected-grade-cnt
+               FROM tbl_grade g
+               INNER JOIN tbl_course c ON c.course_id = g.course_id
+               WHERE g.user_id = :wn-user-id
+                 AND c.program_id = :wn-old-program-id
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0220-preserve-enrollments.
+
+           *> make sure every course this student already has a
+           *> grade in from the old program stays explicitly
+           *> enrolled, so cgi-list-betygelev (which looks at
+           *> tbl_enrollment, not the live user_program) never
+           *> loses sight of it once the program changes
+           EXEC SQL
+               DECLARE cursungraded CURSOR FOR
+               SELECT DISTINCT g.course_id
+               FROM tbl_grade g
+               INNER JOIN tbl_course c ON c.course_id = g.course_id
+               WHERE g.user_id = :wn-user-id
+                 AND c.program_id = :wn-old-program-id
+                 AND NOT EXISTS (
+                     SELECT 1 FROM tbl_enrollment e
+                     WHERE e.user_id = :wn-user-id
+                       AND e.course_id = g.course_id)
+           END-EXEC
+
+           EXEC SQL
+               OPEN cursungraded
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursungraded INTO :wn-course-id
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               EXEC SQL
+                   INSERT INTO tbl_enrollment (user_id, course_id)
+                   VALUES (:wn-user-id, :wn-course-id)
+               END-EXEC
+
+               IF  SQLCODE NOT = ZERO
+                    PERFORM Z0100-error-routine
+               END-IF
+
+               EXEC SQL
+                   FETCH cursungraded INTO :wn-course-id
+               END-EXEC
+
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE cursungraded
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0230-log-transfer.
+
+           EXEC SQL
+               INSERT INTO tbl_program_transfer_history
+                   (user_id, old_program_id, new_program_id,
+                    changed_by_user_id)
+               VALUES (:wn-user-id, :wn-old-program-id,
+                       :wn-new-program-id, :wn-requesting-user-id)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0240-change-user-program.
+
+           EXEC SQL
+               UPDATE tbl_user
+                   SET user_program = :wn-new-program-id
+               WHERE user_id = :wn-user-id
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0250-commit-work
+                MOVE 'Programbyte genomfört' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0250-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       Z0300-display-warning.
+
+           *> no change made yet - this is informational only,
+           *> repeat the call with confirm_transfer = 'Y' to go
+           *> ahead with the move
+           DISPLAY
+                "<br>VARNING: " wn-affected-grade-cnt
+                " betyg fran nuvarande program paverkas av bytet"
+           END-DISPLAY
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
