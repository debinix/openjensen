@@ -0,0 +1,342 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Add a site/unit to the t_ort directory.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-add-ort.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches-add.
+            03  is-db-connected-switch         PIC X   VALUE 'N'.
+                88  is-db-connected                    VALUE 'Y'.
+            03  is-valid-init-switch           PIC X   VALUE 'N'.
+                88  is-valid-init                      VALUE 'Y'.
+            03  is-caller-authorized-switch    PIC X   VALUE 'N'.
+                88  is-caller-authorized               VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Lägg till enhet'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> add a site - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  ort-rec-vars.
+             05  t-ort-id               PIC  9(5) VALUE ZERO.
+             05  t-ort-enhetsnamn       PIC  X(40) VALUE SPACE.
+             05  t-ort-gatunamn         PIC  X(40) VALUE SPACE.
+             05  t-ort-gatunummer       PIC  X(40) VALUE SPACE.
+             05  t-ort-postort          PIC  X(40) VALUE SPACE.
+             05  t-ort-postnummer       PIC  X(5)  VALUE SPACE.
+             05  t-ort-email            PIC  X(40) VALUE SPACE.
+             05  t-ort-arbetstfn        PIC  X(40) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  wr-rec-vars.
+             05  wn-ort-id             PIC  9(5) VALUE ZERO.
+             05  wc-enhetsnamn         PIC  X(40) VALUE SPACE.
+             05  wc-gatunamn           PIC  X(40) VALUE SPACE.
+             05  wc-gatunummer         PIC  X(40) VALUE SPACE.
+             05  wc-postort            PIC  X(40) VALUE SPACE.
+             05  wc-postnummer         PIC  X(5)  VALUE SPACE.
+             05  wc-email              PIC  X(40) VALUE SPACE.
+             05  wc-arbetstfn          PIC  X(40) VALUE SPACE.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-add-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-add-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-add-action.
+
+           *> who is asking - checked against tbl_user once
+           *> connected, before anything is written
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                                     TO wn-requesting-user-id
+
+           *>  enhetsnamn (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'enhetsnamn' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               MOVE wc-post-value TO wc-enhetsnamn
+               SET is-valid-init TO TRUE
+           ELSE
+               MOVE 'Saknar namn på enheten'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           *>  gatunamn (optional)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'gatunamn' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-gatunamn
+
+           *>  gatunummer (optional)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'gatunummer' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-gatunummer
+
+           *>  postort (optional)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'postort' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-postort
+
+           *>  postnummer (optional)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'postnummer' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-postnummer
+
+           *>  email (optional)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'email' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-email
+
+           *>  arbetstfn (optional)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'arbetstfn' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-arbetstfn
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may add a site
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-add-dataitem.
+
+           PERFORM B0210-get-new-row-number
+           PERFORM B0220-add-dataitem-to-table
+
+           .
+
+       *>**************************************************
+       B0210-get-new-row-number.
+
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two adds happen at the same time
+           EXEC SQL
+               SELECT nextval('t_ort_ort_id_seq')
+               INTO :t-ort-id
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           ELSE
+               MOVE t-ort-id TO wn-ort-id
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-add-dataitem-to-table.
+
+           MOVE wn-ort-id TO t-ort-id
+           MOVE wc-enhetsnamn TO t-ort-enhetsnamn
+           MOVE wc-gatunamn TO t-ort-gatunamn
+           MOVE wc-gatunummer TO t-ort-gatunummer
+           MOVE wc-postort TO t-ort-postort
+           MOVE wc-postnummer TO t-ort-postnummer
+           MOVE wc-email TO t-ort-email
+           MOVE wc-arbetstfn TO t-ort-arbetstfn
+
+           EXEC SQL
+               INSERT INTO t_ort
+               (ort_id, enhetsnamn, gatunamn, gatunummer,
+                postort, postnummer, email, arbetstfn)
+               VALUES (:t-ort-id, :t-ort-enhetsnamn,
+                       :t-ort-gatunamn, :t-ort-gatunummer,
+                       :t-ort-postort, :t-ort-postnummer,
+                       :t-ort-email, :t-ort-arbetstfn)
+           END-EXEC
+
+           IF  sqlcode NOT = zero
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0230-commit-work
+                MOVE 'Enhet tillagd' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
