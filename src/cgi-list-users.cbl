@@ -37,7 +37,9 @@
                88  is-valid-post                       VALUE 'Y'.
            05  is-db-connected-switch          PIC X   VALUE 'N'.
                88  is-db-connected                     VALUE 'Y'.
-           05  is-valid-init-switch            PIC X   VALUE 'N'.
+            05  is-valid-init-switch            PIC X   VALUE 'N'.
+           05  is-debug-on-switch              PIC X   VALUE 'N'.
+               88  is-debug-on                             VALUE 'Y'.
                88 is-valid-init                        VALUE 'Y'.
 
        *> Working sTOrage for record TO file
@@ -45,6 +47,7 @@
             05 wc-html-output          PIC X(1024) VALUE SPACE.
        01 wr-debug-file-rec.
             05 wc-debug-line           PIC X(120)  VALUE SPACE.
+       01 wc-is-debug              PIC X(40)   VALUE SPACE.
        *>**************************************************
        *> SQL Copybooks
 
@@ -70,6 +73,21 @@
              05  t-user-program-id     PIC  9(9) VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  t-usertype-id               PIC  9(4) VALUE ZERO.
+       01  t-usertype-name             PIC  X(40) VALUE SPACE.
+       01  t-program-id                PIC  9(4) VALUE ZERO.
+       01  t-program-name              PIC  X(40) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> optional filters - narrow the listing by last name and/or
+       *> program instead of always dumping the whole usertype
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-search-lastname          PIC  X(40) VALUE SPACE.
+       01  wc-search-pattern           PIC  X(41) VALUE SPACE.
+       01  wn-search-program           PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        01  wr-users-rec-vars.
              05  wc-user-id            PIC  9(4) VALUE ZERO.
              05  wc-user-firstname     PIC  X(40) VALUE SPACE.
@@ -97,13 +115,22 @@
            05 html-table-cell-end      PIC X(5)   VALUE '</td>'.
 
        *>**************************************************
-       *> Lookup tables
+       *> Lookup tables - loaded from tbl_usertype/tbl_program at
+       *> connect time, so a new usertype or program needs a row
+       *> added to the database instead of a recompile
         01 User-Type-Table.
-           05 tbl-user-type-name PIC X(40) OCCURS 4 TIMES INDEXED BY
+           05 user-type-entry OCCURS 50 TIMES INDEXED BY
                                                        idx-user-type.
+              10 tbl-user-type-id    PIC 9(4).
+              10 tbl-user-type-name  PIC X(40).
+        01 wn-user-type-tbl-cnt      PIC 9(3) VALUE ZERO.
+
         01 Program-Name-Table.
-           05 tbl-program-name   PIC X(40) OCCURS 2 TIMES INDEXED BY
+           05 program-entry   OCCURS 50 TIMES INDEXED BY
                                                        idx-program.
+              10 tbl-program-id      PIC 9(4).
+              10 tbl-program-name    PIC X(40).
+        01 wn-program-tbl-cnt        PIC 9(3) VALUE ZERO.
 
        *>**************************************************
        *> Various temporal and utility fields.
@@ -114,7 +141,12 @@
        01 wc-dest-file-path             PIC X(64) VALUE SPACE.
        01 wc-usertype-name              PIC X(20) VALUE SPACE.
        01 wc-program-name               PIC X(20) VALUE SPACE.
-       
+
+       *> holds a name after html-escape-field has escaped it, before
+       *> it goes into a <td> cell
+       01 wc-firstname-esc              PIC X(240) VALUE SPACE.
+       01 wc-lastname-esc               PIC X(240) VALUE SPACE.
+
        *> These two plus html-table-row-end makes up one
        *> line in the output file
        01 wc-html-code                  PIC X(891) VALUE SPACE.
@@ -135,11 +167,14 @@
             .
        *>**************************************************
        A0100-Init.
-            OPEN output debug-file
+            ACCEPT wc-is-debug FROM ENVIRONMENT 'OJ_DBG'
+            IF wc-is-debug = '1'
+                SET is-debug-on TO TRUE
+                OPEN output debug-file
+            END-IF
            
             MOVE 'A0100-Init' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
            
             CALL 'wui-print-header' USING wn-rtn-code
            
@@ -176,40 +211,64 @@
                     MOVE wc-post-value TO wc-filename
                     SET is-valid-init TO true
                 END-IF
+
+                *> optional: narrow the listing by last name
+                MOVE ZERO TO wn-rtn-code
+                MOVE SPACE TO wc-post-value
+                MOVE 'search_lastname' TO wc-post-name
+                CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+                MOVE wc-post-value TO wc-search-lastname
+                MOVE SPACE TO wc-search-pattern
+                IF wc-search-lastname NOT = SPACE
+                    STRING FUNCTION TRIM(wc-search-lastname)
+                               DELIMITED BY SIZE
+                           '%' DELIMITED BY SIZE
+                           INTO wc-search-pattern
+                END-IF
+
+                *> optional: narrow the listing by program
+                MOVE ZERO TO wn-rtn-code
+                MOVE SPACE TO wc-post-value
+                MOVE 'search_program' TO wc-post-name
+                CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+                MOVE FUNCTION NUMVAL(wc-post-value)
+                     TO wn-search-program
             END-IF
 
             MOVE 'At end ofA0100-Init' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             MOVE SPACE TO wc-debug-line
             
             STRING "user type: "
                    wn-user-type-number
                    INTO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             MOVE SPACE TO wc-debug-line
             
             STRING "filename: "
                    wc-filename
                    INTO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             MOVE SPACE TO wc-debug-line
 
            .       
        *>**************************************************
        B0100-Main.
             MOVE 'B0100-Main' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             MOVE SPACE TO wc-debug-line
             
             IF is-valid-init
     
                 PERFORM B0200-connect
-                
+
                 IF is-db-connected
+                     PERFORM B0150-Load-Usertype-Table
+                     PERFORM B0160-Load-Program-Table
                      PERFORM B0400-List-Users
                      PERFORM Z0200-Disconnect
                 END-IF
@@ -218,13 +277,12 @@
        *>**************************************************
        B0200-Connect.
             MOVE 'B0200-Connect' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             MOVE SPACE TO wc-debug-line
        
             MOVE  "openjensen"    TO   wc-database
             MOVE  "jensen"        TO   wc-username
-            MOVE  SPACE           TO   wc-passwd
+            COPY db-password.
 
             
             EXEC SQL
@@ -238,8 +296,7 @@
                     ";"
                     wc-database                   
                     INTO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             MOVE SPACE TO wc-debug-line
 
             IF SQLSTATE NOT = ZERO
@@ -247,21 +304,104 @@
             ELSE
                 SET is-db-connected TO TRUE
                 MOVE 'SET is-db-connected TO TRUE' TO wc-debug-line
-                MOVE wr-debug-file-rec TO debug-file-rec
-                WRITE debug-file-rec
+                PERFORM Z0300-Write-Debug-Line
                 MOVE SPACE TO wc-debug-line
             END-IF
             .
        *>**************************************************
+       B0150-Load-Usertype-Table.
+
+           EXEC SQL
+               DECLARE curusertype CURSOR FOR
+                   SELECT usertype_id, usertype_name
+                   FROM tbl_usertype
+                   ORDER BY usertype_id
+           END-EXEC
+
+           EXEC SQL
+               OPEN curusertype
+           END-EXEC
+
+           EXEC SQL
+               FETCH curusertype INTO :t-usertype-id, :t-usertype-name
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               ADD 1 TO wn-user-type-tbl-cnt
+               SET idx-user-type TO wn-user-type-tbl-cnt
+               MOVE t-usertype-id TO tbl-user-type-id(idx-user-type)
+               MOVE t-usertype-name
+                    TO tbl-user-type-name(idx-user-type)
+
+               EXEC SQL
+                   FETCH curusertype
+                       INTO :t-usertype-id, :t-usertype-name
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-Error-Routine
+           END-IF
+
+           EXEC SQL
+               CLOSE curusertype
+           END-EXEC
+
+           .
+       *>**************************************************
+       B0160-Load-Program-Table.
+
+           EXEC SQL
+               DECLARE curprogram CURSOR FOR
+                   SELECT program_id, program_name
+                   FROM tbl_program
+                   ORDER BY program_id
+           END-EXEC
+
+           EXEC SQL
+               OPEN curprogram
+           END-EXEC
+
+           EXEC SQL
+               FETCH curprogram INTO :t-program-id, :t-program-name
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               ADD 1 TO wn-program-tbl-cnt
+               SET idx-program TO wn-program-tbl-cnt
+               MOVE t-program-id TO tbl-program-id(idx-program)
+               MOVE t-program-name TO tbl-program-name(idx-program)
+
+               EXEC SQL
+                   FETCH curprogram
+                       INTO :t-program-id, :t-program-name
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-Error-Routine
+           END-IF
+
+           EXEC SQL
+               CLOSE curprogram
+           END-EXEC
+
+           .
+       *>**************************************************
        B0400-List-Users.
             MOVE 'B0400-List-Users' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
 
             OPEN OUTPUT html-file     
  
             *> Fetch the first record
-             EVALUATE wc-post-value
+             EVALUATE wn-user-type-number
                 WHEN 1
                     EXEC SQL
                       DECLARE cur1 CURSOR FOR
@@ -273,13 +413,18 @@
                                  user_lastlogin
                          FROM tbl_users
                          WHERE usertype_id = 1
+                           AND user_active = 'Y'
+                           AND (:wc-search-lastname = SPACE OR
+                                UPPER(user_lastname) LIKE
+                                    UPPER(:wc-search-pattern))
+                           AND (:wn-search-program = 0 OR
+                                user_program = :wn-search-program)
                     END-EXEC
                   
                     IF SQLSTATE NOT = ZERO
                         PERFORM Z0100-Error-Routine
                         MOVE 'cur1' TO wc-debug-line
-                        MOVE wr-debug-file-rec TO debug-file-rec
-                        WRITE debug-file-rec
+                        PERFORM Z0300-Write-Debug-Line
                         MOVE SPACE TO wc-debug-line
                     END-IF
 
@@ -298,13 +443,18 @@
                                     user_lastlogin
                             FROM tbl_users
                             WHERE usertype_id = 2
+                              AND user_active = 'Y'
+                              AND (:wc-search-lastname = SPACE OR
+                                   UPPER(user_lastname) LIKE
+                                       UPPER(:wc-search-pattern))
+                              AND (:wn-search-program = 0 OR
+                                   user_program = :wn-search-program)
                     END-EXEC
             
                     IF SQLSTATE NOT = ZERO
                         PERFORM Z0100-Error-Routine
                         MOVE 'cur2' TO wc-debug-line
-                        MOVE wr-debug-file-rec TO debug-file-rec
-                        WRITE debug-file-rec
+                        PERFORM Z0300-Write-Debug-Line
                         MOVE SPACE TO wc-debug-line
                     END-IF
                     
@@ -312,6 +462,66 @@
                         OPEN cur2
                     END-EXEC
                     PERFORM B0420-Get-Teacher-Data
+                WHEN 4
+                    EXEC SQL
+                        DECLARE cur4 CURSOR FOR
+                            SELECT  user_firstname,
+                                    user_lastname,
+                                    user_email,
+                                    user_phonenumber,
+                                    user_program,
+                                    user_lastlogin
+                            FROM tbl_users
+                            WHERE usertype_id = 4
+                              AND user_active = 'Y'
+                              AND (:wc-search-lastname = SPACE OR
+                                   UPPER(user_lastname) LIKE
+                                       UPPER(:wc-search-pattern))
+                              AND (:wn-search-program = 0 OR
+                                   user_program = :wn-search-program)
+                    END-EXEC
+
+                    IF SQLSTATE NOT = ZERO
+                        PERFORM Z0100-Error-Routine
+                        MOVE 'cur4' TO wc-debug-line
+                        PERFORM Z0300-Write-Debug-Line
+                        MOVE SPACE TO wc-debug-line
+                    END-IF
+
+                    EXEC SQL
+                        OPEN cur4
+                    END-EXEC
+                    PERFORM B0440-Get-Utbildningsledare-Data
+                WHEN 16
+                    EXEC SQL
+                        DECLARE cur5 CURSOR FOR
+                            SELECT  user_firstname,
+                                    user_lastname,
+                                    user_email,
+                                    user_phonenumber,
+                                    user_program,
+                                    user_lastlogin
+                            FROM tbl_users
+                            WHERE usertype_id = 16
+                              AND user_active = 'Y'
+                              AND (:wc-search-lastname = SPACE OR
+                                   UPPER(user_lastname) LIKE
+                                       UPPER(:wc-search-pattern))
+                              AND (:wn-search-program = 0 OR
+                                   user_program = :wn-search-program)
+                    END-EXEC
+
+                    IF SQLSTATE NOT = ZERO
+                        PERFORM Z0100-Error-Routine
+                        MOVE 'cur5' TO wc-debug-line
+                        PERFORM Z0300-Write-Debug-Line
+                        MOVE SPACE TO wc-debug-line
+                    END-IF
+
+                    EXEC SQL
+                        OPEN cur5
+                    END-EXEC
+                    PERFORM B0450-Get-Administrator-Data
                 WHEN other
                     EXEC SQL
                         DECLARE cur3 CURSOR FOR
@@ -322,16 +532,21 @@
                                     user_program,
                                     user_lastlogin
                             FROM tbl_users
+                            WHERE user_active = 'Y'
+                              AND (:wc-search-lastname = SPACE OR
+                                   UPPER(user_lastname) LIKE
+                                       UPPER(:wc-search-pattern))
+                              AND (:wn-search-program = 0 OR
+                                   user_program = :wn-search-program)
                     END-EXEC
-                      
+
                     IF SQLSTATE NOT = ZERO
                         PERFORM Z0100-Error-Routine
                         MOVE 'cur3' TO wc-debug-line
-                        MOVE wr-debug-file-rec TO debug-file-rec
-                        WRITE debug-file-rec
+                        PERFORM Z0300-Write-Debug-Line
                         MOVE SPACE TO wc-debug-line
                     END-IF
-                    
+
                     EXEC SQL
                         OPEN cur3
                     END-EXEC
@@ -343,16 +558,21 @@
                 
                 PERFORM B0405-Get-Usertype-Name
                 PERFORM B0406-Get-Program-Name
-                
+
+                CALL 'html-escape-field' USING wn-rtn-code
+                                    t-user-firstname wc-firstname-esc
+                CALL 'html-escape-field' USING wn-rtn-code
+                                    t-user-lastname wc-lastname-esc
+
                 STRING html-table-row-start
                     html-table-cell-start
                       wc-usertype-name
                     html-table-cell-end
                     html-table-cell-start
-                      t-user-firstname
+                      FUNCTION TRIM(wc-firstname-esc)
                     html-table-cell-end
                     html-table-cell-start
-                      t-user-lastname
+                      FUNCTION TRIM(wc-lastname-esc)
                     html-table-cell-end
                     html-table-cell-start
                       wc-program-name
@@ -370,11 +590,15 @@
                 PERFORM B0500-Check-if-Admin
                 
                 *> fetch next
-                EVALUATE wc-post-value
+                EVALUATE wn-user-type-number
                     WHEN 1
                         PERFORM B0410-Get-Pupil-Data
                     WHEN 2
                         PERFORM B0420-Get-Teacher-Data
+                    WHEN 4
+                        PERFORM B0440-Get-Utbildningsledare-Data
+                    WHEN 16
+                        PERFORM B0450-Get-Administrator-Data
                     WHEN other
                         PERFORM B0430-Get-All-User-Data
                 END-EVALUATE
@@ -388,11 +612,10 @@
             
             MOVE 'All users have been written to file.'
                 TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             
             *> Close cursors
-            EVALUATE wc-post-value
+            EVALUATE wn-user-type-number
                WHEN 1
                   EXEC SQL
                         CLOSE cur1
@@ -401,6 +624,14 @@
                    EXEC SQL
                         CLOSE cur2
                    END-EXEC
+               WHEN 4
+                   EXEC SQL
+                        CLOSE cur4
+                   END-EXEC
+               WHEN 16
+                   EXEC SQL
+                        CLOSE cur5
+                   END-EXEC
                WHEN OTHER
                    EXEC SQL
                         CLOSE cur3
@@ -408,30 +639,30 @@
             END-EVALUATE
             
             MOVE 'Cursors closed.' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
             .
        *>**************************************************
        B0405-Get-Usertype-Name.
-            EVALUATE wn-user-type-number
-                WHEN 1
-                    MOVE 'Elev' TO wc-usertype-name
-                WHEN 2
-                    MOVE 'Lärare' TO wc-usertype-name
-                WHEN 4
-                    MOVE 'Utbildningsledare' TO wc-usertype-name
-                WHEN 16
-                    MOVE 'Administratör' TO wc-usertype-name
-            END-EVALUATE
+            MOVE SPACE TO wc-usertype-name
+            PERFORM VARYING idx-user-type FROM 1 BY 1
+                UNTIL idx-user-type > wn-user-type-tbl-cnt
+                IF tbl-user-type-id(idx-user-type)
+                                               = wn-user-type-number
+                    MOVE tbl-user-type-name(idx-user-type)
+                         TO wc-usertype-name
+                END-IF
+            END-PERFORM
             .
        *>**************************************************
        B0406-Get-Program-Name.
-            EVALUATE t-user-program-id
-                WHEN 1
-                    MOVE 'Testprogram1' TO wc-program-name
-                WHEN 2
-                    MOVE 'Testprogram2' TO wc-program-name
-            END-EVALUATE
+            MOVE SPACE TO wc-program-name
+            PERFORM VARYING idx-program FROM 1 BY 1
+                UNTIL idx-program > wn-program-tbl-cnt
+                IF tbl-program-id(idx-program) = t-user-program-id
+                    MOVE tbl-program-name(idx-program)
+                         TO wc-program-name
+                END-IF
+            END-PERFORM
             .
        *>**************************************************
        B0410-Get-Pupil-Data.
@@ -470,6 +701,30 @@
             END-EXEC
             .
        *>**************************************************
+       B0440-Get-Utbildningsledare-Data.
+            EXEC SQL
+               FETCH cur4 INTO
+                   :t-user-firstname,
+                   :t-user-lastname,
+                   :t-user-email,
+                   :t-user-phonenumber,
+                   :t-user-program-id,
+                   :t-user-lastlogin
+            END-EXEC
+            .
+       *>**************************************************
+       B0450-Get-Administrator-Data.
+            EXEC SQL
+               FETCH cur5 INTO
+                   :t-user-firstname,
+                   :t-user-lastname,
+                   :t-user-email,
+                   :t-user-phonenumber,
+                   :t-user-program-id,
+                   :t-user-lastlogin
+            END-EXEC
+            .
+       *>**************************************************
        *> Checks IF admin and builds output line
        B0500-Check-if-Admin.
             IF wn-user-type-number = 4 THEN
@@ -496,8 +751,7 @@
        *>**************************************************
        C0100-Exit.
             MOVE 'C0100-Exit' TO wc-debug-line
-            MOVE wr-debug-file-rec TO debug-file-rec
-            WRITE debug-file-rec
+            PERFORM Z0300-Write-Debug-Line
 
             CALL 'wui-end-html' USING wn-rtn-code
             *> rename output file TO the name given by php-script
@@ -509,7 +763,9 @@
                 USING wc-src-file-path, wc-dest-file-path, 0
             *> CALL “C$DELETE” USING wc-src-file-path, 0
             
-            CLOSE debug-file
+            IF is-debug-on
+                CLOSE debug-file
+            END-IF
             
             goback
             .
@@ -526,3 +782,10 @@
                DISCONNECT ALL
             END-EXEC
             .
+       *>**************************************************
+       Z0300-Write-Debug-Line.
+            IF is-debug-on
+                MOVE wr-debug-file-rec TO debug-file-rec
+                WRITE debug-file-rec
+            END-IF
+            .
