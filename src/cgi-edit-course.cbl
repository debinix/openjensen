@@ -0,0 +1,420 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Edit a course in the database.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-edit-course.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       working-storage section.
+       *>**************************************************
+       01   switches-edit.
+            03  is-db-connected-switch              PIC X  VALUE 'N'.
+                88  is-db-connected                        VALUE 'Y'.
+            03  is-valid-init-switch                PIC X  VALUE 'N'.
+                88  is-valid-init                          VALUE 'Y'.
+            03  is-id-in-table-switch               PIC X  VALUE 'N'.
+                88  is-id-in-table                         VALUE 'Y'.
+            03  is-caller-authorized-switch         PIC X  VALUE 'N'.
+                88  is-caller-authorized                   VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle        PIC X(20) VALUE 'Uppdatera kurs'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may edit
+       *> a course - caller supplies their own user_id on every call
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  course-rec-vars.
+             05  t-course-id            PIC  9(4) VALUE ZERO.
+             05  t-course-name          PIC  X(40) VALUE SPACE.
+             05  t-course-startdate     PIC  X(10) VALUE SPACE.
+             05  t-course-enddate       PIC  X(10) VALUE SPACE.
+             05  t-course-program-id    PIC  9(9) VALUE ZERO.
+             05  t-course-term          PIC  X(10) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  wr-course-rec-vars.
+             05  wn-course-id            PIC  9(4) VALUE ZERO.
+             05  wc-course-name          PIC  X(40) VALUE SPACE.
+             05  wc-course-startdate     PIC  X(10) VALUE SPACE.
+             05  wc-course-enddate       PIC  X(10) VALUE SPACE.
+             05  wn-course-program-id    PIC  9(9) VALUE ZERO.
+             05  wc-course-term          PIC  X(10) VALUE SPACE.
+       *>#######################################################
+
+       *> temporary table holding existing data
+       01  wr-cur-rec-vars.
+             05  wn-cur-course-id           PIC  9(4) VALUE ZERO.
+             05  wc-cur-course-name         PIC  X(40) VALUE SPACE.
+             05  wc-cur-course-startdate    PIC  X(10) VALUE SPACE.
+             05  wc-cur-course-enddate      PIC  X(10) VALUE SPACE.
+             05  wn-cur-course-program-id   PIC  9(9) VALUE ZERO.
+             05  wc-cur-course-term         PIC  X(10) VALUE SPACE.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-edit-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+                PERFORM A0110-init-edit-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-edit-action.
+
+           *> who is making this request (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                               wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                TO wn-requesting-user-id
+
+           *> what row are we updating (course_id - required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'course_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                               wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value) TO wn-course-id
+
+           IF wc-post-value = SPACE
+               MOVE 'Saknar ett angivet kurs id'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           ELSE
+               *> *** Get the post values ***
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'course_name' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-course-name
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'course_startdate' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO AND wc-post-value NOT = SPACE
+                   MOVE wc-post-value TO wc-course-startdate
+                   CALL 'is-valid-date' USING wn-rtn-code
+                                              wc-course-startdate
+                   IF wn-rtn-code NOT = ZERO
+                       MOVE 'Ogiltigt kursstartdatum'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                   ELSE
+                       SET is-valid-init TO true
+                   END-IF
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'course_enddate' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO AND wc-post-value NOT = SPACE
+                   MOVE wc-post-value TO wc-course-enddate
+                   CALL 'is-valid-date' USING wn-rtn-code
+                                              wc-course-enddate
+                   IF wn-rtn-code NOT = ZERO
+                       MOVE 'Ogiltigt kursslutdatum'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                   ELSE
+                       SET is-valid-init TO true
+                   END-IF
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'program_id' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                        TO wn-course-program-id
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'course_term' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO AND wc-post-value NOT = SPACE
+                   MOVE wc-post-value TO wc-course-term
+                   SET is-valid-init TO true
+               END-IF
+
+           END-IF
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may edit a course
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-edit-dataitem.
+
+           PERFORM B0210-does-id-exist
+
+           IF is-id-in-table
+               PERFORM B0220-change-dataitem
+           ELSE
+               MOVE 'Denna kurs finns ej'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0210-does-id-exist.
+
+           EXEC SQL
+            SELECT course_id,
+                   course_name,
+                   course_startdate,
+                   course_enddate,
+                   program_id,
+                   course_term
+             INTO :t-course-id,
+                  :t-course-name,
+                  :t-course-startdate,
+                  :t-course-enddate,
+                  :t-course-program-id,
+                  :t-course-term
+             FROM tbl_course
+             WHERE course_id = :wn-course-id
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                *> set flag if in table
+                IF wn-course-id = t-course-id
+                     SET is-id-in-table TO TRUE
+
+                MOVE t-course-id TO wn-cur-course-id
+                MOVE t-course-name TO wc-cur-course-name
+                MOVE t-course-startdate TO wc-cur-course-startdate
+                MOVE t-course-enddate TO wc-cur-course-enddate
+                MOVE t-course-program-id TO wn-cur-course-program-id
+                MOVE t-course-term TO wc-cur-course-term
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-change-dataitem.
+
+           *> change any value that is different from existing
+
+           IF wc-course-name NOT = wc-cur-course-name
+                MOVE wc-course-name TO t-course-name
+           ELSE
+                MOVE wc-cur-course-name TO t-course-name
+           END-IF
+
+           IF wc-course-startdate NOT = wc-cur-course-startdate
+                MOVE wc-course-startdate TO t-course-startdate
+           ELSE
+                MOVE wc-cur-course-startdate TO t-course-startdate
+           END-IF
+
+           IF wc-course-enddate NOT = wc-cur-course-enddate
+                MOVE wc-course-enddate TO t-course-enddate
+           ELSE
+                MOVE wc-cur-course-enddate TO t-course-enddate
+           END-IF
+
+           IF wn-course-program-id NOT = wn-cur-course-program-id
+                MOVE wn-course-program-id TO t-course-program-id
+           ELSE
+                MOVE wn-cur-course-program-id TO t-course-program-id
+           END-IF
+
+           IF wc-course-term NOT = wc-cur-course-term
+                MOVE wc-course-term TO t-course-term
+           ELSE
+                MOVE wc-cur-course-term TO t-course-term
+           END-IF
+
+           *> finally update table
+           MOVE wn-course-id TO t-course-id
+           EXEC SQL
+               UPDATE tbl_course
+                SET
+                    course_name = :t-course-name,
+                    course_startdate = :t-course-startdate,
+                    course_enddate = :t-course-enddate,
+                    program_id = :t-course-program-id,
+                    course_term = :t-course-term
+               WHERE course_id = :t-course-id
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0230-commit-work
+                MOVE 'Kursen ändrad' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
