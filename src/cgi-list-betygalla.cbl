@@ -24,46 +24,58 @@
            
            SELECT OPTIONAL statusfile
               ASSIGN TO
-              '../data/status'             
-              ORGANIZATION IS LINE SEQUENTIAL.      
-              
+              '../data/status'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> alternate structured export, written only when the
+           *> caller asked for export_format = 'JSON'
+           SELECT OPTIONAL fileoutjson ASSIGN TO
+              '../data/betyg-all.json'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        *>**************************************************
        DATA DIVISION.
        file section.
-        
+
        FD  fileout.
        01  fd-fileout-post. 
-           03  fc-course-name             PIC X(40).
-           03  fc-sep-1                   PIC X.      
-           03  fc-user-firstname          PIC X(40).
-           03  fc-sep-2                   PIC X.           
-           03  fc-user-lastname           PIC X(40).
-           03  fc-sep-3                   PIC X.     
+           03  fc-course-name             PIC X(82).
+           03  fc-sep-1                   PIC X.
+           03  fc-user-firstname          PIC X(82).
+           03  fc-sep-2                   PIC X.
+           03  fc-user-lastname           PIC X(82).
+           03  fc-sep-3                   PIC X.
            03  fc-grade                   PIC X(40).
            03  fc-sep-4                   PIC X.
            03  fc-grade-id                PIC 9(4).
-           03  fc-sep-5                   PIC X.           
+           03  fc-sep-5                   PIC X.
            03  fc-user-id                 PIC 9(4).
-           03  fc-sep-6                   PIC X.           
+           03  fc-sep-6                   PIC X.
            03  fc-course-id               PIC 9(4).
-           03  fc-sep-7                   PIC X.                
-           03  fc-grade-comment           PIC X(40).
-           03  fc-sep-8                   PIC X.      
-           03  fc-magic-number            PIC X(40).     
-       
-       *> holds temporary query results of existing grades    
-       FD  gradetmpfile.    
+           03  fc-sep-7                   PIC X.
+           03  fc-grade-comment           PIC X(82).
+           03  fc-sep-8                   PIC X.
+           03  fc-grade-date              PIC X(40).
+           03  fc-sep-9                   PIC X.
+           03  fc-magic-number            PIC X(40).
+
+       *> holds temporary query results of existing grades
+       FD  gradetmpfile.
        01  fd-tmpfile-post.
            03  fc-tmp-user-grade-id       PIC 9(4).
-           03  fc-tmp-user-grade-comment  PIC X(40).       
+           03  fc-tmp-user-grade-comment  PIC X(40).
            03  fc-tmp-user-id             PIC 9(4).
            03  fc-tmp-course-id           PIC 9(4).
-           03  fc-tmp-program-id          PIC 9(4).         
+           03  fc-tmp-program-id          PIC 9(4).
            03  fc-tmp-user-grade          PIC X(40).
+           03  fc-tmp-grade-date          PIC X(40).
            
        FD  statusfile.
-       01  fd-fileout-status         PIC  X(1) VALUE SPACE.       
-       
+       01  fd-fileout-status         PIC  X(1) VALUE SPACE.
+
+       FD  fileoutjson.
+       01  fd-fileoutjson-post       PIC  X(250).
+
        *>--------------------------------------------------
        working-storage section.
        01   switches.
@@ -77,7 +89,11 @@
                88  value-is-found                  VALUE 'Y'.
            03  is-sql-error-switch         PIC X   VALUE 'N'.
                 88  is-sql-error                   VALUE 'Y'.
-                
+           03  is-json-export-switch       PIC X   VALUE 'N'.
+                88  is-json-export                 VALUE 'Y'.
+           03  is-first-json-row-switch    PIC X   VALUE 'Y'.
+                88  is-first-json-row              VALUE 'Y'.
+
        *> each switch monitors one received POST name-value pair
        01  sub-init-swithes.        
             03  is-valid-init-program-witch PIC X   VALUE 'N'.
@@ -136,19 +152,38 @@
        01  tbl-grade-record.
            05  tbl_grade-grade_id         PIC  9(4).          
            05  tbl_grade-grade_grade      PIC  X(40).
-           05  tbl_grade-grade_comment    PIC  X(40).           
+           05  tbl_grade-grade_comment    PIC  X(40).
            05  tbl_grade-user_id          PIC  9(4).
-           05  tbl_grade-course_id        PIC  9(4).            
+           05  tbl_grade-course_id        PIC  9(4).
+           05  tbl_grade-grade_date       PIC  X(40).
 
        *> table data
        01  wr-grade-record.
-           05  wn-grade-grade_id     PIC  9(4)  VALUE ZERO.       
+           05  wn-grade-grade_id     PIC  9(4)  VALUE ZERO.
            05  wc-grade_grade        PIC  X(40) VALUE SPACE.
-           05  wc-grade_comment      PIC  X(40) VALUE SPACE.           
+           05  wc-grade_comment      PIC  X(40) VALUE SPACE.
            05  wn-grade-user_id      PIC  9(4)  VALUE ZERO.
-           05  wn-grade-course_id    PIC  9(4)  VALUE ZERO. 
-           
-           EXEC SQL END DECLARE SECTION END-EXEC.    
+           05  wn-grade-course_id    PIC  9(4)  VALUE ZERO.
+           05  wc-grade_date         PIC  X(40) VALUE SPACE.
+
+       *> in-memory copy of gradetmpfile, built once, so
+       *> B0260-write-course-row can look a grade up without
+       *> reopening and rereading the temp file every single time
+       01  tbl-found-grades                  VALUE ZERO.
+           03  found-grade OCCURS 999 TIMES.
+               05  wn-found-grade-id          PIC  9(4).
+               05  wc-found-grade             PIC  X(40).
+               05  wc-found-grade-comment     PIC  X(40).
+               05  wn-found-user-id           PIC  9(4).
+               05  wn-found-course-id         PIC  9(4).
+               05  wn-found-program-id        PIC  9(4).
+               05  wc-found-grade-date        PIC  X(40).
+       01  wn-found-cnt                       PIC  9(3) VALUE ZERO.
+       01  wn-found-idx                       PIC  9(3) VALUE ZERO.
+
+
+           EXEC SQL END DECLARE SECTION END-EXEC.
+       01  wc-quoted-value                    PIC  X(82) VALUE SPACE.
        *>#######################################################
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -162,8 +197,14 @@
        01 wc-dest-path               PIC  X(80) VALUE SPACE.
        
        *> constant to signal to php - no value
-       01 WC-NO-SQLVALUE-TO-PHP      PIC X(1)  VALUE '-'.   
-              
+       01 WC-NO-SQLVALUE-TO-PHP      PIC X(1)  VALUE '-'.
+
+       *> holds a field after json-escape-field has escaped it,
+       *> and the assembled JSON export line built around it
+       01 wc-json-value              PIC X(82) VALUE SPACE.
+       01 wc-json-line               PIC X(250) VALUE SPACE.
+
+
        *>**************************************************
        PROCEDURE DIVISION.
        *>**************************************************       
@@ -226,19 +267,37 @@
                CALL 'get-post-value' USING wn-rtn-code
                                            wc-post-name wc-post-value
                IF wc-post-value NOT = SPACE
-                   SET is-valid-init-magic TO TRUE  
-                   MOVE wc-post-value TO wc-magic-number       
+                   AND FUNCTION TRIM(wc-post-value) IS NUMERIC
+                   SET is-valid-init-magic TO TRUE
+                   MOVE wc-post-value TO wc-magic-number
                END-IF
                
+               *> optional - caller may ask for a JSON export
+               *> alongside the usual delimited text file
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'export_format' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF FUNCTION UPPER-CASE(wc-post-value) = 'JSON'
+                   SET is-json-export TO TRUE
+               END-IF
+
                *> both must be valid
                IF is-valid-init-program AND is-valid-init-magic
-                  
+
                   SET is-valid-init TO TRUE
                   *> open outfile
                   OPEN OUTPUT fileout
-                  
-               END-IF               
-  
+
+                  IF is-json-export
+                      OPEN OUTPUT fileoutjson
+                      MOVE '[' TO fd-fileoutjson-post
+                      WRITE fd-fileoutjson-post
+                  END-IF
+
+               END-IF
+
            END-IF
 
            .
@@ -249,8 +308,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database.
            MOVE  "jensen"        TO   wc-username.
-           MOVE  SPACE           TO   wc-passwd.
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -277,7 +335,8 @@
            EXEC SQL  
                 DECLARE cursgrade CURSOR FOR
                 SELECT g.grade_id, g.grade_grade, g.grade_comment,
-                       g.course_id, u.user_id, u.user_program
+                       g.course_id, u.user_id, u.user_program,
+                       g.grade_date
                 FROM tbl_user u
                 LEFT JOIN tbl_grade g
                 ON u.user_id = g.user_id
@@ -298,7 +357,8 @@
                                     :tbl_grade-grade_comment,
                                     :tbl_grade-course_id,
                                     :tbl_user-user_id,
-                                    :tbl_user-user_program
+                                    :tbl_user-user_program,
+                                    :tbl_grade-grade_date
            END-EXEC
        
            PERFORM UNTIL SQLCODE NOT = ZERO
@@ -309,7 +369,8 @@
               MOVE tbl_grade-course_id TO wn-grade-course_id
               MOVE tbl_user-user_id TO wn-user_id
               MOVE tbl_user-user_program TO wn-user-program
-              
+              MOVE tbl_grade-grade_date TO wc-grade_date
+
               PERFORM B0210-write-grade-to-file
 
               INITIALIZE wr-grade-record
@@ -322,7 +383,8 @@
                                     :tbl_grade-grade_comment,
                                     :tbl_grade-course_id,
                                     :tbl_user-user_id,
-                                    :tbl_user-user_program
+                                    :tbl_user-user_program,
+                                    :tbl_grade-grade_date
                END-EXEC
               
            END-PERFORM       
@@ -356,9 +418,23 @@
                MOVE wn-grade-course_id TO fc-tmp-course-id
                MOVE wn-user_id TO fc-tmp-user-id
                MOVE wn-user-program TO fc-tmp-program-id
-        
+               MOVE wc-grade_date TO fc-tmp-grade-date
+
                WRITE fd-tmpfile-post
-           
+
+               *> keep an in-memory copy as well, so the lookup in
+               *> B0260-write-course-row never has to touch the file
+               ADD 1 TO wn-found-cnt
+               MOVE wn-grade-grade_id TO wn-found-grade-id(wn-found-cnt)
+               MOVE wc-grade_grade TO wc-found-grade(wn-found-cnt)
+               MOVE wc-grade_comment
+                                 TO wc-found-grade-comment(wn-found-cnt)
+               MOVE wn-grade-course_id
+                                  TO wn-found-course-id(wn-found-cnt)
+               MOVE wn-user_id TO wn-found-user-id(wn-found-cnt)
+               MOVE wn-user-program TO wn-found-program-id(wn-found-cnt)
+               MOVE wc-grade_date TO wc-found-grade-date(wn-found-cnt)
+
            END-IF
 
            .
@@ -440,58 +516,54 @@
            .
            
        *>**************************************************
-       B0260-write-course-row.            
-             
-           *> open tmpfile with already given grades for users
-           OPEN INPUT gradetmpfile
-           
-           *>  Read first record
-           READ gradetmpfile INTO fd-tmpfile-post
-              AT END
-                   SET is-eof-input TO TRUE
-                   MOVE ZERO TO wn-grade-grade_id
-                   MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_grade                   
-                   MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_comment
-           END-READ
-           
-           IF NOT is-eof-input
-           
-              PERFORM UNTIL is-eof-input OR value-is-found             
-              
-                 IF ( fc-tmp-user-id = wn-user_id AND
-                      fc-tmp-course-id = wn-course_id AND
-                      fc-tmp-program-id = wn-user-program )
-                 
-                     MOVE fc-tmp-user-grade-id TO wn-grade-grade_id
-                     MOVE fc-tmp-user-grade TO wc-grade_grade
-                     MOVE fc-tmp-user-grade-comment
-                                            TO wc-grade_comment                     
-                     
-                    SET value-is-found TO TRUE
-                    
-                 ELSE
-                    *> grade does not exist for this user
-                     MOVE ZERO TO wn-grade-grade_id
-                     MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_grade                   
-                     MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_comment
-                 END-IF
-                 
-                 *>  Read next record                 
-                 READ gradetmpfile INTO fd-tmpfile-post
-                      AT END
-                          SET is-eof-input TO TRUE
-                 END-READ              
-                  
-              END-PERFORM
-              
-           END-IF           
-           
-           *> Write user information including grade to file
-           MOVE wc-course_name TO fc-course-name
+       B0260-write-course-row.
+
+           *> default when no grade has been entered for this user/crs
+           MOVE ZERO TO wn-grade-grade_id
+           MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_grade
+           MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_comment
+           MOVE WC-NO-SQLVALUE-TO-PHP TO wc-grade_date
+
+           *> scan the in-memory copy built once in B0200-create-
+           *> students-gradefile instead of rereading gradetmpfile
+           MOVE 1 TO wn-found-idx
+           PERFORM WITH TEST AFTER
+               VARYING wn-found-idx FROM 1 BY 1
+               UNTIL wn-found-idx >= wn-found-cnt OR value-is-found
+
+               IF ( wn-found-user-id(wn-found-idx) = wn-user_id AND
+                    wn-found-course-id(wn-found-idx) = wn-course_id AND
+                    wn-found-program-id(wn-found-idx) =
+                                              wn-user-program )
+
+                   MOVE wn-found-grade-id(wn-found-idx)
+                                          TO wn-grade-grade_id
+                   MOVE wc-found-grade(wn-found-idx) TO wc-grade_grade
+                   MOVE wc-found-grade-comment(wn-found-idx)
+                                          TO wc-grade_comment
+                   MOVE wc-found-grade-date(wn-found-idx)
+                                          TO wc-grade_date
+
+                   SET value-is-found TO TRUE
+
+               END-IF
+
+           END-PERFORM
+
+           *> Write user information including grade to file, with
+           *> free-text fields CSV-quoted so embedded commas/quotes
+           *> don't break the output format
+           CALL 'csv-quote-field' USING wn-rtn-code wc-course_name
+                                         wc-quoted-value
+           MOVE wc-quoted-value TO fc-course-name
            MOVE ',' TO fc-sep-1
-           MOVE wc-user_firstname TO fc-user-firstname
+           CALL 'csv-quote-field' USING wn-rtn-code wc-user_firstname
+                                         wc-quoted-value
+           MOVE wc-quoted-value TO fc-user-firstname
            MOVE ',' TO fc-sep-2
-           MOVE wc-user_lastname TO fc-user-lastname
+           CALL 'csv-quote-field' USING wn-rtn-code wc-user_lastname
+                                         wc-quoted-value
+           MOVE wc-quoted-value TO fc-user-lastname
            MOVE ',' TO fc-sep-3
            MOVE wc-grade_grade TO fc-grade
            MOVE ',' TO fc-sep-4
@@ -500,24 +572,89 @@
            MOVE wn-user_id TO fc-user-id           
            MOVE ',' TO fc-sep-6
            MOVE wn-course_id TO fc-course-id
-           MOVE ',' TO fc-sep-7                
-           MOVE wc-grade_comment TO fc-grade-comment
-           MOVE ',' TO fc-sep-8           
-           MOVE wc-magic-number TO fc-magic-number   
+           MOVE ',' TO fc-sep-7
+           CALL 'csv-quote-field' USING wn-rtn-code wc-grade_comment
+                                         wc-quoted-value
+           MOVE wc-quoted-value TO fc-grade-comment
+           MOVE ',' TO fc-sep-8
+           MOVE wc-grade_date TO fc-grade-date
+           MOVE ',' TO fc-sep-9
+           MOVE wc-magic-number TO fc-magic-number
 
            WRITE fd-fileout-post
-           
-           *> close tmp file
-           CLOSE gradetmpfile
-           
+
+           IF is-json-export
+               PERFORM B0265-write-course-json-row
+           END-IF
+
            *> reset found switch for next time
            MOVE 'N' TO value-is-found-switch
-           MOVe 'N' TO is-eof-input-switch
-                      
-           .                
+
+           .
 
        *>**************************************************
-       B0300-disconnect. 
+       B0265-write-course-json-row.
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-course_name wc-json-value
+
+           IF is-first-json-row
+               MOVE '  {' TO wc-json-line
+               MOVE 'N' TO is-first-json-row-switch
+           ELSE
+               MOVE '  ,{' TO wc-json-line
+           END-IF
+
+           STRING wc-json-line           DELIMITED BY SPACE
+                  '"course_name":'       DELIMITED BY SIZE
+                  wc-json-value          DELIMITED BY SPACE
+                  INTO wc-json-line
+           END-STRING
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-user_firstname wc-json-value
+
+           STRING wc-json-line                DELIMITED BY SPACE
+                  ',"user_firstname":'        DELIMITED BY SIZE
+                  wc-json-value               DELIMITED BY SPACE
+                  INTO wc-json-line
+           END-STRING
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-user_lastname wc-json-value
+
+           STRING wc-json-line                DELIMITED BY SPACE
+                  ',"user_lastname":'         DELIMITED BY SIZE
+                  wc-json-value               DELIMITED BY SPACE
+                  INTO wc-json-line
+           END-STRING
+
+           CALL 'json-escape-field' USING wn-rtn-code
+                                    wc-grade_comment wc-json-value
+
+           STRING wc-json-line                DELIMITED BY SPACE
+                  ',"grade":"'                DELIMITED BY SIZE
+                  wc-grade_grade              DELIMITED BY SPACE
+                  '","grade_id":'             DELIMITED BY SIZE
+                  wn-grade-grade_id           DELIMITED BY SIZE
+                  ',"user_id":'               DELIMITED BY SIZE
+                  wn-user_id                  DELIMITED BY SIZE
+                  ',"course_id":'             DELIMITED BY SIZE
+                  wn-course_id                DELIMITED BY SIZE
+                  ',"grade_comment":'         DELIMITED BY SIZE
+                  wc-json-value               DELIMITED BY SIZE
+                  ',"grade_date":"'           DELIMITED BY SIZE
+                  wc-grade_date               DELIMITED BY SPACE
+                  '"}'                        DELIMITED BY SIZE
+                  INTO wc-json-line
+           END-STRING
+
+           WRITE fd-fileoutjson-post FROM wc-json-line
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
                                  
        *>  disconnect
            EXEC SQL
@@ -527,10 +664,16 @@
            IF NOT is-sql-error
                PERFORM Z0200-write-status-ok-file
            END-IF
-           
+
            *> close outfile
            CLOSE fileout
-           
+
+           IF is-json-export
+               MOVE '  ]' TO fd-fileoutjson-post
+               WRITE fd-fileoutjson-post
+               CLOSE fileoutjson
+           END-IF
+
            .
 
        *>**************************************************
