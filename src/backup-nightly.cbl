@@ -0,0 +1,307 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Nightly backup job for the operational tables
+       *>          (tbl_user, tbl_course, tbl_grade, T_JLOKAL,
+       *>          t_ort). Shells out to pg_dump per table rather
+       *>          than moving data through host variables, the
+       *>          same way cleanup-old-files shells out to find -
+       *>          that way a table's full column layout never has
+       *>          to be duplicated here. Meant to be run on a
+       *>          schedule (e.g. from cron), not from the web
+       *>          server.
+       *>
+       *>          Each table's dump is only attempted once it is
+       *>          not already marked done in the checkpoint file,
+       *>          and is added to the checkpoint only once pg_dump
+       *>          reports success, so a dump that dies partway
+       *>          through (a big tbl_grade, say) can be re-run and
+       *>          picks up with the next undone table instead of
+       *>          starting over from tbl_user.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. backup-nightly.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       input-output section.
+
+       file-control.
+           SELECT OPTIONAL checkpointfile ASSIGN TO
+              '../data/backup-checkpoint.dat'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>**************************************************
+       DATA DIVISION.
+       file section.
+
+       FD  checkpointfile.
+       01  fc-checkpoint-line          PIC X(20).
+
+       *>--------------------------------------------------
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-eof-checkpoint-switch    PIC X   VALUE 'N'.
+                88  is-eof-checkpoint               VALUE 'Y'.
+            03  is-job-failed-switch        PIC X   VALUE 'N'.
+                88  is-job-failed                   VALUE 'Y'.
+            03  is-table-done-switch        PIC X   VALUE 'N'.
+                88  is-table-done                   VALUE 'Y'.
+            03  is-user-done-switch         PIC X   VALUE 'N'.
+                88  is-user-done                    VALUE 'Y'.
+            03  is-course-done-switch       PIC X   VALUE 'N'.
+                88  is-course-done                  VALUE 'Y'.
+            03  is-grade-done-switch        PIC X   VALUE 'N'.
+                88  is-grade-done                   VALUE 'Y'.
+            03  is-jlokal-done-switch       PIC X   VALUE 'N'.
+                88  is-jlokal-done                  VALUE 'Y'.
+            03  is-ort-done-switch          PIC X   VALUE 'N'.
+                88  is-ort-done                     VALUE 'Y'.
+
+       *> database connection details for the pg_dump command line
+       01  wc-database              PIC  X(30) VALUE 'openjensen'.
+       01  wc-username              PIC  X(30) VALUE 'jensen'.
+       01  wc-passwd                PIC  X(10) VALUE SPACE.
+
+       *> set just before PERFORM B0900-dump-one-table
+       01  wc-table-name            PIC X(20)  VALUE SPACE.
+       01  wc-dump-file-name        PIC X(40)  VALUE SPACE.
+       01  wc-shell-command         PIC X(220) VALUE SPACE.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           PERFORM A0100-init
+
+           IF NOT is-job-failed
+               PERFORM B0100-dump-tbl-user
+           END-IF
+
+           IF NOT is-job-failed
+               PERFORM B0200-dump-tbl-course
+           END-IF
+
+           IF NOT is-job-failed
+               PERFORM B0300-dump-tbl-grade
+           END-IF
+
+           IF NOT is-job-failed
+               PERFORM B0400-dump-t-jlokal
+           END-IF
+
+           IF NOT is-job-failed
+               PERFORM B0500-dump-t-ort
+           END-IF
+
+           IF NOT is-job-failed
+               PERFORM B0600-clear-checkpoint
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           DISPLAY '*** backup-nightly: started ***'
+
+           *> the password is the only connection detail that's
+           *> configurable - see copy/db-password.cpy
+           COPY db-password.
+
+           *> see which tables a previous, interrupted run already
+           *> finished dumping, so they are not dumped twice
+           OPEN INPUT checkpointfile
+
+           READ checkpointfile
+               AT END
+                   SET is-eof-checkpoint TO TRUE
+           END-READ
+
+           PERFORM UNTIL is-eof-checkpoint
+
+               EVALUATE fc-checkpoint-line
+                   WHEN 'tbl_user'
+                       SET is-user-done TO TRUE
+                   WHEN 'tbl_course'
+                       SET is-course-done TO TRUE
+                   WHEN 'tbl_grade'
+                       SET is-grade-done TO TRUE
+                   WHEN 'T_JLOKAL'
+                       SET is-jlokal-done TO TRUE
+                   WHEN 't_ort'
+                       SET is-ort-done TO TRUE
+               END-EVALUATE
+
+               READ checkpointfile
+                   AT END
+                       SET is-eof-checkpoint TO TRUE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE checkpointfile
+
+           .
+
+       *>**************************************************
+       B0100-dump-tbl-user.
+
+           IF is-user-done
+               DISPLAY '*** tbl_user already backed up - skipping ***'
+           ELSE
+               MOVE 'tbl_user' TO wc-table-name
+               MOVE 'backup-tbl_user.sql' TO wc-dump-file-name
+               PERFORM B0900-dump-one-table
+               IF is-table-done
+                   SET is-user-done TO TRUE
+               END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-dump-tbl-course.
+
+           IF is-course-done
+               DISPLAY '*** tbl_course already backed up - skipping ***'
+           ELSE
+               MOVE 'tbl_course' TO wc-table-name
+               MOVE 'backup-tbl_course.sql' TO wc-dump-file-name
+               PERFORM B0900-dump-one-table
+               IF is-table-done
+                   SET is-course-done TO TRUE
+               END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0300-dump-tbl-grade.
+
+           IF is-grade-done
+               DISPLAY '*** tbl_grade already backed up - skipping ***'
+           ELSE
+               MOVE 'tbl_grade' TO wc-table-name
+               MOVE 'backup-tbl_grade.sql' TO wc-dump-file-name
+               PERFORM B0900-dump-one-table
+               IF is-table-done
+                   SET is-grade-done TO TRUE
+               END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0400-dump-t-jlokal.
+
+           IF is-jlokal-done
+               DISPLAY '*** T_JLOKAL already backed up - skipping ***'
+           ELSE
+               MOVE 'T_JLOKAL' TO wc-table-name
+               MOVE 'backup-t_jlokal.sql' TO wc-dump-file-name
+               PERFORM B0900-dump-one-table
+               IF is-table-done
+                   SET is-jlokal-done TO TRUE
+               END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0500-dump-t-ort.
+
+           IF is-ort-done
+               DISPLAY '*** t_ort already backed up - skipping ***'
+           ELSE
+               MOVE 't_ort' TO wc-table-name
+               MOVE 'backup-t_ort.sql' TO wc-dump-file-name
+               PERFORM B0900-dump-one-table
+               IF is-table-done
+                   SET is-ort-done TO TRUE
+               END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0900-dump-one-table.
+
+           MOVE 'N' TO is-table-done-switch
+
+           DISPLAY '*** dumping ' FUNCTION TRIM(wc-table-name)
+                   ' to ' FUNCTION TRIM(wc-dump-file-name) ' ***'
+
+           *> set the password into this process' own environment
+           *> instead of embedding it in the command line - a
+           *> PGPASSWORD= on the command line is visible to any
+           *> other user on the host for as long as pg_dump runs
+           SET ENVIRONMENT "PGPASSWORD" TO FUNCTION TRIM(wc-passwd)
+
+           MOVE SPACE TO wc-shell-command
+           STRING 'pg_dump -U ' DELIMITED BY SIZE
+                  FUNCTION TRIM(wc-username) DELIMITED BY SIZE
+                  ' -d ' DELIMITED BY SIZE
+                  FUNCTION TRIM(wc-database) DELIMITED BY SIZE
+                  ' -t ' DELIMITED BY SIZE
+                  FUNCTION TRIM(wc-table-name) DELIMITED BY SIZE
+                  ' -f ../data/' DELIMITED BY SIZE
+                  FUNCTION TRIM(wc-dump-file-name) DELIMITED BY SIZE
+                  INTO wc-shell-command
+           END-STRING
+
+           CALL 'SYSTEM' USING wc-shell-command
+
+           IF RETURN-CODE = ZERO
+               SET is-table-done TO TRUE
+               PERFORM B0910-append-checkpoint
+           ELSE
+               SET is-job-failed TO TRUE
+               DISPLAY '*** pg_dump failed on '
+                       FUNCTION TRIM(wc-table-name)
+                       ' - run again later to resume ***'
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0910-append-checkpoint.
+
+           MOVE wc-table-name TO fc-checkpoint-line
+           OPEN EXTEND checkpointfile
+           WRITE fc-checkpoint-line
+           CLOSE checkpointfile
+
+           .
+
+       *>**************************************************
+       B0600-clear-checkpoint.
+
+           *> every table made it into tonight's dump, so the
+           *> checkpoint has done its job - empty it out, or
+           *> tomorrow's run would find all 5 tables already
+           *> marked done and dump nothing
+           OPEN OUTPUT checkpointfile
+           CLOSE checkpointfile
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           IF is-job-failed
+               DISPLAY '*** backup-nightly: finished with errors ***'
+           ELSE
+               DISPLAY '*** backup-nightly: all tables backed up ***'
+           END-IF
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
