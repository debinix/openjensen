@@ -43,23 +43,23 @@
            05  jlokal-lokal-id      PIC  9(4).
            05  jlokal-lokalnamn     PIC  X(40).
            05  jlokal-vaningsplan   PIC  X(40).
-           05  jlokal-maxdeltagare  PIC  X(40).
-       *>    
+           05  jlokal-maxdeltagare  PIC  9(4).
+       *>
        EXEC SQL END DECLARE SECTION END-EXEC.
        *> table data
        01  wr-rec-vars.
            05  wn-lokal-id         PIC  9(4) VALUE ZERO.
            05  wc-lokalnamn        PIC  X(40) VALUE SPACE.
            05  wc-vaningsplan      PIC  X(40) VALUE SPACE.
-           05  wc-maxdeltagare     PIC  X(40) VALUE SPACE.     
+           05  wn-maxdeltagare     PIC  9(4) VALUE ZERO.
        *>#######################################################
-       
+
        *> temporary table holding existing data
        01  wr-cur-rec-vars.
-           05  wn-cur-lokal-id         PIC  9(4) VALUE ZERO.     
-           05  wc-cur-lokalnamn        PIC  X(40) VALUE SPACE. 
+           05  wn-cur-lokal-id         PIC  9(4) VALUE ZERO.
+           05  wc-cur-lokalnamn        PIC  X(40) VALUE SPACE.
            05  wc-cur-vaningsplan      PIC  X(40) VALUE SPACE.
-           05  wc-cur-maxdeltagare     PIC  X(40) VALUE SPACE.           
+           05  wn-cur-maxdeltagare     PIC  9(4) VALUE ZERO.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
        
@@ -152,17 +152,26 @@
                CALL 'get-post-value' USING wn-rtn-code
                                             wc-post-name wc-post-value               
                                              
-               MOVE wc-post-value TO wc-maxdeltagare              
-                
+               IF wc-post-value NOT = SPACE
+                   IF wc-post-value IS NUMERIC
+                       MOVE FUNCTION NUMVAL(wc-post-value)
+                                                 TO wn-maxdeltagare
+                   ELSE
+                       MOVE 'Lokalens maxantal måste vara en siffra'
+                            TO wc-printscr-string
+                       CALL 'stop-printscr' USING wc-printscr-string
+                   END-IF
+               END-IF
+
                IF wc-lokalnamn NOT = SPACE OR
                   wc-vaningsplan NOT = SPACE OR
-                  wc-maxdeltagare NOT = SPACE
-                        SET is-valid-init TO TRUE                  
+                  wn-maxdeltagare NOT = ZERO
+                        SET is-valid-init TO TRUE
                ELSE
                    MOVE 'Ingen kolumn att uppdatera'
                         TO wc-printscr-string
                    CALL 'stop-printscr' USING wc-printscr-string
-               END-IF   
+               END-IF
                   
            
            END-IF
@@ -175,8 +184,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE           TO   wc-passwd
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -241,7 +249,7 @@
                MOVE jlokal-lokal-id TO wn-cur-lokal-id
                MOVE jlokal-lokalnamn TO wc-cur-lokalnamn
                MOVE jlokal-vaningsplan TO wc-cur-vaningsplan
-               MOVE jlokal-maxdeltagare TO wc-cur-maxdeltagare
+               MOVE jlokal-maxdeltagare TO wn-cur-maxdeltagare
                     
                END-IF
            
@@ -287,10 +295,10 @@
            END-IF
            
             *> any changes to Maxdeltagare?
-           IF wc-cur-maxdeltagare NOT = wc-cur-maxdeltagare
-               MOVE wc-lokalnamn TO jlokal-maxdeltagare
-           ELSE    
-               MOVE wc-cur-maxdeltagare TO jlokal-maxdeltagare
+           IF wn-maxdeltagare NOT = wn-cur-maxdeltagare
+               MOVE wn-maxdeltagare TO jlokal-maxdeltagare
+           ELSE
+               MOVE wn-cur-maxdeltagare TO jlokal-maxdeltagare
            END-IF
                       
            *> finally update table
