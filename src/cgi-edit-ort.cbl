@@ -0,0 +1,449 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Edit a site/unit in the t_ort directory.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-edit-ort.
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches-edit.
+            03  is-db-connected-switch         PIC X   VALUE 'N'.
+                88  is-db-connected                    VALUE 'Y'.
+            03  is-valid-init-switch           PIC X   VALUE 'N'.
+                88  is-valid-init                      VALUE 'Y'.
+            03  is-id-in-table-switch          PIC X   VALUE 'N'.
+                88  is-id-in-table                     VALUE 'Y'.
+            03  is-caller-authorized-switch    PIC X   VALUE 'N'.
+                88  is-caller-authorized               VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Uppdatera enhet'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> edit a site - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  ort-rec-vars.
+             05  t-ort-id               PIC  9(5) VALUE ZERO.
+             05  t-ort-enhetsnamn       PIC  X(40) VALUE SPACE.
+             05  t-ort-gatunamn         PIC  X(40) VALUE SPACE.
+             05  t-ort-gatunummer       PIC  X(40) VALUE SPACE.
+             05  t-ort-postort          PIC  X(40) VALUE SPACE.
+             05  t-ort-postnummer       PIC  X(5)  VALUE SPACE.
+             05  t-ort-email            PIC  X(40) VALUE SPACE.
+             05  t-ort-arbetstfn        PIC  X(40) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  wr-rec-vars.
+             05  wn-ort-id             PIC  9(5) VALUE ZERO.
+             05  wc-enhetsnamn         PIC  X(40) VALUE SPACE.
+             05  wc-gatunamn           PIC  X(40) VALUE SPACE.
+             05  wc-gatunummer         PIC  X(40) VALUE SPACE.
+             05  wc-postort            PIC  X(40) VALUE SPACE.
+             05  wc-postnummer         PIC  X(5)  VALUE SPACE.
+             05  wc-email              PIC  X(40) VALUE SPACE.
+             05  wc-arbetstfn          PIC  X(40) VALUE SPACE.
+
+       *> temporary table holding existing data
+       01  wr-cur-rec-vars.
+             05  wn-cur-ort-id             PIC  9(5) VALUE ZERO.
+             05  wc-cur-enhetsnamn         PIC  X(40) VALUE SPACE.
+             05  wc-cur-gatunamn           PIC  X(40) VALUE SPACE.
+             05  wc-cur-gatunummer         PIC  X(40) VALUE SPACE.
+             05  wc-cur-postort            PIC  X(40) VALUE SPACE.
+             05  wc-cur-postnummer         PIC  X(5)  VALUE SPACE.
+             05  wc-cur-email              PIC  X(40) VALUE SPACE.
+             05  wc-cur-arbetstfn          PIC  X(40) VALUE SPACE.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-edit-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+                PERFORM A0110-init-edit-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-edit-action.
+
+           *> who is making this request (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                               wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                TO wn-requesting-user-id
+
+           *> what row are we updating (ort_id - required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'ort_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                               wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value) TO wn-ort-id
+
+           IF wc-post-value = SPACE
+               MOVE 'Saknar ett angivet enhets id'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           ELSE
+               *> *** Get the post values ***
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'enhetsnamn' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-enhetsnamn
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'gatunamn' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-gatunamn
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'gatunummer' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-gatunummer
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'postort' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-postort
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'postnummer' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-postnummer
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'email' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-email
+                   SET is-valid-init TO true
+               END-IF
+
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'arbetstfn' TO wc-post-name
+               CALL 'get-post-value'
+                    USING wn-rtn-code wc-post-name wc-post-value
+
+               IF wn-rtn-code = ZERO
+                   MOVE wc-post-value TO wc-arbetstfn
+                   SET is-valid-init TO true
+               END-IF
+
+           END-IF
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may edit a site
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-edit-dataitem.
+
+           PERFORM B0210-does-id-exist
+
+           IF is-id-in-table
+               PERFORM B0220-change-dataitem
+           ELSE
+               MOVE 'Denna enhet finns ej'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0210-does-id-exist.
+
+           EXEC SQL
+            SELECT ort_id,
+                   enhetsnamn,
+                   gatunamn,
+                   gatunummer,
+                   postort,
+                   postnummer,
+                   email,
+                   arbetstfn
+             INTO :t-ort-id,
+                  :t-ort-enhetsnamn,
+                  :t-ort-gatunamn,
+                  :t-ort-gatunummer,
+                  :t-ort-postort,
+                  :t-ort-postnummer,
+                  :t-ort-email,
+                  :t-ort-arbetstfn
+             FROM t_ort
+             WHERE ort_id = :wn-ort-id
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                *> set flag if in table
+                IF wn-ort-id = t-ort-id
+                     SET is-id-in-table TO TRUE
+
+                MOVE t-ort-id TO wn-cur-ort-id
+                MOVE t-ort-enhetsnamn TO wc-cur-enhetsnamn
+                MOVE t-ort-gatunamn TO wc-cur-gatunamn
+                MOVE t-ort-gatunummer TO wc-cur-gatunummer
+                MOVE t-ort-postort TO wc-cur-postort
+                MOVE t-ort-postnummer TO wc-cur-postnummer
+                MOVE t-ort-email TO wc-cur-email
+                MOVE t-ort-arbetstfn TO wc-cur-arbetstfn
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-change-dataitem.
+
+           *> change any value that is different from existing
+
+           IF wc-enhetsnamn NOT = wc-cur-enhetsnamn
+                MOVE wc-enhetsnamn TO t-ort-enhetsnamn
+           ELSE
+                MOVE wc-cur-enhetsnamn TO t-ort-enhetsnamn
+           END-IF
+
+           IF wc-gatunamn NOT = wc-cur-gatunamn
+                MOVE wc-gatunamn TO t-ort-gatunamn
+           ELSE
+                MOVE wc-cur-gatunamn TO t-ort-gatunamn
+           END-IF
+
+           IF wc-gatunummer NOT = wc-cur-gatunummer
+                MOVE wc-gatunummer TO t-ort-gatunummer
+           ELSE
+                MOVE wc-cur-gatunummer TO t-ort-gatunummer
+           END-IF
+
+           IF wc-postort NOT = wc-cur-postort
+                MOVE wc-postort TO t-ort-postort
+           ELSE
+                MOVE wc-cur-postort TO t-ort-postort
+           END-IF
+
+           IF wc-postnummer NOT = wc-cur-postnummer
+                MOVE wc-postnummer TO t-ort-postnummer
+           ELSE
+                MOVE wc-cur-postnummer TO t-ort-postnummer
+           END-IF
+
+           IF wc-email NOT = wc-cur-email
+                MOVE wc-email TO t-ort-email
+           ELSE
+                MOVE wc-cur-email TO t-ort-email
+           END-IF
+
+           IF wc-arbetstfn NOT = wc-cur-arbetstfn
+                MOVE wc-arbetstfn TO t-ort-arbetstfn
+           ELSE
+                MOVE wc-cur-arbetstfn TO t-ort-arbetstfn
+           END-IF
+
+           *> finally update table
+           MOVE wn-ort-id TO t-ort-id
+           EXEC SQL
+               UPDATE t_ort
+                SET
+                    enhetsnamn = :t-ort-enhetsnamn,
+                    gatunamn = :t-ort-gatunamn,
+                    gatunummer = :t-ort-gatunummer,
+                    postort = :t-ort-postort,
+                    postnummer = :t-ort-postnummer,
+                    email = :t-ort-email,
+                    arbetstfn = :t-ort-arbetstfn
+               WHERE ort_id = :t-ort-id
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                PERFORM B0230-commit-work
+                MOVE 'Enheten ändrad' TO wc-printscr-string
+                CALL 'ok-printscr' USING wc-printscr-string
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0230-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
