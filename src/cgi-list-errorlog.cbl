@@ -0,0 +1,340 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Let an administrator view recent entries from
+       *>          ../data/openjensen.log (written by
+       *>          error-printscr.cbl whenever OJ_LOG is set),
+       *>          optionally narrowed by date or error type,
+       *>          without needing shell access to the server.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-errorlog.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       input-output section.
+
+       file-control.
+           SELECT OPTIONAL ojlogfile
+              ASSIGN TO '../data/openjensen.log'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>**************************************************
+       DATA DIVISION.
+       *>**************************************************
+       file section.
+       FD  ojlogfile.
+       01  fd-ojlogfile-post.
+           03  fe-yyyy                    PIC ZZZ9.
+           03  fc-sep-1                   PIC X.
+           03  fe-monthmonth              PIC Z9.
+           03  fc-sep-2                   PIC X.
+           03  fe-dd                      PIC Z9.
+           03  fc-sep-3                   PIC X.
+           03  fe-hh                      PIC Z9.
+           03  fc-sep-4                   PIC X.
+           03  fe-mm                      PIC Z9.
+           03  fc-sep-5                   PIC X.
+           03  fe-ss                      PIC Z9.
+           03  fc-sep-6                   PIC X.
+           03  fe-tt                      PIC Z9.
+           03  fc-sep-7                   PIC X.
+           03  fc-err-state               PIC X(5).
+           03  fc-sep-8                   PIC X.
+           03  fc-err-msg                 PIC X(40).
+           03  fc-sep-9                   PIC X.
+
+       *>**************************************************
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-caller-authorized-switch PIC X   VALUE 'N'.
+                88  is-caller-authorized            VALUE 'Y'.
+            03  is-eof-input-switch         PIC X   VALUE 'N'.
+                88  is-eof-input                    VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle   PIC X(20) VALUE 'Felloggen'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> only Utbildningsledare (4) or Administratör (16) may
+       *> view the error log - caller supplies their own user_id
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *> optional filters - narrow the listing by date and/or
+       *> error type (SQLSTATE value logged by error-printscr)
+       01  wc-filter-date             PIC X(10) VALUE SPACE.
+       01  wc-filter-errtype          PIC X(5)  VALUE SPACE.
+
+       *> de-edited copies of today's log row, used to build a
+       *> plain YYYY-MM-DD date for comparing against the filter
+       01  wn-log-year                PIC 9(4)  VALUE ZERO.
+       01  wn-log-month               PIC 99    VALUE ZERO.
+       01  wn-log-day                 PIC 99    VALUE ZERO.
+       01  wc-log-date                PIC X(10) VALUE SPACE.
+
+       *> counts how many times the error type filter occurs in
+       *> this row's state code - non-zero means it matched
+       01  wn-errtype-hits            PIC 99    VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+
+                PERFORM B0100-connect
+                IF is-db-connected
+
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-list-log-entries
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
+                    PERFORM Z0200-disconnect
+
+                END-IF
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+               PERFORM A0110-init-list-action
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-init-list-action.
+
+           *> who is making this request
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                                     TO wn-requesting-user-id
+
+           IF wn-requesting-user-id NOT = ZERO
+               SET is-valid-init TO TRUE
+           ELSE
+               MOVE 'Saknar ett angivet användar id'
+                    TO wc-printscr-string
+               CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           *> optional: narrow the listing to one date (YYYY-MM-DD)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'filter_date' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-filter-date
+
+           *> optional: narrow the listing by error type (SQLSTATE)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'filter_errtype' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           MOVE wc-post-value TO wc-filter-errtype
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                            USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may view the error log
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-list-log-entries.
+
+           OPEN INPUT ojlogfile
+
+           READ ojlogfile
+               AT END
+                   SET is-eof-input TO TRUE
+           END-READ
+
+           PERFORM UNTIL is-eof-input
+
+               PERFORM B0210-check-row-matches-filters
+
+               *> read next record
+               READ ojlogfile
+                   AT END
+                       SET is-eof-input TO TRUE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE ojlogfile
+
+           .
+
+       *>**************************************************
+       B0210-check-row-matches-filters.
+
+           *> rebuild a plain YYYY-MM-DD date from the edited
+           *> fields error-printscr wrote, so a single typed-in
+           *> date can be compared without worrying about the
+           *> leading spaces a space-suppressed picture leaves
+           MOVE fe-yyyy TO wn-log-year
+           MOVE fe-monthmonth TO wn-log-month
+           MOVE fe-dd TO wn-log-day
+
+           STRING wn-log-year  DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  wn-log-month DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  wn-log-day   DELIMITED BY SIZE
+                  INTO wc-log-date
+           END-STRING
+
+           IF  (wc-filter-date = SPACE OR wc-log-date = wc-filter-date)
+               PERFORM B0220-check-errtype-matches
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0220-check-errtype-matches.
+
+           MOVE ZERO TO wn-errtype-hits
+
+           IF wc-filter-errtype NOT = SPACE
+               INSPECT fc-err-state TALLYING wn-errtype-hits
+                       FOR ALL FUNCTION TRIM(wc-filter-errtype)
+           END-IF
+
+           IF  wc-filter-errtype = SPACE OR wn-errtype-hits NOT = ZERO
+               PERFORM Z0300-display-row
+           END-IF
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-disconnect.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       Z0300-display-row.
+
+           *> display to STDOUT
+           DISPLAY
+                "<br>|" wc-log-date "|" fe-hh ":" fe-mm ":" fe-ss
+                          "|" fc-err-state "|" fc-err-msg "|"
+           END-DISPLAY
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
