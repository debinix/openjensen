@@ -19,6 +19,8 @@
                 88  is-valid-init                          VALUE 'Y'.
             03  is-id-in-table-switch               PIC X  VALUE 'N'.
                 88  is-id-in-table                         VALUE 'Y'.
+            03  is-caller-authorized-switch         PIC X  VALUE 'N'.
+                88  is-caller-authorized                   VALUE 'Y'.
 
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
@@ -36,6 +38,13 @@
        01  wc-username              PIC  X(30).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       *> only Utbildningsledare (4) or Administratör (16) may edit
+       *> a user - caller supplies their own user_id on every call
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wn-requesting-user-id       PIC  9(4) VALUE ZERO.
+       01  wn-requesting-usertype-id   PIC  9(9) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        *>#######################################################
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  users-rec-vars.
@@ -45,7 +54,7 @@
              05  t-user-email          PIC  X(40) VALUE SPACE.
              05  t-user-phonenumber    PIC  X(40) VALUE SPACE.
              05  t-user-username       PIC  X(40) VALUE SPACE.
-             05  t-user-password       PIC  X(40) VALUE SPACE.
+             05  t-user-password       PIC  X(48) VALUE SPACE.
              05  t-user-lastlogin      PIC  X(40) VALUE SPACE.
              05  t-user-program-id     PIC  9(9) VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
@@ -62,6 +71,12 @@
              05  wn-user-program-id    PIC  9(9) VALUE ZERO.
        *>#######################################################
 
+       *> password is never stored in the clear - a random salt plus
+       *> a one-way hash of salt+password go into t-user-password
+       01  wr-password-vars.
+             05  wc-password-salt      PIC  X(16) VALUE SPACE.
+             05  wc-password-hash      PIC  X(32) VALUE SPACE.
+
        *> temporary table holding existing data
        01  wr-cur-rec-vars.
              05  wn-cur-user-id           PIC  9(4) VALUE ZERO.
@@ -70,7 +85,7 @@
              05  wc-cur-user-email        PIC  X(40) VALUE SPACE.
              05  wc-cur-user-phonenumber  PIC  X(40) VALUE SPACE.
              05  wc-cur-user-username     PIC  X(40) VALUE SPACE.
-             05  wc-cur-user-password     PIC  X(40) VALUE SPACE.
+             05  wc-cur-user-password     PIC  X(48) VALUE SPACE.
              05  wc-cur-user-lastlogin    PIC  X(40) VALUE SPACE.
              05  wn-cur-user-program-id   PIC  9(9) VALUE ZERO.
 
@@ -91,7 +106,17 @@
                 PERFORM B0100-connect
                 IF is-db-connected
 
-                    PERFORM B0200-edit-dataitem
+                    PERFORM B0105-verify-caller-authorized
+
+                    IF is-caller-authorized
+                        PERFORM B0200-edit-dataitem
+                    ELSE
+                        MOVE 'Behörighet saknas'
+                            TO wc-printscr-string
+                        CALL 'stop-printscr' USING
+                                             wc-printscr-string
+                    END-IF
+
                     PERFORM Z0200-disconnect
 
                 END-IF
@@ -122,6 +147,16 @@
        *>**************************************************
        A0110-init-edit-action.
 
+           *> who is making this request (required)
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'requesting_user_id' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                               wc-post-name wc-post-value
+
+           MOVE FUNCTION NUMVAL(wc-post-value)
+                TO wn-requesting-user-id
+
            *> what row are we updating (local-id - required)
            MOVE ZERO TO wn-rtn-code
            MOVE SPACE TO wc-post-value
@@ -224,8 +259,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE           TO   wc-passwd
-
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                             USING :wc-database
@@ -240,6 +274,26 @@
            .
 
 
+       *>**************************************************
+       B0105-verify-caller-authorized.
+
+           *> only Utbildningsledare (4) or Administratör (16)
+           *> may edit a user
+           EXEC SQL
+               SELECT usertype_id
+               INTO :wn-requesting-usertype-id
+               FROM tbl_user
+               WHERE user_id = :wn-requesting-user-id
+           END-EXEC
+
+           IF  sqlcode = zero
+               and (wn-requesting-usertype-id = 4
+                    or wn-requesting-usertype-id = 16)
+                SET is-caller-authorized TO TRUE
+           END-IF
+
+           .
+
        *>**************************************************
        B0200-edit-dataitem.
 
@@ -335,8 +389,18 @@
                 MOVE wc-cur-user-username TO t-user-username
            END-IF
 
-           IF wc-user-password NOT = wc-cur-user-password
-                MOVE wc-user-password TO t-user-password
+           *> a blank password field means "leave it as it is" - the
+           *> typed value can never be compared against the stored
+           *> hash directly, so only re-hash when something was typed
+           IF wc-user-password NOT = SPACE
+                MOVE SPACE TO wc-password-salt
+                CALL 'hash-password' USING wn-rtn-code
+                     wc-user-password wc-password-salt
+                     wc-password-hash
+                STRING wc-password-salt DELIMITED BY SIZE
+                       wc-password-hash DELIMITED BY SIZE
+                       INTO t-user-password
+                END-STRING
            ELSE
                 MOVE wc-cur-user-password TO t-user-password
            END-IF
