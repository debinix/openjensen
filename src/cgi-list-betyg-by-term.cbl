@@ -0,0 +1,511 @@
+       *>
+       *> cgi-list-betyg-by-term: breaks down pass/fail outcomes by
+       *> course_term so the same course name can be compared
+       *> across years, instead of cgi-list-betygstatistik's single
+       *> program-wide snapshot. Modeled directly on
+       *> cgi-list-betygstatistik's course/program control break,
+       *> with the program-level break swapped for a term-level one
+       *> and course_term carried alongside course_name.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-betyg-by-term.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       input-output section.
+
+       file-control.
+           SELECT fileout ASSIGN TO
+              '../data/betyg-by-term.txt'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL statusfile
+              ASSIGN TO
+              '../data/status'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>**************************************************
+       DATA DIVISION.
+       file section.
+
+       FD  fileout.
+       01  fd-fileout-post.
+           03  fc-row-type                PIC X(1).
+           03  fc-sep-1                   PIC X.
+           03  fc-course-term             PIC X(10).
+           03  fc-sep-2                   PIC X.
+           03  fc-course-id               PIC 9(4).
+           03  fc-sep-3                   PIC X.
+           03  fc-course-name             PIC X(82).
+           03  fc-sep-4                   PIC X.
+           03  fc-total-count             PIC 9(5).
+           03  fc-sep-5                   PIC X.
+           03  fc-pass-count              PIC 9(5).
+           03  fc-sep-6                   PIC X.
+           03  fc-fail-count              PIC 9(5).
+           03  fc-sep-7                   PIC X.
+           03  fc-pass-pct                PIC 999.
+           03  fc-sep-8                   PIC X.
+           03  fc-magic-number            PIC X(40).
+
+       FD  statusfile.
+       01  fd-fileout-status         PIC  X(1) VALUE SPACE.
+
+       *>--------------------------------------------------
+       working-storage section.
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-valid-init-switch        PIC X   VALUE 'N'.
+                88  is-valid-init                   VALUE 'Y'.
+            03  is-sql-error-switch         PIC X   VALUE 'N'.
+                88  is-sql-error                    VALUE 'Y'.
+            03  is-first-row-switch         PIC X   VALUE 'Y'.
+                88  is-first-row                    VALUE 'Y'.
+
+       *> each switch monitors one received POST name-value pair
+       01  sub-init-swithes.
+            03  is-valid-init-program-switch PIC X  VALUE 'N'.
+                88  is-valid-init-program           VALUE 'Y'.
+            03  is-valid-init-magic-switch  PIC X   VALUE 'N'.
+                88  is-valid-init-magic             VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       *> always - used in error routine
+       01  wc-printscr-string      PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle         PIC X(20) VALUE 'Betyg per termin'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       *>#######################################################
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  tbl-stat-record.
+           05  tbl_course-course_id        PIC  9(4).
+           05  tbl_course-course_name      PIC  X(40).
+           05  tbl_course-course_term      PIC  X(10).
+           05  tbl_grade-grade_grade       PIC  X(40).
+           05  tbl_grade-grade_status      PIC  X(01).
+
+       *> table data
+       01  wr-stat-record.
+           05  wn-course_id          PIC  9(4)  VALUE ZERO.
+           05  wc-course_name        PIC  X(40) VALUE SPACE.
+           05  wc-course_term        PIC  X(10) VALUE SPACE.
+           05  wc-grade_grade        PIC  X(40) VALUE SPACE.
+           05  wc-grade_status       PIC  X(01) VALUE 'G'.
+
+       01  wn-program_id            PIC  9(4) VALUE ZERO.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01  wc-quoted-value            PIC X(82) VALUE SPACE.
+       *>#######################################################
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *> magic number to return with data sent back to php
+       01 wc-magic-number            PIC  X(40) VALUE SPACE.
+
+       *> holds the status file real name
+       01 wc-file-name               PIC  X(60) VALUE SPACE.
+       01 wc-dest-path               PIC  X(80) VALUE SPACE.
+
+       *> current course/term combination being accumulated
+       01 wn-prev-course-id          PIC  9(4) VALUE ZERO.
+       01 wc-prev-course-name        PIC  X(40) VALUE SPACE.
+       01 wc-prev-course-term        PIC  X(10) VALUE SPACE.
+
+       *> per-course-per-term counters, also rolled into the
+       *> running term totals whenever the term changes
+       01 wn-course-total            PIC  9(5) VALUE ZERO.
+       01 wn-course-pass             PIC  9(5) VALUE ZERO.
+       01 wn-course-fail             PIC  9(5) VALUE ZERO.
+
+       01 wn-term-total              PIC  9(5) VALUE ZERO.
+       01 wn-term-pass                PIC  9(5) VALUE ZERO.
+       01 wn-term-fail                PIC  9(5) VALUE ZERO.
+
+       01 wn-pass-pct                PIC  999  VALUE ZERO.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> contains development environment settings for test
+           COPY setupenv_openjensen.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+                PERFORM B0100-connect
+                IF is-db-connected
+                    PERFORM B0200-build-statistics
+                    PERFORM B0300-disconnect
+                END-IF
+           ELSE
+                MOVE 'Kunde ej läsa POST data' TO wc-printscr-string
+                CALL 'stop-printscr' USING wc-printscr-string
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               *>  get program_id
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'user_program' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF wc-post-value NOT = SPACE
+                   SET is-valid-init-program TO TRUE
+                   MOVE FUNCTION NUMVAL(wc-post-value) TO wn-program_id
+               END-IF
+
+               *> get magic number to return with data sent back to php
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'magic_number' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+               IF wc-post-value NOT = SPACE
+                   AND FUNCTION TRIM(wc-post-value) IS NUMERIC
+                   SET is-valid-init-magic TO TRUE
+                   MOVE wc-post-value TO wc-magic-number
+               END-IF
+
+               *> both must be valid
+               IF is-valid-init-program AND is-valid-init-magic
+
+                  SET is-valid-init TO TRUE
+                  *> open outfile
+                  OPEN OUTPUT fileout
+
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database.
+           MOVE  "jensen"        TO   wc-username.
+           COPY db-password.
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-build-statistics.
+
+           *> 1 is 'students'
+           EXEC SQL
+               DECLARE cursbyterm CURSOR FOR
+               SELECT c.course_id, c.course_name, c.course_term,
+                      g.grade_grade, g.grade_status
+               FROM tbl_course c
+               INNER JOIN tbl_grade g ON c.course_id = g.course_id
+               INNER JOIN tbl_user u ON g.user_id = u.user_id
+               WHERE c.program_id = :wn-program_id
+               AND u.usertype_id = 1
+               ORDER BY c.course_term, c.course_name
+           END-EXEC
+
+           *> never never use a dash in cursor names!
+           EXEC SQL
+               OPEN cursbyterm
+           END-EXEC
+
+       *>  fetch first row
+           EXEC SQL
+               FETCH cursbyterm INTO :tbl_course-course_id,
+                                     :tbl_course-course_name,
+                                     :tbl_course-course_term,
+                                     :tbl_grade-grade_grade,
+                                     :tbl_grade-grade_status
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+              MOVE tbl_course-course_id TO wn-course_id
+              MOVE tbl_course-course_name TO wc-course_name
+              MOVE tbl_course-course_term TO wc-course_term
+              MOVE tbl_grade-grade_grade TO wc-grade_grade
+              MOVE tbl_grade-grade_status TO wc-grade_status
+
+              *> a new course/term starts - close out the course
+              *> we were accumulating
+              IF NOT is-first-row
+                 AND (wn-course_id NOT = wn-prev-course-id
+                      OR wc-course_term NOT = wc-prev-course-term)
+                  PERFORM B0210-write-course-summary
+              END-IF
+
+              *> the term itself changed - close out the term total
+              *> we were accumulating before starting the new one
+              IF NOT is-first-row
+                 AND wc-course_term NOT = wc-prev-course-term
+                  PERFORM B0215-write-term-summary
+                  PERFORM B0225-reset-term-counters
+              END-IF
+
+              IF is-first-row
+                  PERFORM B0220-reset-course-counters
+                  PERFORM B0225-reset-term-counters
+                  SET is-first-row TO FALSE
+              END-IF
+
+              MOVE wn-course_id TO wn-prev-course-id
+              MOVE wc-course_name TO wc-prev-course-name
+              MOVE wc-course_term TO wc-prev-course-term
+
+              PERFORM B0230-tally-grade
+
+              INITIALIZE wr-stat-record
+
+              *> fetch next row
+               EXEC SQL
+               FETCH cursbyterm INTO :tbl_course-course_id,
+                                     :tbl_course-course_name,
+                                     :tbl_course-course_term,
+                                     :tbl_grade-grade_grade,
+                                     :tbl_grade-grade_status
+               END-EXEC
+
+           END-PERFORM
+
+           *> end of data
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           *> flush the last course and term we were accumulating
+           IF NOT is-first-row
+               PERFORM B0210-write-course-summary
+               PERFORM B0215-write-term-summary
+           END-IF
+
+       *>  close cursor
+           EXEC SQL
+               CLOSE cursbyterm
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0210-write-course-summary.
+
+           IF wn-course-total = ZERO
+               MOVE ZERO TO wn-pass-pct
+           ELSE
+               COMPUTE wn-pass-pct =
+                   (wn-course-pass * 100) / wn-course-total
+           END-IF
+
+           MOVE 'C' TO fc-row-type
+           MOVE ',' TO fc-sep-1
+           MOVE wc-prev-course-term TO fc-course-term
+           MOVE ',' TO fc-sep-2
+           MOVE wn-prev-course-id TO fc-course-id
+           MOVE ',' TO fc-sep-3
+           CALL 'csv-quote-field' USING wn-rtn-code wc-prev-course-name
+                                         wc-quoted-value
+           MOVE wc-quoted-value TO fc-course-name
+           MOVE ',' TO fc-sep-4
+           MOVE wn-course-total TO fc-total-count
+           MOVE ',' TO fc-sep-5
+           MOVE wn-course-pass TO fc-pass-count
+           MOVE ',' TO fc-sep-6
+           MOVE wn-course-fail TO fc-fail-count
+           MOVE ',' TO fc-sep-7
+           MOVE wn-pass-pct TO fc-pass-pct
+           MOVE ',' TO fc-sep-8
+           MOVE wc-magic-number TO fc-magic-number
+
+           WRITE fd-fileout-post
+
+           *> roll this course's counts into the term totals
+           ADD wn-course-total TO wn-term-total
+           ADD wn-course-pass  TO wn-term-pass
+           ADD wn-course-fail  TO wn-term-fail
+
+           PERFORM B0220-reset-course-counters
+
+           .
+
+       *>**************************************************
+       B0215-write-term-summary.
+
+           IF wn-term-total = ZERO
+               MOVE ZERO TO wn-pass-pct
+           ELSE
+               COMPUTE wn-pass-pct =
+                   (wn-term-pass * 100) / wn-term-total
+           END-IF
+
+           MOVE 'T' TO fc-row-type
+           MOVE ',' TO fc-sep-1
+           MOVE wc-prev-course-term TO fc-course-term
+           MOVE ',' TO fc-sep-2
+           MOVE ZERO TO fc-course-id
+           MOVE ',' TO fc-sep-3
+           MOVE 'Hela terminen' TO fc-course-name
+           MOVE ',' TO fc-sep-4
+           MOVE wn-term-total TO fc-total-count
+           MOVE ',' TO fc-sep-5
+           MOVE wn-term-pass TO fc-pass-count
+           MOVE ',' TO fc-sep-6
+           MOVE wn-term-fail TO fc-fail-count
+           MOVE ',' TO fc-sep-7
+           MOVE wn-pass-pct TO fc-pass-pct
+           MOVE ',' TO fc-sep-8
+           MOVE wc-magic-number TO fc-magic-number
+
+           WRITE fd-fileout-post
+
+           .
+
+       *>**************************************************
+       B0220-reset-course-counters.
+
+           MOVE ZERO TO wn-course-total
+           MOVE ZERO TO wn-course-pass
+           MOVE ZERO TO wn-course-fail
+
+           .
+
+       *>**************************************************
+       B0225-reset-term-counters.
+
+           MOVE ZERO TO wn-term-total
+           MOVE ZERO TO wn-term-pass
+           MOVE ZERO TO wn-term-fail
+
+           .
+
+       *>**************************************************
+       B0230-tally-grade.
+
+           *> a row still awaiting completion or withdrawn (grade_
+           *> status not 'G') carries a blank grade_grade - leave it
+           *> out of both the pass and fail counts entirely, it is
+           *> not yet a finished result
+           IF wc-grade_status = 'G'
+
+               ADD 1 TO wn-course-total
+
+               EVALUATE FUNCTION TRIM(wc-grade_grade)
+                   WHEN 'F' WHEN 'IG'
+                       ADD 1 TO wn-course-fail
+                   WHEN OTHER
+                       ADD 1 TO wn-course-pass
+               END-EVALUATE
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           IF NOT is-sql-error
+               PERFORM Z0200-write-status-ok-file
+           END-IF
+
+           *> close outfile
+           CLOSE fileout
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           SET is-sql-error TO TRUE
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       Z0200-write-status-ok-file.
+
+           *> use the magic number as base in the new filename
+           MOVE wc-magic-number TO wc-file-name
+
+           *> create a zero file
+           OPEN EXTEND statusfile
+           CLOSE statusfile
+
+           *> create a new name like '78637866427818048743723.OK'
+           MOVE SPACE TO wc-dest-path
+           STRING '../data/'   DELIMITED BY SPACE
+              wc-file-name DELIMITED BY SPACE
+                      '.'  DELIMITED BY SPACE
+                      'OK' DELIMITED BY SPACE
+                      INTO wc-dest-path
+                      ON OVERFLOW
+                      MOVE 'Filnamn för långt' TO wc-printscr-string
+                      CALL 'stop-printscr' USING wc-printscr-string
+                      NOT ON OVERFLOW
+                         CONTINUE
+           END-STRING
+           *> copy existing dummy named 'status' file to OK-file
+           CALL 'C$COPY' USING '../data/status', wc-dest-path, 0
+           *> remove not needed dummy file
+           CALL 'C$DELETE' USING '../data/status', 0
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
