@@ -44,15 +44,15 @@
            05  jlokal-lokal-id      PIC  9(4).
            05  jlokal-lokalnamn     PIC  X(40).
            05  jlokal-vaningsplan   PIC  X(40).
-           05  jlokal-maxdeltagare  PIC  X(40).
-       *>    
+           05  jlokal-maxdeltagare  PIC  9(4).
+       *>
        EXEC SQL END DECLARE SECTION END-EXEC.
        *> table data
        01  wr-rec-vars.
            05  wn-lokal-id         PIC  9(4) VALUE ZERO.
            05  wc-lokalnamn        PIC  X(40) VALUE SPACE.
            05  wc-vaningsplan      PIC  X(40) VALUE SPACE.
-           05  wc-maxdeltagare     PIC  X(40) VALUE SPACE.     
+           05  wn-maxdeltagare     PIC  9(4) VALUE ZERO.
        *>#######################################################
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -150,10 +150,19 @@
            MOVE SPACE TO wc-post-value
            MOVE 'local-max' TO wc-post-name
            CALL 'get-post-value' USING wn-rtn-code
-                                       wc-post-name wc-post-value               
-                                        
-           MOVE wc-post-value TO wc-maxdeltagare       
-           . 
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               IF wc-post-value IS NUMERIC
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                                             TO wn-maxdeltagare
+               ELSE
+                   MOVE 'Lokalens maxantal måste vara en siffra'
+                        TO wc-printscr-string
+                   CALL 'stop-printscr' USING wc-printscr-string
+               END-IF
+           END-IF
+           .
        
        *>**************************************************
        B0100-connect.
@@ -161,8 +170,7 @@
            *>  connect
            MOVE  "openjensen"    TO   wc-database
            MOVE  "jensen"        TO   wc-username
-           MOVE  SPACE           TO   wc-passwd
-                
+           COPY db-password.
            EXEC SQL
                CONNECT :wc-username IDENTIFIED BY :wc-passwd
                                                  USING :wc-database 
@@ -250,39 +258,22 @@
        
        *>**************************************************          
        B0220-get-new-row-number.
-       
-           *> Cursor for T_JLOKAL
-           EXEC SQL
-             DECLARE cursaddid CURSOR FOR
-                 SELECT Lokal_id
-                 FROM T_JLOKAL
-                 ORDER BY Lokal_id DESC
-           END-EXEC   
-       
-           *> Open the cursor
+
+           *> a real sequence hands out a guaranteed-unique id even
+           *> when two adds happen at the same time - no more
+           *> MAX(Lokal_id)+1 race between the read and the insert
            EXEC SQL
-                OPEN cursaddid
+               SELECT nextval('t_jlokal_lokal_id_seq')
+               INTO :jlokal-lokal-id
            END-EXEC
-       
-           *> fetch first row (which now have the highest id)
-           EXEC SQL
-               FETCH cursaddid
-                   INTO :jlokal-lokal-id
-           END-EXEC       
-        
+
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
                SET is-valid-table-position TO TRUE
-               *> next number for new row in table
-               COMPUTE wn-lokal-id = jlokal-lokal-id + 1             
+               MOVE jlokal-lokal-id TO wn-lokal-id
            END-IF
 
-           *> close cursor
-           EXEC SQL 
-               CLOSE cursaddid 
-           END-EXEC            
-           
            .
            
        *>**************************************************          
@@ -292,13 +283,14 @@
            MOVE wn-lokal-id TO jlokal-lokal-id
            MOVE wc-lokalnamn TO jlokal-lokalnamn
            MOVE wc-vaningsplan TO jlokal-vaningsplan
-           MOVE wc-maxdeltagare TO jlokal-maxdeltagare
+           MOVE wn-maxdeltagare TO jlokal-maxdeltagare
             
            EXEC SQL
                INSERT INTO T_JLOKAL
+               (Lokal_id, Lokalnamn, Vaningsplan, Maxdeltagare)
                VALUES (:jlokal-lokal-id, :jlokal-lokalnamn,
                        :jlokal-vaningsplan, :jlokal-maxdeltagare)
-           END-EXEC 
+           END-EXEC
             
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
