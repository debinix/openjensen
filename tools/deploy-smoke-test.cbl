@@ -0,0 +1,197 @@
+       *>**************************************************
+       *> Author:  Peter Brink
+       *> Purpose: Pre-deploy gate - connect to the database and
+       *>          query each of the main operational tables
+       *>          (tbl_user, tbl_course, tbl_grade, T_JLOKAL,
+       *>          t_ort). Unlike toolchaintest.cbl and anslutdb.cbl,
+       *>          which just DISPLAY what they find for a human to
+       *>          read, this writes a pass/fail log to
+       *>          ../data/deploy-smoke-test.log and sets a non-zero
+       *>          RETURN-CODE the moment anything is wrong, so a
+       *>          deploy script can check its exit status instead
+       *>          of having someone eyeball the output.
+       *> Created: 2026-08-09
+       *> Revisions:
+       *>       0.1: Initial revision.
+       *>**************************************************
+       IDENTIFICATION DIVISION.
+       program-id. deploy-smoke-test.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       input-output section.
+
+       file-control.
+           SELECT logfile ASSIGN TO
+              '../data/deploy-smoke-test.log'
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>**************************************************
+       DATA DIVISION.
+       file section.
+
+       FD  logfile.
+       01  fc-log-line                 PIC X(80).
+
+       *>--------------------------------------------------
+       WORKING-STORAGE SECTION.
+       *>**************************************************
+       01   switches.
+            03  is-db-connected-switch      PIC X   VALUE 'N'.
+                88  is-db-connected                 VALUE 'Y'.
+            03  is-any-check-failed-switch  PIC X   VALUE 'N'.
+                88  is-any-check-failed             VALUE 'Y'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  wc-database              PIC  X(30) VALUE 'openjensen'.
+       01  wc-username              PIC  X(30) VALUE 'jensen'.
+       01  wc-passwd                PIC  X(10) VALUE SPACE.
+       01  wn-record-cnt            PIC  9(9)  VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *> set just before PERFORM B0900-check-one-table
+       01  wc-table-name            PIC X(20)  VALUE SPACE.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           *> development environment settings for test
+           COPY setupenv_openjensen.
+
+           OPEN OUTPUT logfile
+
+           PERFORM A0100-connect-to-database
+
+           IF is-db-connected
+
+               MOVE 'tbl_user' TO wc-table-name
+               PERFORM B0900-check-one-table
+
+               MOVE 'tbl_course' TO wc-table-name
+               PERFORM B0900-check-one-table
+
+               MOVE 'tbl_grade' TO wc-table-name
+               PERFORM B0900-check-one-table
+
+               MOVE 'T_JLOKAL' TO wc-table-name
+               PERFORM B0900-check-one-table
+
+               MOVE 't_ort' TO wc-table-name
+               PERFORM B0900-check-one-table
+
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-connect-to-database.
+
+           COPY db-password.
+
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+               MOVE SPACE TO fc-log-line
+               STRING 'FAILED connect to ' DELIMITED BY SIZE
+                      FUNCTION TRIM(wc-database) DELIMITED BY SIZE
+                      ' - SQLSTATE ' DELIMITED BY SIZE
+                      SQLSTATE DELIMITED BY SIZE
+                      INTO fc-log-line
+               END-STRING
+               WRITE fc-log-line
+               SET is-any-check-failed TO TRUE
+           ELSE
+               SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0900-check-one-table.
+
+           *> a table name can't be a host variable in static SQL,
+           *> so each table gets its own literal SELECT - dispatch
+           *> on the name set by the caller
+           EVALUATE wc-table-name
+               WHEN 'tbl_user'
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :wn-record-cnt
+                       FROM tbl_user
+                   END-EXEC
+               WHEN 'tbl_course'
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :wn-record-cnt
+                       FROM tbl_course
+                   END-EXEC
+               WHEN 'tbl_grade'
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :wn-record-cnt
+                       FROM tbl_grade
+                   END-EXEC
+               WHEN 'T_JLOKAL'
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :wn-record-cnt
+                       FROM T_JLOKAL
+                   END-EXEC
+               WHEN 't_ort'
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :wn-record-cnt
+                       FROM t_ort
+                   END-EXEC
+           END-EVALUATE
+
+           MOVE SPACE TO fc-log-line
+           IF  SQLSTATE NOT = ZERO
+               STRING 'FAILED query ' DELIMITED BY SIZE
+                      FUNCTION TRIM(wc-table-name) DELIMITED BY SIZE
+                      ' - SQLSTATE ' DELIMITED BY SIZE
+                      SQLSTATE DELIMITED BY SIZE
+                      INTO fc-log-line
+               END-STRING
+               WRITE fc-log-line
+               SET is-any-check-failed TO TRUE
+           ELSE
+               STRING 'OK ' DELIMITED BY SIZE
+                      FUNCTION TRIM(wc-table-name) DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      wn-record-cnt DELIMITED BY SIZE
+                      ' row(s)' DELIMITED BY SIZE
+                      INTO fc-log-line
+               END-STRING
+               WRITE fc-log-line
+           END-IF
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           IF is-any-check-failed
+               MOVE 'RESULT: FAIL' TO fc-log-line
+               WRITE fc-log-line
+               CLOSE logfile
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 'RESULT: PASS' TO fc-log-line
+               WRITE fc-log-line
+               CLOSE logfile
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
