@@ -0,0 +1,9 @@
+       *>
+       *> Copybook db-password.cpy
+       *> Put in the /copy directory.
+       *>
+       *> Pull the database password from the environment instead of
+       *> always connecting with none. Leave OJ_DB_PASSWORD unset
+       *> to keep connecting with a blank password, same as before.
+       *>
+           ACCEPT wc-passwd FROM ENVIRONMENT "OJ_DB_PASSWORD".
