@@ -36,9 +36,14 @@
             *>COPY <copybook css in style>
             "</style>"
             "</head>"
-            "<body>"            
-           END-DISPLAY        
-        
+            "<body>"
+            *> shared navigation, so every page this system emits
+            *> has a way back to the rest of the application and
+            *> not just the browser's back button - same idea as
+            *> listenv.cbl's "Back to main menu" link
+            '<p><a href="../index.html">Till huvudmenyn</a></p>'
+           END-DISPLAY
+
            EXIT PROGRAM
            .
             
