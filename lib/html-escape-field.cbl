@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       program-id. html-escape-field IS INITIAL.
+       DATA DIVISION.
+       working-storage section.
+       01  wn-src-len            PIC  9(3) VALUE ZERO.
+       01  wn-idx                PIC  9(3) VALUE ZERO.
+       01  wn-out-idx            PIC  9(3) VALUE ZERO.
+       01  wn-entity-len         PIC  9(1) VALUE ZERO.
+       01  wc-one-char           PIC  X    VALUE SPACE.
+       01  wc-entity             PIC  X(6) VALUE SPACE.
+       01  wc-trimmed-value      PIC  X(40) VALUE SPACE.
+       linkage section.
+       01  ln-rtn-code                    PIC  S99.
+       01  lc-field-value                 PIC  X(40).
+       01  lc-escaped-value               PIC  X(240).
+       PROCEDURE DIVISION USING ln-rtn-code lc-field-value
+                                 lc-escaped-value.
+       0000-main.
+           PERFORM A0100-escape-field
+           EXIT PROGRAM
+           .
+       A0100-escape-field.
+
+           MOVE ZERO TO ln-rtn-code
+           MOVE SPACE TO lc-escaped-value
+
+           *> trim once into a working copy, then index and measure
+           *> that same copy throughout - the loop must never index
+           *> a longer string than the length it was measured from
+           MOVE FUNCTION TRIM(lc-field-value) TO wc-trimmed-value
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(lc-field-value))
+                                                     TO wn-src-len
+
+           MOVE 1 TO wn-out-idx
+
+           PERFORM VARYING wn-idx FROM 1 BY 1
+               UNTIL wn-idx > wn-src-len
+
+               MOVE wc-trimmed-value(wn-idx:1) TO wc-one-char
+               MOVE SPACE TO wc-entity
+
+               *> wn-entity-len is set explicitly for every branch -
+               *> a plain character (including a space) must never be
+               *> measured by trimming wc-entity, since trimming an
+               *> all-space field collapses it to a zero-length string
+               EVALUATE wc-one-char
+                   WHEN '&'
+                       MOVE '&amp;'  TO wc-entity
+                       MOVE 5 TO wn-entity-len
+                   WHEN '<'
+                       MOVE '&lt;'   TO wc-entity
+                       MOVE 4 TO wn-entity-len
+                   WHEN '>'
+                       MOVE '&gt;'   TO wc-entity
+                       MOVE 4 TO wn-entity-len
+                   WHEN '"'
+                       MOVE '&quot;' TO wc-entity
+                       MOVE 6 TO wn-entity-len
+                   WHEN ''''
+                       MOVE '&#39;'  TO wc-entity
+                       MOVE 5 TO wn-entity-len
+                   WHEN OTHER
+                       MOVE wc-one-char TO wc-entity
+                       MOVE 1 TO wn-entity-len
+               END-EVALUATE
+
+               MOVE wc-entity(1:wn-entity-len)
+                    TO lc-escaped-value(wn-out-idx:wn-entity-len)
+               ADD wn-entity-len TO wn-out-idx
+
+           END-PERFORM
+
+           .
