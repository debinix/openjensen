@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       program-id. json-escape-field IS INITIAL.
+       DATA DIVISION.
+       working-storage section.
+       01  wn-src-len            PIC  9(3) VALUE ZERO.
+       01  wn-idx                PIC  9(3) VALUE ZERO.
+       01  wn-out-idx            PIC  9(3) VALUE ZERO.
+       01  wc-one-char           PIC  X    VALUE SPACE.
+       01  wc-trimmed-value      PIC  X(40) VALUE SPACE.
+       linkage section.
+       01  ln-rtn-code                    PIC  S99.
+       01  lc-field-value                 PIC  X(40).
+       01  lc-escaped-value               PIC  X(82).
+       PROCEDURE DIVISION USING ln-rtn-code lc-field-value
+                                 lc-escaped-value.
+       0000-main.
+           PERFORM A0100-escape-field
+           EXIT PROGRAM
+           .
+       A0100-escape-field.
+
+           MOVE ZERO TO ln-rtn-code
+           MOVE SPACE TO lc-escaped-value
+
+           *> trim once into a working copy, then index and measure
+           *> that same copy throughout
+           MOVE FUNCTION TRIM(lc-field-value) TO wc-trimmed-value
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(lc-field-value))
+                                                     TO wn-src-len
+
+           MOVE 1 TO wn-out-idx
+           MOVE '"' TO lc-escaped-value(wn-out-idx:1)
+           ADD 1 TO wn-out-idx
+
+           PERFORM VARYING wn-idx FROM 1 BY 1
+               UNTIL wn-idx > wn-src-len
+
+               MOVE wc-trimmed-value(wn-idx:1) TO wc-one-char
+
+               IF wc-one-char = '"' OR wc-one-char = '\'
+                   MOVE '\' TO lc-escaped-value(wn-out-idx:1)
+                   ADD 1 TO wn-out-idx
+               END-IF
+
+               MOVE wc-one-char TO lc-escaped-value(wn-out-idx:1)
+               ADD 1 TO wn-out-idx
+
+           END-PERFORM
+
+           MOVE '"' TO lc-escaped-value(wn-out-idx:1)
+
+           .
