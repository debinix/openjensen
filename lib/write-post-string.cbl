@@ -3,24 +3,29 @@
        *> write-post-string: write received environment CGI
        *>   post, and write to a sequental file on ../data.
        *>
+       *> Each call gets its own scratch file (name shared with
+       *> get-post-value via ext-postfile-name) so two requests
+       *> arriving close together can never clobber each other's
+       *> post data.
+       *>
        *> Coder: BK
        *>
-       *>*************************************************       
+       *>*************************************************
        IDENTIFICATION DIVISION.
        program-id. write-post-string IS INITIAL.
        *>-------------------------------------------------
        ENVIRONMENT DIVISION.
        input-output section.
-            
+
        file-control.
            SELECT webinput ASSIGN TO KEYBOARD
               FILE STATUS IS wn-instatus.
-       
-           SELECT postfileout 
-              ASSIGN TO '../data/postfile.dat'
-              ORGANIZATION IS LINE SEQUENTIAL.         
-                   
-       *>------------------------------------------------- 
+
+           SELECT postfileout
+              ASSIGN TO DYNAMIC ext-postfile-name
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       *>-------------------------------------------------
        DATA DIVISION.
        file section.
         
@@ -34,8 +39,17 @@
            03  fc-post-value              PIC X(64). 
        *>-------------------------------------------------- 
        working-storage section.
-       
-       01  wn-instatus                    PIC 9(4)      VALUE ZERO.  
+
+       *> per-request scratch file name - shared at run-unit level
+       *> so get-post-value reads back the same file this request
+       *> wrote, never one left behind by a concurrent request
+       01  ext-postfile-name              PIC X(60) IS EXTERNAL
+                                                        VALUE SPACE.
+
+       01  wc-timestamp                   PIC X(21)     VALUE SPACE.
+       01  wn-process-id                  PIC 9(9)      VALUE ZERO.
+
+       01  wn-instatus                    PIC 9(2)      VALUE ZERO.
        01  wc-env-length                  PIC X(3)      VALUE SPACE.
        01  wn-content-length              PIC 9(4)      VALUE ZERO.
 
@@ -87,13 +101,35 @@
            MOVE fd-chunk-of-posts(1:wn-content-length)
                                       TO wc-raw-post-string
 
+           PERFORM A0110-build-scratch-filename
+
            *> open outfile
            OPEN OUTPUT postfileout
-       
+
            MOVE ZERO TO ln-rtn-code
 
            .
 
+       *>**************************************************
+       A0110-build-scratch-filename.
+
+           *> the process id is unique among whatever requests are
+           *> running at this instant, which is exactly the
+           *> collision this file name has to avoid; the timestamp
+           *> just keeps files sortable by age for cleanup
+           MOVE FUNCTION CURRENT-DATE TO wc-timestamp
+           CALL 'C$GETPID' RETURNING wn-process-id
+
+           STRING '../data/postfile_' DELIMITED BY SIZE
+                  wc-timestamp(1:14) DELIMITED BY SIZE
+                  '_' DELIMITED BY SIZE
+                  wn-process-id DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+                  INTO ext-postfile-name
+           END-STRING
+
+           .
+
        *>*************************************************        
        B0100-write-post-to-file.
   
