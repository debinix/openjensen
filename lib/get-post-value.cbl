@@ -4,10 +4,15 @@
        *>    and returns one asked value of a named post.
        *>  (reads a file which is created by 'write-post-string')
        *>
-       *> This modules also handles Swedish non-ACII characters.
-       *> These are encoded from the web client like %C3%A5. They
-       *> are converted to corresponding the utf-8 character, which
-       *> also the database supports (international environment).
+       *> This module also handles percent-encoded non-ASCII
+       *> characters, e.g. %C3%A5 for å. Each escaped byte is
+       *> decoded on its own, so any UTF-8 character submitted by
+       *> the browser comes through intact, not just the Swedish
+       *> å/ä/ö this once special-cased.
+       *>
+       *> Reads back the same per-request scratch file
+       *> write-post-string wrote, named via ext-postfile-name, so
+       *> concurrent requests never share a file.
        *>
        *> Coder: BK
        *>
@@ -16,30 +21,36 @@
        program-id. get-post-value IS INITIAL.
        ENVIRONMENT DIVISION.
        input-output section.
-        
-       file-control. 
+
+       file-control.
        *>  Infile
            SELECT OPTIONAL postfilein
-               ASSIGN TO '../data/postfile.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.             
-        
+               ASSIGN TO DYNAMIC ext-postfile-name
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        file section.
-       
+
        FD  postfilein.
-       01  fd-postfile-post. 
+       01  fd-postfile-post.
            03  fc-post-name               PIC X(64).
-           03  fc-post-separator          PIC X.      
-           03  fc-post-value              PIC X(64).            
-        
+           03  fc-post-separator          PIC X.
+           03  fc-post-value              PIC X(64).
+
        working-storage section.
+
+       *> per-request scratch file name - shared at run-unit level
+       *> with the copy write-post-string declares
+       01  ext-postfile-name              PIC X(60) IS EXTERNAL
+                                                        VALUE SPACE.
+
        *> switches
        01   switches.
             03  value-is-found-switch     PIC X         VALUE 'N'.
                 88  value-is-found                      VALUE 'Y'.
             03  is-eof-input-switch      PIC X          VALUE 'N'.
                 88  is-eof-input                        VALUE 'Y'.
-                
+
        01  wc-cnv-post-string   PIC X(40) VALUE SPACE.
        01  wc-post-string       PIC X(40) VALUE SPACE.
         
@@ -51,10 +62,19 @@
        01  wn-tmp-lengt         PIC 9(3)  VALUE ZERO.
        01  wn-field-length      PIC 9(3)  VALUE ZERO.
        
-       *> for bytecompact perform
-       01  wn-incounter         PIC 99    VALUE 1.
+       *> output position while converting, since a decoded %XX
+       *> escape shrinks the string by two bytes each time
        01  wn-outcounter        PIC 99    VALUE 1.
        01  wc-final-string      PIC X(40) VALUE SPACE.
+
+       *> for decoding a %XX escape into its raw byte
+       01  wc-hex-chars         PIC X(16) VALUE '0123456789ABCDEF'.
+       01  wc-hex-digit         PIC X(1)  VALUE SPACE.
+       01  wn-hex-digit-value   PIC 9(2)  VALUE ZERO.
+       01  wn-hex-high-value    PIC 9(2)  VALUE ZERO.
+       01  wn-hex-low-value     PIC 9(2)  VALUE ZERO.
+       01  wn-hex-pos           PIC 99    VALUE ZERO.
+       01  wn-byte-value        PIC 999   VALUE ZERO.
        
        linkage section.
        01  ln-rtn-code                    PIC  S99.
@@ -135,79 +155,84 @@
            
            INSPECT wc-post-string TALLYING wn-tmp-lengt
                                                  FOR TRAILING SPACES
-           COMPUTE wn-str-length = wn-field-length - wn-tmp-lengt.          
-        
+           COMPUTE wn-str-length = wn-field-length - wn-tmp-lengt.
+
+           MOVE 1 TO wn-outcounter
+
            PERFORM VARYING wn-index FROM 1 BY 1
                UNTIL wn-index > wn-str-length
 
                IF wc-post-string(wn-index:1) = '%'
-                    
+
                *> DISPLAY 'Debug: Found it: ' wc-post-string(wn-index:6)
-                    
+
                    *> http://en.wikipedia.org/wiki/UTF-8
                    *> http://www.utf8-chartable.de/
-                    
-                   *> utf-8 hex codes for åäö and ÅÄÖ (U+0000-000F)
-                    
-                   EVALUATE wc-post-string(wn-index:6)
-                        
-                     *> å
-                     WHEN '%C3%A5'
-                         MOVE x'c3a5' TO wc-cnv-post-string(wn-index:2)
-                     *> ä    
-                     WHEN '%C3%A4'
-                         MOVE x'c3a4' TO wc-cnv-post-string(wn-index:2)
-                     *> ö    
-                     WHEN '%C3%B6'
-                         MOVE x'c3b6' TO wc-cnv-post-string(wn-index:2)
-                     *> Å    
-                     WHEN '%C3%85'
-                         MOVE x'c385' TO wc-cnv-post-string(wn-index:2)
-                     *> Ä    
-                     WHEN '%C3%84'
-                         MOVE x'c384' TO wc-cnv-post-string(wn-index:2)
-                     *> Ö    
-                     WHEN '%C3%96'
-                         MOVE x'c396' TO wc-cnv-post-string(wn-index:2)            
-                    
-                   END-EVALUATE
-
-                   ADD 5 TO wn-index
-                    
+
+                   *> a browser percent-encodes a non-ASCII character
+                   *> one raw byte at a time, so decoding each %XX
+                   *> escape on its own restores any UTF-8 character,
+                   *> not just the handful once hardcoded here -
+                   *> written to the next output position, since a
+                   *> decoded byte (including a real space, %20) must
+                   *> survive untouched, not be squeezed out later
+                   PERFORM B0111-decode-percent-byte
+
+                   ADD 2 TO wn-index
+
                ELSE
-                
+
                    MOVE wc-post-string(wn-index:1) TO
-                                wc-cnv-post-string(wn-index:1)
+                                wc-cnv-post-string(wn-outcounter:1)
+                   ADD 1 TO wn-outcounter
                    *> DISPLAY 'Debug: ' wn-index
-                
+
                END-IF
 
 
            END-PERFORM
-           
-           PERFORM B0120-remove-empty-bytes
+
+           MOVE wc-cnv-post-string TO wc-final-string
            .
-           
+
        *>**************************************************
-       B0120-remove-empty-bytes.
+       B0111-decode-percent-byte.
 
-           MOVE SPACE TO wc-final-string
-           MOVE 1 TO wn-outcounter
-            
-           PERFORM VARYING wn-incounter FROM 1 BY 1
-               UNTIL wn-incounter > wn-field-length
-                     
-               *> move only non-space characters
-               IF wc-cnv-post-string(wn-incounter:1) NOT = SPACE
-                   MOVE wc-cnv-post-string(wn-incounter:1) TO
-                           wc-final-string(wn-outcounter:1)
-                   ADD 1 TO wn-outcounter
+           MOVE wc-post-string(wn-index + 1:1) TO wc-hex-digit
+           PERFORM B0112-hex-digit-to-value
+           MOVE wn-hex-digit-value TO wn-hex-high-value
+
+           MOVE wc-post-string(wn-index + 2:1) TO wc-hex-digit
+           PERFORM B0112-hex-digit-to-value
+           MOVE wn-hex-digit-value TO wn-hex-low-value
+
+           COMPUTE wn-byte-value =
+                   (wn-hex-high-value * 16) + wn-hex-low-value
+
+           MOVE FUNCTION CHAR(wn-byte-value + 1) TO
+                        wc-cnv-post-string(wn-outcounter:1)
+
+           ADD 1 TO wn-outcounter
+
+           .
+
+       *>**************************************************
+       B0112-hex-digit-to-value.
+
+           MOVE FUNCTION UPPER-CASE(wc-hex-digit) TO wc-hex-digit
+           MOVE ZERO TO wn-hex-digit-value
+
+           PERFORM VARYING wn-hex-pos FROM 1 BY 1
+               UNTIL wn-hex-pos > 16
+
+               IF wc-hex-chars(wn-hex-pos:1) = wc-hex-digit
+                   COMPUTE wn-hex-digit-value = wn-hex-pos - 1
+                   MOVE 17 TO wn-hex-pos
                END-IF
-                
+
            END-PERFORM
-           
-           .          
-          
+
+           .
 
        *>**************************************************
        C0100-closedown.
