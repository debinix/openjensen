@@ -0,0 +1,102 @@
+       *>*************************************************
+       *>
+       *> 'is-valid-date': checks a YYYY-MM-DD text value is a
+       *>    real, correctly formatted date, so programs that take
+       *>    course_startdate/course_enddate on a CGI post can
+       *>    reject a malformed date at entry time instead of
+       *>    storing text that later breaks a date comparison.
+       *>
+       *> Coder: BK
+       *>
+       *>*************************************************
+       IDENTIFICATION DIVISION.
+       program-id. is-valid-date IS INITIAL.
+       DATA DIVISION.
+       working-storage section.
+
+       01  wc-chk-date          PIC X(10) VALUE SPACE.
+       01  wn-chk-year          PIC 9(4)  VALUE ZERO.
+       01  wn-chk-month         PIC 9(2)  VALUE ZERO.
+       01  wn-chk-day           PIC 9(2)  VALUE ZERO.
+       01  wn-chk-days-in-month PIC 9(2)  VALUE ZERO.
+
+       *> how many days each month has - February is handled
+       *> separately below to account for leap years
+       01  days-in-month-table.
+           05  FILLER  PIC 9(2)  VALUE 31.
+           05  FILLER  PIC 9(2)  VALUE 28.
+           05  FILLER  PIC 9(2)  VALUE 31.
+           05  FILLER  PIC 9(2)  VALUE 30.
+           05  FILLER  PIC 9(2)  VALUE 31.
+           05  FILLER  PIC 9(2)  VALUE 30.
+           05  FILLER  PIC 9(2)  VALUE 31.
+           05  FILLER  PIC 9(2)  VALUE 31.
+           05  FILLER  PIC 9(2)  VALUE 30.
+           05  FILLER  PIC 9(2)  VALUE 31.
+           05  FILLER  PIC 9(2)  VALUE 30.
+           05  FILLER  PIC 9(2)  VALUE 31.
+       01  days-in-month-redef REDEFINES days-in-month-table.
+           05  dim-entry        PIC 9(2) OCCURS 12 TIMES.
+
+       linkage section.
+       01  ln-rtn-code                    PIC  S99.
+       01  lc-date-value                  PIC X(10).
+
+       *>*************************************************
+       PROCEDURE DIVISION USING ln-rtn-code lc-date-value.
+       0000-main.
+
+           PERFORM A0100-check-date
+
+           EXIT PROGRAM
+           .
+
+       *>**************************************************
+       A0100-check-date.
+
+           MOVE ZERO TO ln-rtn-code
+           MOVE FUNCTION TRIM(lc-date-value) TO wc-chk-date
+
+           *> shape must be exactly NNNN-NN-NN
+           IF  wc-chk-date(5:1) NOT = '-'
+               OR wc-chk-date(8:1) NOT = '-'
+               OR wc-chk-date(1:4) NOT NUMERIC
+               OR wc-chk-date(6:2) NOT NUMERIC
+               OR wc-chk-date(9:2) NOT NUMERIC
+                MOVE -1 TO ln-rtn-code
+           ELSE
+                MOVE wc-chk-date(1:4) TO wn-chk-year
+                MOVE wc-chk-date(6:2) TO wn-chk-month
+                MOVE wc-chk-date(9:2) TO wn-chk-day
+
+                IF  wn-chk-month < 1 OR wn-chk-month > 12
+                     MOVE -1 TO ln-rtn-code
+                END-IF
+           END-IF
+
+           IF  ln-rtn-code = ZERO
+                PERFORM A0110-check-day-of-month
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0110-check-day-of-month.
+
+           MOVE dim-entry(wn-chk-month) TO wn-chk-days-in-month
+
+           *> February gets an extra day in a leap year
+           IF  wn-chk-month = 2
+               AND FUNCTION MOD(wn-chk-year, 4) = 0
+               AND (FUNCTION MOD(wn-chk-year, 100) NOT = 0
+                    OR FUNCTION MOD(wn-chk-year, 400) = 0)
+                MOVE 29 TO wn-chk-days-in-month
+           END-IF
+
+           IF  wn-chk-day < 1 OR wn-chk-day > wn-chk-days-in-month
+                MOVE -1 TO ln-rtn-code
+           END-IF
+
+           .
+
+       *>**************************************************
