@@ -32,10 +32,6 @@
            03  fc-sep-9                   PIC X.       
        
        working-storage section.
-       01   switches.
-           03  is-eof-input-switch   PIC X   VALUE 'N'.
-               88  is-eof-input              VALUE 'Y'.
-       
        01  wr-log-date-time.
            03  wr-yyyymmdd.
                05 wn-year     PIC 9(4) VALUE ZERO.
@@ -81,49 +77,36 @@
        
            
            MOVE FUNCTION CURRENT-DATE TO wr-log-date-time
-           
-           *> append data
+
+           *> append data - OPEN EXTEND plus WRITE already puts the
+           *> new line after whatever is already in the file, there
+           *> is no need (and, since EXTEND is output-only, no way)
+           *> to READ the file first to find the end of it
            OPEN EXTEND ojlogfile
-           
-           *>  Read first record
-           READ ojlogfile INTO fd-ojlogfile-post
-              AT END
-                   SET is-eof-input TO TRUE
-           END-READ           
-           
-           PERFORM UNTIL is-eof-input             
-                      
-               MOVE wn-year TO fe-yyyy  
-               MOVE '-' TO fc-sep-1   
-               MOVE wn-month TO fe-monthmonth   
-               MOVE '-' TO fc-sep-2    
-               MOVE wn-day TO fe-dd     
-               MOVE 'T' TO fc-sep-3     
-               MOVE wn-hour TO fe-hh      
-               MOVE ':' TO fc-sep-4                 
-               MOVE wn-minute TO fe-mm    
-               MOVE ':' TO fc-sep-5                  
+
+               MOVE wn-year TO fe-yyyy
+               MOVE '-' TO fc-sep-1
+               MOVE wn-month TO fe-monthmonth
+               MOVE '-' TO fc-sep-2
+               MOVE wn-day TO fe-dd
+               MOVE 'T' TO fc-sep-3
+               MOVE wn-hour TO fe-hh
+               MOVE ':' TO fc-sep-4
+               MOVE wn-minute TO fe-mm
+               MOVE ':' TO fc-sep-5
                MOVE wn-second TO fe-ss
                MOVE '-' TO fc-sep-6
-               MOVE wn-hundred TO fe-tt               
-               MOVE '|' TO fc-sep-7               
-               MOVE lc-err-state TO fc-err-state      
-               MOVE '|' TO fc-sep-8          
+               MOVE wn-hundred TO fe-tt
+               MOVE '|' TO fc-sep-7
+               MOVE lc-err-state TO fc-err-state
+               MOVE '|' TO fc-sep-8
                MOVE lc-err-msg TO fc-err-msg
-               MOVE '|' TO fc-sep-9        
-                             
-               *>  Read next record            
-               READ ojlogfile INTO fd-ojlogfile-post
-                    AT END
-                        SET is-eof-input TO TRUE
-               END-READ            
-           
-           END-PERFORM
-        
+               MOVE '|' TO fc-sep-9
+
            WRITE fd-ojlogfile-post
-           
+
            CLOSE ojlogfile
-       
+
            .
            
        *>******************************************************               
