@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       program-id. hash-password IS INITIAL.
+       DATA DIVISION.
+       working-storage section.
+       01  wc-hex-digits         PIC  X(16) VALUE '0123456789ABCDEF'.
+       01  wc-salted-value       PIC  X(56) VALUE SPACE.
+       01  wn-salted-len         PIC  9(3) VALUE ZERO.
+       01  wn-idx                PIC  9(3) VALUE ZERO.
+       01  wn-hex-idx            PIC  9(2) VALUE ZERO.
+       01  wn-hex-digit          PIC  9(2) VALUE ZERO.
+       01  wn-char-code          PIC  9(3) VALUE ZERO.
+       01  wn-seed-num           PIC  9(8) VALUE ZERO.
+       01  wc-now                PIC  X(21) VALUE SPACE.
+       01  wn-acc-1              PIC  9(9) COMP VALUE 123456789.
+       01  wn-acc-2              PIC  9(9) COMP VALUE 987654321.
+       01  wn-acc-3              PIC  9(9) COMP VALUE 192837465.
+       01  wn-acc-4              PIC  9(9) COMP VALUE 564738291.
+       01  wn-big                PIC  9(18) COMP VALUE ZERO.
+       01  wn-conv-value         PIC  9(9) COMP VALUE ZERO.
+       01  wn-conv-start         PIC  9(2) VALUE ZERO.
+       linkage section.
+       01  ln-rtn-code                    PIC  S99.
+       01  lc-plain-password              PIC  X(40).
+       01  lc-salt                        PIC  X(16).
+       01  lc-password-hash               PIC  X(32).
+       PROCEDURE DIVISION USING ln-rtn-code lc-plain-password
+                                 lc-salt lc-password-hash.
+       0000-main.
+
+           MOVE ZERO TO ln-rtn-code
+
+           *> a blank salt means "generate a new one" - used when a
+           *> password is first set; a caller checking an existing
+           *> password passes the salt already on file so the same
+           *> hash comes back out if the password matches
+           IF lc-salt = SPACE
+               PERFORM A0100-generate-salt
+           END-IF
+
+           PERFORM A0200-compute-hash
+
+           EXIT PROGRAM
+           .
+       A0100-generate-salt.
+
+           *> seed the generator from the clock so every new salt is
+           *> different, then draw one hex digit per call
+           MOVE FUNCTION CURRENT-DATE TO wc-now
+           COMPUTE wn-seed-num =
+               FUNCTION NUMVAL(wc-now(9:6)) * 100 +
+               FUNCTION NUMVAL(wc-now(15:2))
+
+           PERFORM VARYING wn-hex-idx FROM 1 BY 1
+               UNTIL wn-hex-idx > 16
+
+               IF wn-hex-idx = 1
+                   COMPUTE wn-hex-digit =
+                       FUNCTION RANDOM(wn-seed-num) * 16
+               ELSE
+                   COMPUTE wn-hex-digit = FUNCTION RANDOM * 16
+               END-IF
+
+               MOVE wc-hex-digits(wn-hex-digit + 1:1)
+                                           TO lc-salt(wn-hex-idx:1)
+
+           END-PERFORM
+
+           .
+       A0200-compute-hash.
+
+           MOVE SPACE TO wc-salted-value
+           STRING FUNCTION TRIM(lc-salt) DELIMITED BY SIZE
+                  FUNCTION TRIM(lc-plain-password) DELIMITED BY SIZE
+                  INTO wc-salted-value
+           END-STRING
+
+           COMPUTE wn-salted-len =
+               FUNCTION LENGTH(FUNCTION TRIM(lc-salt)) +
+               FUNCTION LENGTH(FUNCTION TRIM(lc-plain-password))
+
+           *> roll four independent accumulators across every byte of
+           *> salt+password so the 32 hex digits coming out the other
+           *> end don't all depend on the same arithmetic
+           PERFORM VARYING wn-idx FROM 1 BY 1
+               UNTIL wn-idx > wn-salted-len
+
+               MOVE FUNCTION ORD(wc-salted-value(wn-idx:1))
+                                                   TO wn-char-code
+
+               COMPUTE wn-big = wn-acc-1 * 131 + wn-char-code
+               COMPUTE wn-acc-1 = FUNCTION MOD(wn-big, 999999937)
+
+               COMPUTE wn-big = wn-acc-2 * 137 + wn-char-code
+               COMPUTE wn-acc-2 = FUNCTION MOD(wn-big, 999999893)
+
+               COMPUTE wn-big = wn-acc-3 * 139 + wn-char-code
+               COMPUTE wn-acc-3 = FUNCTION MOD(wn-big, 999999883)
+
+               COMPUTE wn-big = wn-acc-4 * 149 + wn-char-code
+               COMPUTE wn-acc-4 = FUNCTION MOD(wn-big, 999999787)
+
+           END-PERFORM
+
+           MOVE SPACE TO lc-password-hash
+
+           MOVE wn-acc-1 TO wn-conv-value
+           MOVE 1 TO wn-conv-start
+           PERFORM A0210-value-to-hex
+
+           MOVE wn-acc-2 TO wn-conv-value
+           MOVE 9 TO wn-conv-start
+           PERFORM A0210-value-to-hex
+
+           MOVE wn-acc-3 TO wn-conv-value
+           MOVE 17 TO wn-conv-start
+           PERFORM A0210-value-to-hex
+
+           MOVE wn-acc-4 TO wn-conv-value
+           MOVE 25 TO wn-conv-start
+           PERFORM A0210-value-to-hex
+
+           .
+       A0210-value-to-hex.
+
+           *> peel off one hex digit at a time, least significant
+           *> first, filling the 8-character slot back to front
+           PERFORM VARYING wn-hex-idx FROM 8 BY -1
+               UNTIL wn-hex-idx < 1
+
+               COMPUTE wn-hex-digit = FUNCTION MOD(wn-conv-value, 16)
+               MOVE wc-hex-digits(wn-hex-digit + 1:1)
+                   TO lc-password-hash(wn-conv-start + wn-hex-idx
+                                                          - 1:1)
+               COMPUTE wn-conv-value = wn-conv-value / 16
+
+           END-PERFORM
+
+           .
