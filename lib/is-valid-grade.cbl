@@ -0,0 +1,55 @@
+       *>*************************************************
+       *>
+       *> 'is-valid-grade': checks a grade_grade value against
+       *>    the Jensen grading scale (A-F and IG-MVG) so
+       *>    cgi-add-betyg and cgi-edit-betyg can reject anything
+       *>    that isn't one of our approved scale codes.
+       *>
+       *> Coder: BK
+       *>
+       *>*************************************************
+       IDENTIFICATION DIVISION.
+       program-id. is-valid-grade IS INITIAL.
+       DATA DIVISION.
+       working-storage section.
+
+       01  wc-chk-grade         PIC X(40) VALUE SPACE.
+
+       linkage section.
+       01  ln-rtn-code                    PIC  S99.
+       01  lc-grade-value                 PIC X(40).
+
+       *>*************************************************
+       PROCEDURE DIVISION USING ln-rtn-code lc-grade-value.
+       0000-main.
+
+           PERFORM A0100-check-grade
+
+           EXIT PROGRAM
+           .
+
+       *>**************************************************
+       A0100-check-grade.
+
+           MOVE FUNCTION TRIM(lc-grade-value) TO wc-chk-grade
+
+           *> approved scale codes: A-F and IG/G/VG/MVG
+           EVALUATE wc-chk-grade
+               WHEN 'A'
+               WHEN 'B'
+               WHEN 'C'
+               WHEN 'D'
+               WHEN 'E'
+               WHEN 'F'
+               WHEN 'IG'
+               WHEN 'G'
+               WHEN 'VG'
+               WHEN 'MVG'
+                   MOVE ZERO TO ln-rtn-code
+               WHEN OTHER
+                   MOVE -1 TO ln-rtn-code
+           END-EVALUATE
+
+           .
+
+       *>**************************************************
